@@ -0,0 +1,312 @@
+      *================================================================*
+      * STMTGEN.CBL - Customer Mini-Statement Generator                *
+      * Legacy System DANTE - CIMB Niaga Simulation                   *
+      * Seven Deadly Syncs - Capstone UB 2026                         *
+      *================================================================*
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. STMTGEN.
+       AUTHOR. SEVEN-DEADLY-SYNCS.
+       DATE-WRITTEN. 2026-02-03.
+
+       ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT ACCOUNT-FILE
+               ASSIGN TO '/app/data/accounts.dat'
+               ORGANIZATION IS INDEXED
+               ACCESS MODE IS DYNAMIC
+               RECORD KEY IS FD-ACC-USER-ID
+               FILE STATUS IS WS-ACC-FILE-STATUS.
+
+           SELECT TRANSACTION-FILE
+               ASSIGN TO '/app/data/transactions.dat'
+               ORGANIZATION IS LINE SEQUENTIAL
+               ACCESS MODE IS SEQUENTIAL
+               FILE STATUS IS WS-TXN-FILE-STATUS.
+
+       DATA DIVISION.
+       FILE SECTION.
+       FD  ACCOUNT-FILE.
+       01  ACCOUNT-FILE-RECORD.
+           05  FD-ACC-USER-ID      PIC X(20).
+           05  FD-ACC-ACC-ID       PIC X(20).
+           05  FD-ACC-NAME         PIC X(50).
+           05  FD-ACC-BALANCE      PIC 9(13)V99.
+           05  FD-ACC-CURRENCY     PIC X(3).
+           05  FD-ACC-STATUS       PIC X(10).
+           05  FD-ACC-PIN          PIC X(6).
+           05  FD-ACC-HOLD         PIC 9(13)V99.
+
+       FD  TRANSACTION-FILE.
+       01  TRANSACTION-FILE-RECORD PIC X(300).
+
+       WORKING-STORAGE SECTION.
+
+       COPY BANKDATA.
+       COPY ERRORCODES.
+
+       01  WS-ACC-FILE-STATUS      PIC XX.
+           88  ACC-FS-OK           VALUE '00'.
+           88  ACC-FS-EOF          VALUE '10'.
+
+       01  WS-TXN-FILE-STATUS      PIC XX.
+           88  TXN-FS-OK           VALUE '00'.
+           88  TXN-FS-EOF          VALUE '10'.
+
+       01  WS-INPUT-USER-ID        PIC X(20).
+       01  WS-ACC-FOUND            PIC X(1) VALUE 'N'.
+
+      *--- Parse akun (disalin dari ACCOUNT-FILE-RECORD) ---
+       01  WS-ACC-PARSE.
+           05  WS-AP-USER-ID       PIC X(20).
+           05  WS-AP-ACC-ID        PIC X(20).
+           05  WS-AP-NAME          PIC X(50).
+           05  WS-AP-BALANCE       PIC 9(13)V99.
+           05  WS-AP-CURRENCY      PIC X(3).
+           05  WS-AP-STATUS        PIC X(10).
+           05  WS-AP-PIN           PIC X(6).
+           05  WS-AP-HOLD          PIC 9(13)V99.
+
+       01  WS-BALANCE-EDIT          PIC Z(12)9.99.
+
+      *--- Parse transaksi ---
+       01  WS-TXN-PARSE.
+           05  WS-TP-TXN-ID        PIC X(36).
+           05  FILLER              PIC X(1).
+           05  WS-TP-USER-ID       PIC X(20).
+           05  FILLER              PIC X(1).
+           05  WS-TP-MERCHANT-ID   PIC X(20).
+           05  FILLER              PIC X(1).
+           05  WS-TP-AMOUNT        PIC X(20).
+           05  FILLER              PIC X(1).
+           05  WS-TP-STATUS        PIC X(10).
+           05  FILLER              PIC X(1).
+           05  WS-TP-TYPE          PIC X(10).
+           05  FILLER              PIC X(1).
+           05  WS-TP-QR-CODE       PIC X(100).
+           05  FILLER              PIC X(1).
+           05  WS-TP-CREATED-AT    PIC X(20).
+
+      *--- Jendela geser 10 transaksi terakhir milik nasabah ---
+       01  WS-STMT-TABLE.
+           05  WS-ST-ENTRY OCCURS 10 TIMES INDEXED BY WS-ST-IDX.
+               10  WS-ST-TXN-ID    PIC X(36).
+               10  WS-ST-MERCHANT-ID PIC X(20).
+               10  WS-ST-AMOUNT    PIC X(20).
+               10  WS-ST-STATUS    PIC X(10).
+               10  WS-ST-TYPE      PIC X(10).
+               10  WS-ST-CREATED-AT PIC X(20).
+
+       01  WS-STMT-COUNT            PIC 9(2) VALUE 0.
+       01  WS-STMT-NEXT             PIC 9(2) VALUE 1.
+       01  WS-STMT-TOTAL-FOUND      PIC 9(7) VALUE 0.
+       01  WS-STMT-TOTAL-EDIT       PIC ZZZZZZ9.
+       01  WS-STMT-SHOWN-EDIT       PIC Z9.
+       01  WS-PRINT-IDX             PIC 9(2).
+       01  WS-STMT-SLOT             PIC 9(2).
+
+       01  WS-JSON-OUTPUT           PIC X(1000).
+
+       PROCEDURE DIVISION.
+
+       MAIN-LOGIC.
+           ACCEPT WS-INPUT-USER-ID FROM COMMAND-LINE
+
+           IF WS-INPUT-USER-ID = SPACES
+               ACCEPT WS-INPUT-USER-ID
+           END-IF
+
+           MOVE FUNCTION TRIM(WS-INPUT-USER-ID)
+               TO WS-INPUT-USER-ID
+
+           PERFORM FIND-ACCOUNT
+
+           IF WS-ACC-FOUND = 'N'
+               PERFORM RETURN-INVALID-USER
+               STOP RUN
+           END-IF
+
+           PERFORM COLLECT-TRANSACTIONS
+           PERFORM PRINT-STATEMENT-LINES
+           PERFORM PRINT-SUMMARY-LINE
+
+           STOP RUN.
+
+      *----------------------------------------------------------------*
+       FIND-ACCOUNT.
+           OPEN INPUT ACCOUNT-FILE
+           IF NOT ACC-FS-OK
+               PERFORM RETURN-DB-ERROR
+               STOP RUN
+           END-IF
+
+           MOVE 'N' TO WS-ACC-FOUND
+           MOVE WS-INPUT-USER-ID TO FD-ACC-USER-ID
+
+           READ ACCOUNT-FILE INTO WS-ACC-PARSE
+               KEY IS FD-ACC-USER-ID
+               INVALID KEY
+                   MOVE 'N' TO WS-ACC-FOUND
+               NOT INVALID KEY
+                   MOVE 'Y' TO WS-ACC-FOUND
+           END-READ
+
+           CLOSE ACCOUNT-FILE.
+
+      *----------------------------------------------------------------*
+       COLLECT-TRANSACTIONS.
+      *--- Simpan 10 transaksi terakhir milik nasabah (buffer geser) ---
+           OPEN INPUT TRANSACTION-FILE
+           IF NOT TXN-FS-OK
+               PERFORM RETURN-DB-ERROR
+               STOP RUN
+           END-IF
+
+           PERFORM UNTIL TXN-FS-EOF
+               READ TRANSACTION-FILE INTO WS-TXN-PARSE
+               AT END
+                   CONTINUE
+               NOT AT END
+                   IF FUNCTION TRIM(WS-TP-USER-ID) =
+                      FUNCTION TRIM(WS-INPUT-USER-ID)
+                       ADD 1 TO WS-STMT-TOTAL-FOUND
+                       MOVE WS-TP-TXN-ID
+                           TO WS-ST-TXN-ID(WS-STMT-NEXT)
+                       MOVE WS-TP-MERCHANT-ID
+                           TO WS-ST-MERCHANT-ID(WS-STMT-NEXT)
+                       MOVE WS-TP-AMOUNT
+                           TO WS-ST-AMOUNT(WS-STMT-NEXT)
+                       MOVE WS-TP-STATUS
+                           TO WS-ST-STATUS(WS-STMT-NEXT)
+                       MOVE WS-TP-TYPE
+                           TO WS-ST-TYPE(WS-STMT-NEXT)
+                       MOVE WS-TP-CREATED-AT
+                           TO WS-ST-CREATED-AT(WS-STMT-NEXT)
+
+                       IF WS-STMT-COUNT < 10
+                           ADD 1 TO WS-STMT-COUNT
+                       END-IF
+
+                       IF WS-STMT-NEXT = 10
+                           MOVE 1 TO WS-STMT-NEXT
+                       ELSE
+                           ADD 1 TO WS-STMT-NEXT
+                       END-IF
+                   END-IF
+               END-READ
+           END-PERFORM
+
+           CLOSE TRANSACTION-FILE.
+
+      *----------------------------------------------------------------*
+       PRINT-STATEMENT-LINES.
+      *--- Cetak dari slot tertua ke slot terbaru. Selama buffer belum
+      *--- penuh (COUNT < 10) slot 1 memang slot tertua; begitu buffer
+      *--- penuh, WS-STMT-NEXT menunjuk slot yang akan ditimpa
+      *--- berikutnya - itu sekaligus slot tertua yang masih tersimpan.
+           IF WS-STMT-COUNT < 10
+               MOVE 1 TO WS-STMT-SLOT
+           ELSE
+               MOVE WS-STMT-NEXT TO WS-STMT-SLOT
+           END-IF
+
+           PERFORM VARYING WS-PRINT-IDX FROM 1 BY 1
+               UNTIL WS-PRINT-IDX > WS-STMT-COUNT
+               STRING
+                   '{'
+                   '"status":"success",'
+                   '"code":0,'
+                   '"data":{'
+                   '"user_id":"'
+                       FUNCTION TRIM(WS-INPUT-USER-ID) '",'
+                   '"transaction_id":"'
+                       FUNCTION TRIM(WS-ST-TXN-ID(WS-STMT-SLOT)) '",'
+                   '"merchant_id":"'
+                       FUNCTION TRIM(WS-ST-MERCHANT-ID(WS-STMT-SLOT))
+                       '",'
+                   '"amount":'
+                       FUNCTION TRIM(WS-ST-AMOUNT(WS-STMT-SLOT)) ','
+                   '"status":"'
+                       FUNCTION TRIM(WS-ST-STATUS(WS-STMT-SLOT)) '",'
+                   '"type":"'
+                       FUNCTION TRIM(WS-ST-TYPE(WS-STMT-SLOT)) '",'
+                   '"created_at":"'
+                       FUNCTION TRIM(WS-ST-CREATED-AT(WS-STMT-SLOT))
+                       '",'
+                   '"source":"legacy-cobol"'
+                   '},'
+                   '"message":"Mutasi rekening"'
+                   '}'
+                   DELIMITED SIZE
+                   INTO WS-JSON-OUTPUT
+               END-STRING
+               DISPLAY WS-JSON-OUTPUT
+
+               IF WS-STMT-SLOT = 10
+                   MOVE 1 TO WS-STMT-SLOT
+               ELSE
+                   ADD 1 TO WS-STMT-SLOT
+               END-IF
+           END-PERFORM.
+
+      *----------------------------------------------------------------*
+       PRINT-SUMMARY-LINE.
+           MOVE WS-AP-BALANCE TO WS-BALANCE-EDIT
+           MOVE WS-STMT-COUNT TO WS-STMT-SHOWN-EDIT
+           MOVE WS-STMT-TOTAL-FOUND TO WS-STMT-TOTAL-EDIT
+
+           STRING
+               '{'
+               '"status":"success",'
+               '"code":0,'
+               '"data":{'
+               '"user_id":"'
+                   FUNCTION TRIM(WS-INPUT-USER-ID) '",'
+               '"account_name":"'
+                   FUNCTION TRIM(WS-AP-NAME) '",'
+               '"current_balance":'
+                   FUNCTION TRIM(WS-BALANCE-EDIT) ','
+               '"currency":"'
+                   FUNCTION TRIM(WS-AP-CURRENCY) '",'
+               '"transactions_shown":'
+                   FUNCTION TRIM(WS-STMT-SHOWN-EDIT) ','
+               '"transactions_total":'
+                   FUNCTION TRIM(WS-STMT-TOTAL-EDIT) ','
+               '"source":"legacy-cobol"'
+               '},'
+               '"message":"Mini statement selesai"'
+               '}'
+               DELIMITED SIZE
+               INTO WS-JSON-OUTPUT
+           END-STRING
+           DISPLAY WS-JSON-OUTPUT.
+
+      *----------------------------------------------------------------*
+       RETURN-INVALID-USER.
+           STRING
+               '{'
+               '"status":"error",'
+               '"code":1004,'
+               '"retryable":' FUNCTION TRIM(ER-INVALID-USER) ','
+               '"data":null,'
+               '"message":"User tidak ditemukan di sistem legacy"'
+               '}'
+               DELIMITED SIZE
+               INTO WS-JSON-OUTPUT
+           END-STRING
+           DISPLAY WS-JSON-OUTPUT.
+
+      *----------------------------------------------------------------*
+       RETURN-DB-ERROR.
+           STRING
+               '{'
+               '"status":"error",'
+               '"code":5001,'
+               '"retryable":' FUNCTION TRIM(ER-DB-ERROR) ','
+               '"data":null,'
+               '"message":"Database legacy error"'
+               '}'
+               DELIMITED SIZE
+               INTO WS-JSON-OUTPUT
+           END-STRING
+           DISPLAY WS-JSON-OUTPUT.
