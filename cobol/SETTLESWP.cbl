@@ -0,0 +1,447 @@
+      *================================================================*
+      * SETTLESWP.CBL - Merchant Settlement Disbursement Sweep        *
+      * Legacy System DANTE - CIMB Niaga Simulation                   *
+      * Seven Deadly Syncs - Capstone UB 2026                         *
+      *================================================================*
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. SETTLESWP.
+       AUTHOR. SEVEN-DEADLY-SYNCS.
+       DATE-WRITTEN. 2026-08-09.
+
+       ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT MERCHANT-FILE
+               ASSIGN TO DYNAMIC WS-MERCHANT-FILE-PATH
+               ORGANIZATION IS INDEXED
+               ACCESS MODE IS SEQUENTIAL
+               RECORD KEY IS FD-MER-MER-ID
+               FILE STATUS IS WS-MER-FILE-STATUS.
+
+           SELECT TRANSACTION-FILE
+               ASSIGN TO DYNAMIC WS-TRANSACTION-FILE-PATH
+               ORGANIZATION IS LINE SEQUENTIAL
+               ACCESS MODE IS SEQUENTIAL
+               FILE STATUS IS WS-TXN-FILE-STATUS.
+
+      *--- Interface keluar ke bank, satu baris per merchant per  ---
+      *--- bank code yang disapu pada tanggal settlement ini       ---
+           SELECT PAYOUT-FILE
+               ASSIGN TO DYNAMIC WS-PAYOUT-FILE-PATH
+               ORGANIZATION IS LINE SEQUENTIAL
+               ACCESS MODE IS SEQUENTIAL
+               FILE STATUS IS WS-PAY-FILE-STATUS.
+
+       DATA DIVISION.
+       FILE SECTION.
+       FD  MERCHANT-FILE.
+       01  MERCHANT-FILE-RECORD.
+           05  FD-MER-MER-ID       PIC X(20).
+           05  FD-MER-NAME         PIC X(100).
+           05  FD-MER-CATEGORY     PIC X(50).
+           05  FD-MER-STATUS       PIC X(10).
+           05  FD-MER-BANK-CODE    PIC X(10).
+           05  FD-MER-ACCOUNT      PIC X(20).
+           05  FD-MER-CURRENCY     PIC X(3).
+
+       FD  TRANSACTION-FILE.
+       01  TRANSACTION-FILE-RECORD PIC X(300).
+
+       FD  PAYOUT-FILE
+           LABEL RECORDS ARE STANDARD.
+       01  PAYOUT-FILE-RECORD      PIC X(200).
+
+       WORKING-STORAGE SECTION.
+
+       COPY BANKDATA.
+       COPY ERRORCODES.
+
+      *--- File path, bisa dialihkan ke direktori lain lewat env ---
+      *--- DANTE_DATA_DIR (mis. untuk test run terisolasi)        ---
+       01  WS-DATA-DIR              PIC X(100).
+       01  WS-MERCHANT-FILE-PATH    PIC X(100)
+           VALUE '/app/data/merchants.dat'.
+       01  WS-TRANSACTION-FILE-PATH PIC X(100)
+           VALUE '/app/data/transactions.dat'.
+       01  WS-PAYOUT-FILE-PATH      PIC X(100)
+           VALUE '/app/data/payouts.dat'.
+
+       01  WS-MER-FILE-STATUS      PIC XX.
+           88  MER-FS-OK           VALUE '00'.
+           88  MER-FS-EOF          VALUE '10'.
+
+       01  WS-TXN-FILE-STATUS      PIC XX.
+           88  TXN-FS-OK           VALUE '00'.
+           88  TXN-FS-EOF          VALUE '10'.
+
+       01  WS-PAY-FILE-STATUS      PIC XX.
+           88  PAY-FS-OK           VALUE '00'.
+           88  PAY-FS-EOF          VALUE '10'.
+           88  PAY-FS-NOT-FOUND    VALUE '35'.
+
+      *--- Tanggal settlement (YYYYMMDD), dari command line atau hari
+      *--- ini, sama seperti SETTLERPT                             ---
+       01  WS-REPORT-DATE          PIC X(8).
+
+      *--- Parse merchant (disalin dari MERCHANT-FILE-RECORD) ---
+       01  WS-MER-PARSE.
+           05  WS-MP-MER-ID        PIC X(20).
+           05  WS-MP-NAME          PIC X(100).
+           05  WS-MP-CATEGORY      PIC X(50).
+           05  WS-MP-STATUS        PIC X(10).
+           05  WS-MP-BANK-CODE     PIC X(10).
+           05  WS-MP-ACCOUNT       PIC X(20).
+           05  WS-MP-CURRENCY      PIC X(3).
+
+      *--- Parse transaksi ---
+       01  WS-TXN-PARSE.
+           05  WS-TP-TXN-ID        PIC X(36).
+           05  FILLER              PIC X(1).
+           05  WS-TP-USER-ID       PIC X(20).
+           05  FILLER              PIC X(1).
+           05  WS-TP-MERCHANT-ID   PIC X(20).
+           05  FILLER              PIC X(1).
+           05  WS-TP-AMOUNT        PIC X(20).
+           05  FILLER              PIC X(1).
+           05  WS-TP-STATUS        PIC X(10).
+           05  FILLER              PIC X(1).
+           05  WS-TP-TYPE          PIC X(10).
+           05  FILLER              PIC X(1).
+           05  WS-TP-QR-CODE       PIC X(100).
+           05  FILLER              PIC X(1).
+           05  WS-TP-CREATED-AT    PIC X(20).
+
+       01  WS-TP-AMOUNT-NUM        PIC 9(13)V99.
+
+      *--- Tabel akumulasi settlement per merchant, sama seperti ---
+      *--- SETTLERPT, ditambah bank code untuk routing payout    ---
+       01  WS-MERCHANT-TABLE.
+           05  WS-MT-ENTRY OCCURS 500 TIMES INDEXED BY WS-MT-IDX.
+               10  WS-MT-MER-ID    PIC X(20).
+               10  WS-MT-NAME      PIC X(100).
+               10  WS-MT-BANK-CODE PIC X(10).
+               10  WS-MT-ACCOUNT   PIC X(20).
+               10  WS-MT-TOTAL     PIC 9(13)V99.
+               10  WS-MT-COUNT     PIC 9(7).
+               10  WS-MT-ALREADY-PAID PIC X(1).
+
+       01  WS-MER-COUNT             PIC 9(5) VALUE 0.
+
+       01  WS-GRAND-TOTAL           PIC 9(13)V99 VALUE 0.
+       01  WS-GRAND-COUNT           PIC 9(7) VALUE 0.
+       01  WS-MERCHANTS-PAID        PIC 9(5) VALUE 0.
+       01  WS-MERCHANTS-SKIPPED     PIC 9(5) VALUE 0.
+       01  WS-SKIP-IDX              PIC 9(5).
+
+       01  WS-PAYOUT-RECORD.
+           05  WS-PAY-BANK-CODE    PIC X(10).
+           05  FILLER              PIC X(1) VALUE '|'.
+           05  WS-PAY-MER-ID       PIC X(20).
+           05  FILLER              PIC X(1) VALUE '|'.
+           05  WS-PAY-ACCOUNT      PIC X(20).
+           05  FILLER              PIC X(1) VALUE '|'.
+           05  WS-PAY-DATE         PIC X(8).
+           05  FILLER              PIC X(1) VALUE '|'.
+           05  WS-PAY-AMOUNT       PIC 9(13)V99.
+           05  FILLER              PIC X(1) VALUE '|'.
+           05  WS-PAY-TXN-COUNT    PIC 9(7).
+           05  FILLER              PIC X(1) VALUE '|'.
+           05  WS-PAY-STATUS       PIC X(10).
+
+       01  WS-JSON-OUTPUT           PIC X(1000).
+       01  WS-TOTAL-EDIT            PIC Z(12)9.99.
+       01  WS-COUNT-EDIT            PIC ZZZZZZ9.
+       01  WS-PAID-EDIT             PIC ZZZZ9.
+       01  WS-SKIPPED-EDIT          PIC ZZZZ9.
+
+       PROCEDURE DIVISION.
+
+       MAIN-LOGIC.
+           PERFORM SET-FILE-PATHS
+           PERFORM GET-REPORT-DATE
+           PERFORM LOAD-MERCHANTS
+
+           IF WS-MER-COUNT = 0
+               PERFORM RETURN-DB-ERROR
+               STOP RUN
+           END-IF
+
+           PERFORM VARYING WS-MT-IDX FROM 1 BY 1
+               UNTIL WS-MT-IDX > WS-MER-COUNT
+               PERFORM AGGREGATE-ONE-MERCHANT
+           END-PERFORM
+
+           PERFORM MARK-EXISTING-PAYOUTS
+
+           PERFORM OPEN-PAYOUT-FILE
+
+           PERFORM VARYING WS-MT-IDX FROM 1 BY 1
+               UNTIL WS-MT-IDX > WS-MER-COUNT
+               PERFORM SWEEP-ONE-MERCHANT
+           END-PERFORM
+
+           IF PAY-FS-OK
+               CLOSE PAYOUT-FILE
+           END-IF
+
+           PERFORM PRINT-SUMMARY-LINE
+
+           STOP RUN.
+
+      *----------------------------------------------------------------*
+       SET-FILE-PATHS.
+      *--- DANTE_DATA_DIR mengganti direktori file merchant,       ---
+      *--- transaksi, dan payout ini, supaya test run bisa          ---
+      *--- diarahkan ke direktori terisolasi tanpa menyentuh data  ---
+      *--- produksi                                                 ---
+           ACCEPT WS-DATA-DIR FROM ENVIRONMENT "DANTE_DATA_DIR"
+
+           IF FUNCTION TRIM(WS-DATA-DIR) NOT = SPACES
+               STRING FUNCTION TRIM(WS-DATA-DIR) DELIMITED SIZE
+                      '/merchants.dat' DELIMITED SIZE
+                      INTO WS-MERCHANT-FILE-PATH
+               END-STRING
+
+               STRING FUNCTION TRIM(WS-DATA-DIR) DELIMITED SIZE
+                      '/transactions.dat' DELIMITED SIZE
+                      INTO WS-TRANSACTION-FILE-PATH
+               END-STRING
+
+               STRING FUNCTION TRIM(WS-DATA-DIR) DELIMITED SIZE
+                      '/payouts.dat' DELIMITED SIZE
+                      INTO WS-PAYOUT-FILE-PATH
+               END-STRING
+           END-IF.
+
+      *----------------------------------------------------------------*
+       GET-REPORT-DATE.
+           ACCEPT WS-REPORT-DATE FROM COMMAND-LINE
+
+           IF WS-REPORT-DATE = SPACES
+               ACCEPT WS-REPORT-DATE
+           END-IF
+
+           IF WS-REPORT-DATE = SPACES
+               MOVE FUNCTION CURRENT-DATE TO WS-REPORT-DATE
+           END-IF.
+
+      *----------------------------------------------------------------*
+       LOAD-MERCHANTS.
+           OPEN INPUT MERCHANT-FILE
+           IF NOT MER-FS-OK
+               STOP RUN
+           END-IF
+
+           PERFORM UNTIL MER-FS-EOF
+               READ MERCHANT-FILE INTO WS-MER-PARSE
+               AT END
+                   CONTINUE
+               NOT AT END
+                   ADD 1 TO WS-MER-COUNT
+                   MOVE WS-MP-MER-ID
+                       TO WS-MT-MER-ID(WS-MER-COUNT)
+                   MOVE WS-MP-NAME
+                       TO WS-MT-NAME(WS-MER-COUNT)
+                   MOVE WS-MP-BANK-CODE
+                       TO WS-MT-BANK-CODE(WS-MER-COUNT)
+                   MOVE WS-MP-ACCOUNT
+                       TO WS-MT-ACCOUNT(WS-MER-COUNT)
+                   MOVE 0 TO WS-MT-TOTAL(WS-MER-COUNT)
+                   MOVE 0 TO WS-MT-COUNT(WS-MER-COUNT)
+                   MOVE 'N' TO WS-MT-ALREADY-PAID(WS-MER-COUNT)
+               END-READ
+           END-PERFORM
+
+           CLOSE MERCHANT-FILE.
+
+      *----------------------------------------------------------------*
+       MARK-EXISTING-PAYOUTS.
+      *--- Cegah double-pay kalau sweep tanggal ini dijalankan ulang  ---
+      *--- (retry operator, cron terpicu dua kali, dsb) - baca        ---
+      *--- payouts.dat yang sudah ada dan tandai merchant yang sudah  ---
+      *--- punya payout row untuk WS-REPORT-DATE, supaya SWEEP-ONE-   ---
+      *--- MERCHANT melewati merchant itu, bukan menulis baris kedua ---
+           OPEN INPUT PAYOUT-FILE
+           IF PAY-FS-OK
+               PERFORM UNTIL PAY-FS-EOF
+                   READ PAYOUT-FILE INTO WS-PAYOUT-RECORD
+                   AT END
+                       CONTINUE
+                   NOT AT END
+                       IF WS-PAY-DATE = WS-REPORT-DATE
+                           PERFORM VARYING WS-SKIP-IDX FROM 1 BY 1
+                               UNTIL WS-SKIP-IDX > WS-MER-COUNT
+                               IF WS-MT-MER-ID(WS-SKIP-IDX) =
+                                  WS-PAY-MER-ID
+                                   MOVE 'Y' TO
+                                       WS-MT-ALREADY-PAID(WS-SKIP-IDX)
+                               END-IF
+                           END-PERFORM
+                       END-IF
+               END-PERFORM
+
+               CLOSE PAYOUT-FILE
+           END-IF.
+
+      *----------------------------------------------------------------*
+       AGGREGATE-ONE-MERCHANT.
+           OPEN INPUT TRANSACTION-FILE
+           IF NOT TXN-FS-OK
+               STOP RUN
+           END-IF
+
+           PERFORM UNTIL TXN-FS-EOF
+               READ TRANSACTION-FILE INTO WS-TXN-PARSE
+               AT END
+                   CONTINUE
+               NOT AT END
+                   IF FUNCTION TRIM(WS-TP-MERCHANT-ID) =
+                      FUNCTION TRIM(WS-MT-MER-ID(WS-MT-IDX))
+                      AND FUNCTION TRIM(WS-TP-STATUS) = 'success'
+                      AND WS-TP-CREATED-AT(1:8) = WS-REPORT-DATE
+                       MOVE FUNCTION NUMVAL(WS-TP-AMOUNT)
+                           TO WS-TP-AMOUNT-NUM
+                       ADD WS-TP-AMOUNT-NUM
+                           TO WS-MT-TOTAL(WS-MT-IDX)
+                       ADD 1 TO WS-MT-COUNT(WS-MT-IDX)
+                   END-IF
+               END-READ
+           END-PERFORM
+
+           CLOSE TRANSACTION-FILE.
+
+      *----------------------------------------------------------------*
+       OPEN-PAYOUT-FILE.
+           OPEN EXTEND PAYOUT-FILE
+           IF PAY-FS-NOT-FOUND
+               OPEN OUTPUT PAYOUT-FILE
+               CLOSE PAYOUT-FILE
+               OPEN EXTEND PAYOUT-FILE
+           END-IF.
+
+      *----------------------------------------------------------------*
+       SWEEP-ONE-MERCHANT.
+           IF WS-MT-COUNT(WS-MT-IDX) > 0
+              AND WS-MT-ALREADY-PAID(WS-MT-IDX) = 'Y'
+               ADD 1 TO WS-MERCHANTS-SKIPPED
+               PERFORM PRINT-SKIPPED-PAYOUT-LINE
+           ELSE
+               IF WS-MT-COUNT(WS-MT-IDX) > 0
+                   ADD 1 TO WS-MERCHANTS-PAID
+                   ADD WS-MT-TOTAL(WS-MT-IDX) TO WS-GRAND-TOTAL
+                   ADD WS-MT-COUNT(WS-MT-IDX) TO WS-GRAND-COUNT
+
+                   MOVE WS-MT-BANK-CODE(WS-MT-IDX) TO WS-PAY-BANK-CODE
+                   MOVE WS-MT-MER-ID(WS-MT-IDX)    TO WS-PAY-MER-ID
+                   MOVE WS-MT-ACCOUNT(WS-MT-IDX)   TO WS-PAY-ACCOUNT
+                   MOVE WS-REPORT-DATE             TO WS-PAY-DATE
+                   MOVE WS-MT-TOTAL(WS-MT-IDX)     TO WS-PAY-AMOUNT
+                   MOVE WS-MT-COUNT(WS-MT-IDX)     TO WS-PAY-TXN-COUNT
+                   MOVE 'disbursed'                TO WS-PAY-STATUS
+
+                   IF PAY-FS-OK
+                       WRITE PAYOUT-FILE-RECORD FROM WS-PAYOUT-RECORD
+                   END-IF
+
+                   PERFORM PRINT-PAYOUT-LINE
+               END-IF
+           END-IF.
+
+      *----------------------------------------------------------------*
+       PRINT-SKIPPED-PAYOUT-LINE.
+      *--- Merchant ini sudah punya payout row untuk tanggal ini -    ---
+      *--- sweep dilewati supaya tidak double-pay                     ---
+           STRING
+               '{'
+               '"status":"success",'
+               '"code":0,'
+               '"data":{'
+               '"settlement_date":"'
+                   WS-REPORT-DATE '",'
+               '"merchant_id":"'
+                   FUNCTION TRIM(WS-MT-MER-ID(WS-MT-IDX)) '",'
+               '"source":"legacy-cobol"'
+               '},'
+               '"message":"Sudah disapu sebelumnya, dilewati"'
+               '}'
+               DELIMITED SIZE
+               INTO WS-JSON-OUTPUT
+           END-STRING
+           DISPLAY WS-JSON-OUTPUT.
+
+      *----------------------------------------------------------------*
+       PRINT-PAYOUT-LINE.
+           MOVE WS-MT-TOTAL(WS-MT-IDX) TO WS-TOTAL-EDIT
+           MOVE WS-MT-COUNT(WS-MT-IDX) TO WS-COUNT-EDIT
+
+           STRING
+               '{'
+               '"status":"success",'
+               '"code":0,'
+               '"data":{'
+               '"settlement_date":"'
+                   WS-REPORT-DATE '",'
+               '"merchant_id":"'
+                   FUNCTION TRIM(WS-MT-MER-ID(WS-MT-IDX)) '",'
+               '"bank_code":"'
+                   FUNCTION TRIM(WS-MT-BANK-CODE(WS-MT-IDX)) '",'
+               '"payout_account":"'
+                   FUNCTION TRIM(WS-MT-ACCOUNT(WS-MT-IDX)) '",'
+               '"payout_amount":'
+                   FUNCTION TRIM(WS-TOTAL-EDIT) ','
+               '"transaction_count":'
+                   FUNCTION TRIM(WS-COUNT-EDIT) ','
+               '"source":"legacy-cobol"'
+               '},'
+               '"message":"Disbursement merchant terkirim"'
+               '}'
+               DELIMITED SIZE
+               INTO WS-JSON-OUTPUT
+           END-STRING
+           DISPLAY WS-JSON-OUTPUT.
+
+      *----------------------------------------------------------------*
+       PRINT-SUMMARY-LINE.
+           MOVE WS-GRAND-TOTAL TO WS-TOTAL-EDIT
+           MOVE WS-GRAND-COUNT TO WS-COUNT-EDIT
+           MOVE WS-MERCHANTS-PAID TO WS-PAID-EDIT
+           MOVE WS-MERCHANTS-SKIPPED TO WS-SKIPPED-EDIT
+
+           STRING
+               '{'
+               '"status":"success",'
+               '"code":0,'
+               '"data":{'
+               '"settlement_date":"'
+                   WS-REPORT-DATE '",'
+               '"merchants_paid":'
+                   FUNCTION TRIM(WS-PAID-EDIT) ','
+               '"merchants_already_paid":'
+                   FUNCTION TRIM(WS-SKIPPED-EDIT) ','
+               '"grand_total_disbursed":'
+                   FUNCTION TRIM(WS-TOTAL-EDIT) ','
+               '"grand_transaction_count":'
+                   FUNCTION TRIM(WS-COUNT-EDIT) ','
+               '"source":"legacy-cobol"'
+               '},'
+               '"message":"Sweep disbursement harian selesai"'
+               '}'
+               DELIMITED SIZE
+               INTO WS-JSON-OUTPUT
+           END-STRING
+           DISPLAY WS-JSON-OUTPUT.
+
+      *----------------------------------------------------------------*
+       RETURN-DB-ERROR.
+           STRING
+               '{'
+               '"status":"error",'
+               '"code":5001,'
+               '"retryable":' FUNCTION TRIM(ER-DB-ERROR) ','
+               '"data":null,'
+               '"message":"Tidak ada data merchant untuk disapu"'
+               '}'
+               DELIMITED SIZE
+               INTO WS-JSON-OUTPUT
+           END-STRING
+           DISPLAY WS-JSON-OUTPUT.
