@@ -17,45 +17,96 @@
        INPUT-OUTPUT SECTION.
        FILE-CONTROL.
            SELECT ACCOUNT-FILE
-               ASSIGN TO '/app/data/accounts.dat'
-               ORGANIZATION IS LINE SEQUENTIAL
-               ACCESS MODE IS SEQUENTIAL
+               ASSIGN TO DYNAMIC WS-ACCOUNT-FILE-PATH
+               ORGANIZATION IS INDEXED
+               ACCESS MODE IS DYNAMIC
+               RECORD KEY IS FD-ACC-USER-ID
                FILE STATUS IS WS-ACC-FILE-STATUS.
 
            SELECT MERCHANT-FILE
-               ASSIGN TO '/app/data/merchants.dat'
-               ORGANIZATION IS LINE SEQUENTIAL
-               ACCESS MODE IS SEQUENTIAL
+               ASSIGN TO DYNAMIC WS-MERCHANT-FILE-PATH
+               ORGANIZATION IS INDEXED
+               ACCESS MODE IS DYNAMIC
+               RECORD KEY IS FD-MER-MER-ID
                FILE STATUS IS WS-MER-FILE-STATUS.
 
            SELECT TRANSACTION-FILE
-               ASSIGN TO '/app/data/transactions.dat'
+               ASSIGN TO DYNAMIC WS-TRANSACTION-FILE-PATH
                ORGANIZATION IS LINE SEQUENTIAL
-               ACCESS MODE IS EXTEND
+               ACCESS MODE IS SEQUENTIAL
                FILE STATUS IS WS-TXN-FILE-STATUS.
 
+      *--- Audit log bersama untuk semua decline/error ---
+           SELECT AUDIT-FILE
+               ASSIGN TO '/app/data/audit.log'
+               ORGANIZATION IS LINE SEQUENTIAL
+               ACCESS MODE IS SEQUENTIAL
+               FILE STATUS IS WS-AUDIT-FILE-STATUS.
+
+      *--- Journal/checkpoint dari urutan debit-lalu-tulis, supaya  ---
+      *--- proses yang mati di tengah jalan bisa terdeteksi saat    ---
+      *--- proses berikutnya start.                                ---
+           SELECT JOURNAL-FILE
+               ASSIGN TO '/app/data/journal.log'
+               ORGANIZATION IS LINE SEQUENTIAL
+               ACCESS MODE IS SEQUENTIAL
+               FILE STATUS IS WS-JNL-FILE-STATUS.
+
       *================================================================*
        DATA DIVISION.
        FILE SECTION.
 
        FD  ACCOUNT-FILE
            LABEL RECORDS ARE STANDARD.
-       01  ACCOUNT-FILE-RECORD     PIC X(200).
+       01  ACCOUNT-FILE-RECORD.
+           05  FD-ACC-USER-ID      PIC X(20).
+           05  FD-ACC-ACC-ID       PIC X(20).
+           05  FD-ACC-NAME         PIC X(50).
+           05  FD-ACC-BALANCE      PIC 9(13)V99.
+           05  FD-ACC-CURRENCY     PIC X(3).
+           05  FD-ACC-STATUS       PIC X(10).
+           05  FD-ACC-PIN          PIC X(6).
+           05  FD-ACC-HOLD         PIC 9(13)V99.
 
        FD  MERCHANT-FILE
            LABEL RECORDS ARE STANDARD.
-       01  MERCHANT-FILE-RECORD    PIC X(300).
+       01  MERCHANT-FILE-RECORD.
+           05  FD-MER-MER-ID       PIC X(20).
+           05  FD-MER-NAME         PIC X(100).
+           05  FD-MER-CATEGORY     PIC X(50).
+           05  FD-MER-STATUS       PIC X(10).
+           05  FD-MER-BANK-CODE    PIC X(10).
+           05  FD-MER-ACCOUNT      PIC X(20).
+           05  FD-MER-CURRENCY     PIC X(3).
 
        FD  TRANSACTION-FILE
            LABEL RECORDS ARE STANDARD.
        01  TRANSACTION-FILE-RECORD PIC X(300).
 
+       FD  AUDIT-FILE
+           LABEL RECORDS ARE STANDARD.
+       01  AUDIT-FILE-RECORD      PIC X(100).
+
+       FD  JOURNAL-FILE
+           LABEL RECORDS ARE STANDARD.
+       01  JOURNAL-FILE-RECORD    PIC X(131).
+
       *================================================================*
        WORKING-STORAGE SECTION.
 
        COPY BANKDATA.
        COPY ERRORCODES.
 
+      *--- File path, bisa dialihkan ke direktori lain lewat env ---
+      *--- DANTE_DATA_DIR (mis. untuk test run terisolasi)        ---
+       01  WS-DATA-DIR              PIC X(100).
+       01  WS-ACCOUNT-FILE-PATH     PIC X(100)
+           VALUE '/app/data/accounts.dat'.
+       01  WS-MERCHANT-FILE-PATH    PIC X(100)
+           VALUE '/app/data/merchants.dat'.
+       01  WS-TRANSACTION-FILE-PATH PIC X(100)
+           VALUE '/app/data/transactions.dat'.
+
       *--- File Status ---
        01  WS-ACC-FILE-STATUS      PIC XX.
            88  ACC-FS-OK           VALUE '00'.
@@ -67,8 +118,9 @@
 
        01  WS-TXN-FILE-STATUS      PIC XX.
            88  TXN-FS-OK           VALUE '00'.
+           88  TXN-FS-EOF          VALUE '10'.
 
-      *--- Input dari stdin (format: TXN_ID|USER_ID|MERCHANT_ID|AMOUNT|QR) ---
+      *--- Input stdin: TXN_ID|USER_ID|MERCHANT_ID|AMOUNT|QR|PIN ---
        01  WS-INPUT-LINE           PIC X(300).
 
       *--- Parsed input fields ---
@@ -78,40 +130,131 @@
        01  WS-IN-AMOUNT-STR        PIC X(20).
        01  WS-IN-AMOUNT            PIC 9(13)V99.
        01  WS-IN-QR-CODE           PIC X(100).
+       01  WS-IN-PIN               PIC X(6).
+       01  WS-NUMVAL-CHECK         PIC S9(4).
+
+      *--- Nilai amount mentah, ditampung di field lebih lebar dari ---
+      *--- WS-IN-AMOUNT supaya nilai yang kelebihan digit ketahuan  ---
+      *--- sebelum dipindah ke field PIC 9(13)V99 yang bisa overflow ---
+       01  WS-IN-AMOUNT-WIDE        PIC 9(18)V99.
+       01  WS-MAX-AMOUNT            PIC 9(13)V99
+           VALUE 9999999999999.99.
+
+      *--- Struktur payload QRIS yang diterima: 'QRIS' + 12 digit  ---
+      *--- referensi merchant + 1 digit checksum (jumlah 12 digit  ---
+      *--- referensi MOD 10), total 17 karakter sebelum spasi      ---
+       01  WS-QR-VALID-FLAG         PIC X(1) VALUE 'Y'.
+       01  WS-QR-LEN                PIC 9(3).
+       01  WS-QR-REF-STR            PIC X(12).
+       01  WS-QR-CHECK-CHAR         PIC X(1).
+       01  WS-QR-GIVEN-CHECK        PIC 9(1).
+       01  WS-QR-COMPUTED-CHECK     PIC 9(1).
+       01  WS-QR-DIGIT-SUM          PIC 9(4).
+       01  WS-QR-IDX                PIC 9(2).
 
       *--- Account data found ---
        01  WS-ACC-FOUND            PIC X(1) VALUE 'N'.
+       01  WS-RESERVE-OK           PIC X(1) VALUE 'N'.
+       01  WS-AVAILABLE-BALANCE    PIC 9(13)V99.
        01  WS-MER-FOUND            PIC X(1) VALUE 'N'.
+       01  WS-CURRENCY-MATCH       PIC X(1) VALUE 'Y'.
 
-      *--- Account record fields ---
+      *--- Account record fields (disalin dari ACCOUNT-FILE-RECORD) ---
        01  WS-ACC-PARSE.
            05  WS-AP-USER-ID       PIC X(20).
-           05  FILLER              PIC X(1).
            05  WS-AP-ACC-ID        PIC X(20).
-           05  FILLER              PIC X(1).
            05  WS-AP-NAME          PIC X(50).
-           05  FILLER              PIC X(1).
-           05  WS-AP-BALANCE-STR   PIC X(20).
-           05  FILLER              PIC X(1).
+           05  WS-AP-BALANCE       PIC 9(13)V99.
            05  WS-AP-CURRENCY      PIC X(3).
-           05  FILLER              PIC X(1).
            05  WS-AP-STATUS        PIC X(10).
+           05  WS-AP-PIN           PIC X(6).
+           05  WS-AP-HOLD          PIC 9(13)V99.
 
-       01  WS-AP-BALANCE           PIC 9(13)V99.
        01  WS-NEW-BALANCE          PIC 9(13)V99.
 
-      *--- Merchant record fields ---
+      *--- Merchant record fields (disalin dari MERCHANT-FILE-RECORD) ---
        01  WS-MER-PARSE.
            05  WS-MP-MER-ID        PIC X(20).
-           05  FILLER              PIC X(1).
            05  WS-MP-NAME          PIC X(100).
-           05  FILLER              PIC X(1).
+           05  WS-MP-CATEGORY      PIC X(50).
            05  WS-MP-STATUS        PIC X(10).
-           05  FILLER              PIC X(1).
            05  WS-MP-BANK-CODE     PIC X(10).
+           05  WS-MP-ACCOUNT       PIC X(20).
+           05  WS-MP-CURRENCY      PIC X(3).
+
+       01  WS-MER-NEW-BALANCE      PIC 9(13)V99.
+       01  WS-MER-BAL-EDIT         PIC Z(12)9.99.
+
+      *--- Batas transaksi per kategori merchant (mirip batas MCC ---
+      *--- kartu) - OTHER adalah batas default untuk kategori yang ---
+      *--- tidak terdaftar di tabel.                               ---
+       01  WS-CATEGORY-LIMITS-DATA.
+           05  FILLER        PIC X(20) VALUE 'GROCERY'.
+           05  FILLER        PIC 9(13)V99 VALUE 5000000.00.
+           05  FILLER        PIC X(20) VALUE 'RETAIL'.
+           05  FILLER        PIC 9(13)V99 VALUE 5000000.00.
+           05  FILLER        PIC X(20) VALUE 'ELECTRONICS'.
+           05  FILLER        PIC 9(13)V99 VALUE 10000000.00.
+           05  FILLER        PIC X(20) VALUE 'TRAVEL'.
+           05  FILLER        PIC 9(13)V99 VALUE 10000000.00.
+           05  FILLER        PIC X(20) VALUE 'UNVERIFIED'.
+           05  FILLER        PIC 9(13)V99 VALUE 500000.00.
+           05  FILLER        PIC X(20) VALUE 'OTHER'.
+           05  FILLER        PIC 9(13)V99 VALUE 1000000.00.
+
+       01  WS-CATEGORY-LIMITS REDEFINES WS-CATEGORY-LIMITS-DATA.
+           05  WS-CL-ENTRY OCCURS 6 TIMES INDEXED BY WS-CL-IDX.
+               10  WS-CL-CATEGORY  PIC X(20).
+               10  WS-CL-LIMIT     PIC 9(13)V99.
+
+       01  WS-CL-MATCH-LIMIT       PIC 9(13)V99.
+
+      *--- Transaction record to write (fixed width, selaras WS-TXN-PARSE) ---
+       01  WS-TXN-WRITE-RECORD.
+           05  WS-TWR-TXN-ID       PIC X(36).
+           05  FILLER              PIC X(1) VALUE '|'.
+           05  WS-TWR-USER-ID      PIC X(20).
+           05  FILLER              PIC X(1) VALUE '|'.
+           05  WS-TWR-MERCHANT-ID  PIC X(20).
+           05  FILLER              PIC X(1) VALUE '|'.
+           05  WS-TWR-AMOUNT       PIC X(20).
+           05  FILLER              PIC X(1) VALUE '|'.
+           05  WS-TWR-STATUS       PIC X(10).
+           05  FILLER              PIC X(1) VALUE '|'.
+           05  WS-TWR-TYPE         PIC X(10).
+           05  FILLER              PIC X(1) VALUE '|'.
+           05  WS-TWR-QR-CODE      PIC X(100).
+           05  FILLER              PIC X(1) VALUE '|'.
+           05  WS-TWR-CREATED-AT   PIC X(20).
+           05  FILLER              PIC X(1) VALUE '|'.
+           05  WS-TWR-UPDATED-AT   PIC X(20).
+
+      *--- Transaction record dibaca untuk cek duplikat & velocity ---
+       01  WS-TXN-PARSE.
+           05  WS-TP-TXN-ID        PIC X(36).
+           05  FILLER              PIC X(1).
+           05  WS-TP-USER-ID       PIC X(20).
+           05  FILLER              PIC X(1).
+           05  WS-TP-MERCHANT-ID   PIC X(20).
+           05  FILLER              PIC X(1).
+           05  WS-TP-AMOUNT        PIC X(20).
+           05  FILLER              PIC X(1).
+           05  WS-TP-STATUS        PIC X(10).
+           05  FILLER              PIC X(1).
+           05  WS-TP-TYPE          PIC X(10).
+           05  FILLER              PIC X(1).
+           05  WS-TP-QR-CODE       PIC X(100).
+           05  FILLER              PIC X(1).
+           05  WS-TP-CREATED-AT    PIC X(20).
+
+       01  WS-TXN-DUP-FOUND        PIC X(1) VALUE 'N'.
+       01  WS-SETTLE-DONE          PIC X(1) VALUE 'N'.
 
-      *--- Transaction record to write ---
-       01  WS-TXN-WRITE-RECORD     PIC X(300).
+      *--- Batas transaksi harian per nasabah ---
+       01  WS-DAILY-LIMIT           PIC 9(13)V99 VALUE 10000000.00.
+       01  WS-VELOCITY-TOTAL        PIC 9(13)V99.
+       01  WS-TP-AMOUNT-NUM         PIC 9(13)V99.
+       01  WS-TODAY-DATE            PIC X(8).
 
       *--- Output JSON ---
        01  WS-JSON-OUTPUT          PIC X(1000).
@@ -124,15 +267,87 @@
       *--- Random untuk simulasi error ---
        01  WS-RANDOM-NUM           PIC 9(5).
 
+      *--- Artificial delay, configurable via DANTE_DELAY_MS ---
+       01  WS-DELAY-MS-STR         PIC X(6).
+       01  WS-DELAY-MS             PIC 9(6).
+       01  WS-DELAY-NANOS          PIC 9(10).
+       01  WS-TIMEOUT-DELAY-NANOS  PIC 9(10).
+       01  WS-DELAY-CHK            PIC S9(4).
+
+      *--- Test-mode switch, disables random error injection ---
+       01  WS-TEST-MODE-STR        PIC X(1).
+       01  WS-TEST-MODE-FLAG       PIC X(1) VALUE 'N'.
+
+      *--- Audit log (decline/error trail bersama) ---
+       01  WS-AUDIT-FILE-STATUS    PIC XX.
+           88  AUD-FS-OK           VALUE '00'.
+           88  AUD-FS-NOT-FOUND    VALUE '35'.
+
+       01  WS-AUDIT-RECORD.
+           05  WS-AUD-TIMESTAMP    PIC X(20).
+           05  FILLER              PIC X(1) VALUE '|'.
+           05  WS-AUD-PROGRAM      PIC X(12) VALUE 'PAYMENTPROC'.
+           05  FILLER              PIC X(1) VALUE '|'.
+           05  WS-AUD-KEY          PIC X(78).
+           05  FILLER              PIC X(1) VALUE '|'.
+           05  WS-AUD-CODE         PIC 9(4).
+
+       01  WS-AUD-KEY-PARTS.
+           05  WS-AUD-TXN-ID       PIC X(36).
+           05  FILLER              PIC X(1) VALUE '/'.
+           05  WS-AUD-USER-ID      PIC X(20).
+           05  FILLER              PIC X(1) VALUE '/'.
+           05  WS-AUD-MERCHANT-ID  PIC X(20).
+
+      *--- Journal/checkpoint (decl. mirip WS-AUDIT-RECORD) ---
+       01  WS-JNL-FILE-STATUS      PIC XX.
+           88  JNL-FS-OK           VALUE '00'.
+           88  JNL-FS-EOF          VALUE '10'.
+           88  JNL-FS-NOT-FOUND    VALUE '35'.
+
+       01  WS-JOURNAL-RECORD.
+           05  WS-JNL-TIMESTAMP    PIC X(20).
+           05  FILLER              PIC X(1) VALUE '|'.
+           05  WS-JNL-TXN-ID       PIC X(36).
+           05  FILLER              PIC X(1) VALUE '|'.
+           05  WS-JNL-USER-ID      PIC X(20).
+           05  FILLER              PIC X(1) VALUE '|'.
+           05  WS-JNL-MERCHANT-ID  PIC X(20).
+           05  FILLER              PIC X(1) VALUE '|'.
+           05  WS-JNL-AMOUNT       PIC X(20).
+           05  FILLER              PIC X(1) VALUE '|'.
+           05  WS-JNL-PHASE        PIC X(10).
+
+      *--- Tabel txn-id yang sudah COMMITTED, dipakai saat cek   ---
+      *--- INTENT mana yang yatim (restart di tengah jalan)      ---
+       01  WS-JNL-COMMITTED-TABLE.
+           05  WS-JC-ENTRY OCCURS 2000 TIMES INDEXED BY WS-JC-IDX.
+               10  WS-JC-TXN-ID    PIC X(36).
+
+       01  WS-JNL-COMMITTED-COUNT  PIC 9(4) VALUE 0.
+       01  WS-JNL-ORPHAN-FOUND     PIC X(1) VALUE 'N'.
+       01  WS-JNL-MATCH-FOUND      PIC X(1) VALUE 'N'.
+
       *================================================================*
        PROCEDURE DIVISION.
 
        MAIN-LOGIC.
-      *--- Simulasi delay berat 500-1500ms untuk payment ---
+      *--- Arahkan ke direktori data lain kalau DANTE_DATA_DIR diset ---
+           PERFORM SET-FILE-PATHS
+
+      *--- Simulasi delay berat 500-1500ms untuk payment, lama  ---
+      *--- delay bisa diatur lewat DANTE_DELAY_MS                ---
+           PERFORM SET-ARTIFICIAL-DELAY
+
            CALL "CBL_GC_NANOSLEEP" USING
-               BY VALUE 1000000000
+               BY VALUE WS-DELAY-NANOS
            END-CALL
 
+      *--- Step -1: Cek jurnal peninggalan proses sebelumnya yang  ---
+      *--- mati di tengah debit-lalu-tulis (lihat WRITE-JOURNAL-   ---
+      *--- INTENT/WRITE-JOURNAL-COMMITTED)                         ---
+           PERFORM CHECK-JOURNAL-RECOVERY
+
       *--- Ambil input dari stdin ---
            ACCEPT WS-INPUT-LINE
 
@@ -144,34 +359,75 @@
                     WS-IN-MERCHANT-ID
                     WS-IN-AMOUNT-STR
                     WS-IN-QR-CODE
+                    WS-IN-PIN
            END-UNSTRING
 
+      *--- Rangkum txn/user/merchant id jadi satu audit key ---
+           MOVE WS-IN-TXN-ID TO WS-AUD-TXN-ID
+           MOVE WS-IN-USER-ID TO WS-AUD-USER-ID
+           MOVE WS-IN-MERCHANT-ID TO WS-AUD-MERCHANT-ID
+           MOVE WS-AUD-KEY-PARTS TO WS-AUD-KEY
+
+      *--- Validasi format numerik amount sebelum NUMVAL ---
+           MOVE FUNCTION TEST-NUMVAL(WS-IN-AMOUNT-STR)
+               TO WS-NUMVAL-CHECK
+
+           IF WS-NUMVAL-CHECK NOT = 0
+               PERFORM RETURN-INVALID-AMOUNT
+               STOP RUN
+           END-IF
+
+      *--- Tampung dulu di field lebar sebelum cek batas atas, ---
+      *--- supaya nilai yang kelebihan digit tidak terpotong   ---
+      *--- diam-diam saat dipindah ke WS-IN-AMOUNT PIC 9(13)V99 ---
            MOVE FUNCTION NUMVAL(WS-IN-AMOUNT-STR)
-               TO WS-IN-AMOUNT
+               TO WS-IN-AMOUNT-WIDE
 
-      *--- Simulasi random error 8% (timeout 5% + error 3%) ---
-           MOVE FUNCTION RANDOM TO WS-RANDOM-NUM
-           IF WS-RANDOM-NUM < 800
-               IF WS-RANDOM-NUM < 500
-                   PERFORM RETURN-TIMEOUT
-               ELSE
-                   PERFORM RETURN-SYSTEM-ERROR
-               END-IF
+           IF WS-IN-AMOUNT-WIDE > WS-MAX-AMOUNT
+               PERFORM RETURN-AMOUNT-TOO-LARGE
                STOP RUN
            END-IF
 
+           MOVE WS-IN-AMOUNT-WIDE TO WS-IN-AMOUNT
+
+      *--- Simulasi random error 8% (timeout 5% + error 3%), ---
+      *--- kecuali dalam test mode (DANTE_TEST_MODE)          ---
+           PERFORM CHECK-TEST-MODE
+
+           IF WS-TEST-MODE-FLAG = 'N'
+               MOVE FUNCTION RANDOM TO WS-RANDOM-NUM
+               IF WS-RANDOM-NUM < 800
+                   IF WS-RANDOM-NUM < 500
+                       PERFORM RETURN-TIMEOUT
+                   ELSE
+                       PERFORM RETURN-SYSTEM-ERROR
+                   END-IF
+                   STOP RUN
+               END-IF
+           END-IF
+
       *--- Validasi amount ---
            IF WS-IN-AMOUNT <= 0
                PERFORM RETURN-INVALID-AMOUNT
                STOP RUN
            END-IF
 
-      *--- Validasi QR Code ---
-           IF FUNCTION TRIM(WS-IN-QR-CODE) = SPACES
+      *--- Validasi QR Code: format payload QRIS dan checksum ---
+           PERFORM VALIDATE-QR-PAYLOAD
+
+           IF WS-QR-VALID-FLAG = 'N'
                PERFORM RETURN-INVALID-QR
                STOP RUN
            END-IF
 
+      *--- Step 0: Tolak TXN-ID yang sudah pernah diproses ---
+           PERFORM CHECK-DUPLICATE-TXN
+
+           IF WS-TXN-DUP-FOUND = 'Y'
+               PERFORM RETURN-DUPLICATE-TXN
+               STOP RUN
+           END-IF
+
       *--- Step 1: Cari dan validasi account user ---
            PERFORM VALIDATE-USER-ACCOUNT
 
@@ -180,17 +436,27 @@
                STOP RUN
            END-IF
 
+           IF FUNCTION TRIM(WS-AP-STATUS) = 'blocked'
+               PERFORM RETURN-ACCOUNT-BLOCKED
+               STOP RUN
+           END-IF
+
            IF FUNCTION TRIM(WS-AP-STATUS) NOT = 'active'
                PERFORM RETURN-ACCOUNT-INACTIVE
                STOP RUN
            END-IF
 
-      *--- Step 2: Cek saldo mencukupi ---
-           MOVE FUNCTION NUMVAL(WS-AP-BALANCE-STR)
-               TO WS-AP-BALANCE
+      *--- Step 1a: Verifikasi PIN sebelum cek saldo/merchant ---
+           IF FUNCTION TRIM(WS-IN-PIN) NOT = FUNCTION TRIM(WS-AP-PIN)
+               PERFORM RETURN-INVALID-PIN
+               STOP RUN
+           END-IF
 
-           IF WS-AP-BALANCE < WS-IN-AMOUNT
-               PERFORM RETURN-INSUFFICIENT-FUNDS
+      *--- Step 1b: Cek batas transaksi harian nasabah ---
+           PERFORM CHECK-DAILY-VELOCITY
+
+           IF WS-VELOCITY-TOTAL + WS-IN-AMOUNT > WS-DAILY-LIMIT
+               PERFORM RETURN-VELOCITY-EXCEEDED
                STOP RUN
            END-IF
 
@@ -207,18 +473,276 @@
                STOP RUN
            END-IF
 
-      *--- Step 4: Proses debit saldo ---
-           COMPUTE WS-NEW-BALANCE =
-               WS-AP-BALANCE - WS-IN-AMOUNT
+      *--- Step 3b: Cek batas transaksi per kategori merchant ---
+           PERFORM CHECK-MERCHANT-CATEGORY-LIMIT
+
+           IF WS-IN-AMOUNT > WS-CL-MATCH-LIMIT
+               PERFORM RETURN-CATEGORY-LIMIT-EXCEEDED
+               STOP RUN
+           END-IF
+
+      *--- Step 3c: Cek kecocokan mata uang rekening vs merchant ---
+           PERFORM CHECK-CURRENCY-MATCH
 
-      *--- Step 5: Catat transaksi ke file ---
+           IF WS-CURRENCY-MATCH = 'N'
+               PERFORM RETURN-CURRENCY-MISMATCH
+               STOP RUN
+           END-IF
+
+      *--- Step 3d: Reservasi saldo (hold) tepat sebelum commit,   ---
+      *--- bukan cek saldo lalu baru debit belakangan - ini yang   ---
+      *--- menutup celah dua pembayaran konkuren lolos cek saldo   ---
+      *--- yang sama sebelum salah satunya sempat menulis ulang    ---
+           PERFORM RESERVE-USER-BALANCE
+
+           IF WS-RESERVE-OK = 'N'
+               PERFORM RETURN-INSUFFICIENT-FUNDS
+               STOP RUN
+           END-IF
+
+      *--- Step 4: Catat intent jurnal sebelum file apapun disentuh, ---
+      *--- lalu proses debit saldo                                   ---
+           PERFORM WRITE-JOURNAL-INTENT
+
+           PERFORM UPDATE-USER-BALANCE
+
+      *--- Step 4b: Kreditkan dana ke rekening settlement merchant ---
+           PERFORM CREDIT-MERCHANT-ACCOUNT
+
+      *--- Step 5: Catat transaksi ke file (lahir berstatus pending) ---
            PERFORM WRITE-TRANSACTION
 
+      *--- Step 5b: Settlement - tandai transaksi sukses & stempel ---
+      *--- WS-TXN-UPDATED-AT                                      ---
+           PERFORM SETTLE-TRANSACTION
+
+      *--- Step 5c: Tandai jurnal COMMITTED - debit dan pencatatan ---
+      *--- transaksi sudah selesai semua, tidak ada lagi yang bisa ---
+      *--- tertinggal setengah jalan untuk txn ini                 ---
+           PERFORM WRITE-JOURNAL-COMMITTED
+
       *--- Step 6: Return sukses ---
            PERFORM RETURN-SUCCESS
 
            STOP RUN.
 
+      *----------------------------------------------------------------*
+       SET-FILE-PATHS.
+      *--- DANTE_DATA_DIR mengganti direktori ketiga file data ini, ---
+      *--- supaya end-to-end test run bisa diarahkan ke direktori   ---
+      *--- terisolasi tanpa menyentuh data produksi                 ---
+           ACCEPT WS-DATA-DIR FROM ENVIRONMENT "DANTE_DATA_DIR"
+
+           IF FUNCTION TRIM(WS-DATA-DIR) NOT = SPACES
+               STRING FUNCTION TRIM(WS-DATA-DIR) DELIMITED SIZE
+                      '/accounts.dat' DELIMITED SIZE
+                      INTO WS-ACCOUNT-FILE-PATH
+               END-STRING
+
+               STRING FUNCTION TRIM(WS-DATA-DIR) DELIMITED SIZE
+                      '/merchants.dat' DELIMITED SIZE
+                      INTO WS-MERCHANT-FILE-PATH
+               END-STRING
+
+               STRING FUNCTION TRIM(WS-DATA-DIR) DELIMITED SIZE
+                      '/transactions.dat' DELIMITED SIZE
+                      INTO WS-TRANSACTION-FILE-PATH
+               END-STRING
+           END-IF.
+
+      *----------------------------------------------------------------*
+       SET-ARTIFICIAL-DELAY.
+      *--- Default 1000ms, bisa di-override lewat DANTE_DELAY_MS ---
+      *--- (environment variable), 0 berarti delay dimatikan.     ---
+      *--- Delay timeout simulation di RETURN-TIMEOUT ikut skala  ---
+      *--- yang sama (2x delay utama).                            ---
+           ACCEPT WS-DELAY-MS-STR FROM ENVIRONMENT "DANTE_DELAY_MS"
+           MOVE FUNCTION TEST-NUMVAL(FUNCTION TRIM(WS-DELAY-MS-STR))
+               TO WS-DELAY-CHK
+
+           IF WS-DELAY-CHK = 0
+              AND FUNCTION TRIM(WS-DELAY-MS-STR) NOT = SPACES
+               MOVE FUNCTION NUMVAL(WS-DELAY-MS-STR) TO WS-DELAY-MS
+           ELSE
+               MOVE 1000 TO WS-DELAY-MS
+           END-IF
+
+           COMPUTE WS-DELAY-NANOS = WS-DELAY-MS * 1000000
+           COMPUTE WS-TIMEOUT-DELAY-NANOS = WS-DELAY-NANOS * 2
+           COMPUTE WS-DELAY-SECS = WS-DELAY-MS / 1000.
+
+      *----------------------------------------------------------------*
+       CHECK-TEST-MODE.
+      *--- DANTE_TEST_MODE=Y/1 mematikan random-failure injection ---
+      *--- supaya regression run otomatis tidak flaky              ---
+           ACCEPT WS-TEST-MODE-STR FROM ENVIRONMENT "DANTE_TEST_MODE"
+
+           IF WS-TEST-MODE-STR = 'Y' OR WS-TEST-MODE-STR = 'y'
+              OR WS-TEST-MODE-STR = '1'
+               MOVE 'Y' TO WS-TEST-MODE-FLAG
+           ELSE
+               MOVE 'N' TO WS-TEST-MODE-FLAG
+           END-IF.
+
+      *----------------------------------------------------------------*
+       WRITE-AUDIT-LOG.
+      *--- Catat setiap decline/error (dan sukses) ke audit log    ---
+      *--- bersama supaya ada jejak saat nasabah komplain           ---
+           MOVE FUNCTION CURRENT-DATE TO WS-AUD-TIMESTAMP
+
+           OPEN EXTEND AUDIT-FILE
+           IF AUD-FS-NOT-FOUND
+               OPEN OUTPUT AUDIT-FILE
+               CLOSE AUDIT-FILE
+               OPEN EXTEND AUDIT-FILE
+           END-IF
+
+           IF AUD-FS-OK
+               WRITE AUDIT-FILE-RECORD FROM WS-AUDIT-RECORD
+               CLOSE AUDIT-FILE
+           END-IF.
+
+      *----------------------------------------------------------------*
+       CHECK-JOURNAL-RECOVERY.
+      *--- Pass 1: kumpulkan semua txn-id yang sudah COMMITTED ---
+           MOVE 0 TO WS-JNL-COMMITTED-COUNT
+
+           OPEN INPUT JOURNAL-FILE
+           IF JNL-FS-OK
+               PERFORM UNTIL JNL-FS-EOF
+                   READ JOURNAL-FILE INTO WS-JOURNAL-RECORD
+                   AT END
+                       CONTINUE
+                   NOT AT END
+                       IF FUNCTION TRIM(WS-JNL-PHASE) = 'COMMITTED'
+                          AND WS-JNL-COMMITTED-COUNT < 2000
+                           ADD 1 TO WS-JNL-COMMITTED-COUNT
+                           MOVE WS-JNL-TXN-ID TO
+                               WS-JC-TXN-ID(WS-JNL-COMMITTED-COUNT)
+                       END-IF
+                   END-READ
+               END-PERFORM
+
+               CLOSE JOURNAL-FILE
+
+      *--- Pass 2: tiap INTENT tanpa COMMITTED pasangannya berarti ---
+      *--- proses sebelumnya mati di tengah debit-lalu-tulis       ---
+               OPEN INPUT JOURNAL-FILE
+               PERFORM UNTIL JNL-FS-EOF
+                   READ JOURNAL-FILE INTO WS-JOURNAL-RECORD
+                   AT END
+                       CONTINUE
+                   NOT AT END
+                       IF FUNCTION TRIM(WS-JNL-PHASE) = 'INTENT'
+                           PERFORM FIND-COMMITTED-MATCH
+                           IF WS-JNL-MATCH-FOUND = 'N'
+                               MOVE 'Y' TO WS-JNL-ORPHAN-FOUND
+                               MOVE WS-JNL-TXN-ID TO WS-AUD-TXN-ID
+                               MOVE WS-JNL-USER-ID TO WS-AUD-USER-ID
+                               MOVE WS-JNL-MERCHANT-ID
+                                   TO WS-AUD-MERCHANT-ID
+                               MOVE WS-AUD-KEY-PARTS TO WS-AUD-KEY
+                               MOVE EC-RECOVERY-NEEDED TO WS-AUD-CODE
+                               PERFORM WRITE-AUDIT-LOG
+                           END-IF
+                       END-IF
+                   END-READ
+               END-PERFORM
+
+               CLOSE JOURNAL-FILE
+           END-IF.
+
+      *----------------------------------------------------------------*
+       FIND-COMMITTED-MATCH.
+           MOVE 'N' TO WS-JNL-MATCH-FOUND
+
+           PERFORM VARYING WS-JC-IDX FROM 1 BY 1
+               UNTIL WS-JC-IDX > WS-JNL-COMMITTED-COUNT
+               IF FUNCTION TRIM(WS-JC-TXN-ID(WS-JC-IDX)) =
+                  FUNCTION TRIM(WS-JNL-TXN-ID)
+                   MOVE 'Y' TO WS-JNL-MATCH-FOUND
+               END-IF
+           END-PERFORM.
+
+      *----------------------------------------------------------------*
+       WRITE-JOURNAL-INTENT.
+           MOVE FUNCTION CURRENT-DATE TO WS-JNL-TIMESTAMP
+           MOVE WS-IN-TXN-ID          TO WS-JNL-TXN-ID
+           MOVE WS-IN-USER-ID         TO WS-JNL-USER-ID
+           MOVE WS-IN-MERCHANT-ID     TO WS-JNL-MERCHANT-ID
+           MOVE WS-IN-AMOUNT-STR      TO WS-JNL-AMOUNT
+           MOVE 'INTENT'              TO WS-JNL-PHASE
+
+           OPEN EXTEND JOURNAL-FILE
+           IF JNL-FS-NOT-FOUND
+               OPEN OUTPUT JOURNAL-FILE
+               CLOSE JOURNAL-FILE
+               OPEN EXTEND JOURNAL-FILE
+           END-IF
+
+           IF JNL-FS-OK
+               WRITE JOURNAL-FILE-RECORD FROM WS-JOURNAL-RECORD
+               CLOSE JOURNAL-FILE
+           END-IF.
+
+      *----------------------------------------------------------------*
+       WRITE-JOURNAL-COMMITTED.
+           MOVE FUNCTION CURRENT-DATE TO WS-JNL-TIMESTAMP
+           MOVE 'COMMITTED'           TO WS-JNL-PHASE
+
+           OPEN EXTEND JOURNAL-FILE
+           IF JNL-FS-OK
+               WRITE JOURNAL-FILE-RECORD FROM WS-JOURNAL-RECORD
+               CLOSE JOURNAL-FILE
+           END-IF.
+
+      *----------------------------------------------------------------*
+       CHECK-DUPLICATE-TXN.
+           MOVE 'N' TO WS-TXN-DUP-FOUND
+
+           OPEN INPUT TRANSACTION-FILE
+           IF TXN-FS-OK
+               PERFORM UNTIL TXN-FS-EOF OR WS-TXN-DUP-FOUND = 'Y'
+                   READ TRANSACTION-FILE INTO WS-TXN-PARSE
+                   AT END
+                       CONTINUE
+                   NOT AT END
+                       IF FUNCTION TRIM(WS-TP-TXN-ID) =
+                          FUNCTION TRIM(WS-IN-TXN-ID)
+                           MOVE 'Y' TO WS-TXN-DUP-FOUND
+                       END-IF
+                   END-READ
+               END-PERFORM
+
+               CLOSE TRANSACTION-FILE
+           END-IF.
+
+      *----------------------------------------------------------------*
+       CHECK-DAILY-VELOCITY.
+           MOVE FUNCTION CURRENT-DATE TO WS-TODAY-DATE
+           MOVE 0 TO WS-VELOCITY-TOTAL
+
+           OPEN INPUT TRANSACTION-FILE
+           IF TXN-FS-OK
+               PERFORM UNTIL TXN-FS-EOF
+                   READ TRANSACTION-FILE INTO WS-TXN-PARSE
+                   AT END
+                       CONTINUE
+                   NOT AT END
+                       IF FUNCTION TRIM(WS-TP-USER-ID) =
+                          FUNCTION TRIM(WS-IN-USER-ID)
+                          AND FUNCTION TRIM(WS-TP-STATUS) = 'success'
+                          AND WS-TP-CREATED-AT(1:8) = WS-TODAY-DATE
+                           MOVE FUNCTION NUMVAL(WS-TP-AMOUNT)
+                               TO WS-TP-AMOUNT-NUM
+                           ADD WS-TP-AMOUNT-NUM TO WS-VELOCITY-TOTAL
+                       END-IF
+                   END-READ
+               END-PERFORM
+
+               CLOSE TRANSACTION-FILE
+           END-IF.
+
       *----------------------------------------------------------------*
        VALIDATE-USER-ACCOUNT.
            OPEN INPUT ACCOUNT-FILE
@@ -228,20 +752,120 @@
            END-IF
 
            MOVE 'N' TO WS-ACC-FOUND
+           MOVE WS-IN-USER-ID TO FD-ACC-USER-ID
+
+           READ ACCOUNT-FILE INTO WS-ACC-PARSE
+               KEY IS FD-ACC-USER-ID
+               INVALID KEY
+                   MOVE 'N' TO WS-ACC-FOUND
+               NOT INVALID KEY
+                   MOVE 'Y' TO WS-ACC-FOUND
+           END-READ
+
+           CLOSE ACCOUNT-FILE.
+
+      *----------------------------------------------------------------*
+       RESERVE-USER-BALANCE.
+      *--- Baca ulang saldo terbaru (bukan pakai hasil baca Step 1) ---
+      *--- dan tahan dana sejumlah WS-IN-AMOUNT lewat WS-AP-HOLD    ---
+      *--- dengan REWRITE langsung, supaya pembayaran lain yang     ---
+      *--- konkuren terhadap rekening yang sama ikut melihat saldo  ---
+      *--- tersedia yang sudah berkurang, bukan saldo mentah        ---
+           MOVE 'N' TO WS-RESERVE-OK
+
+           OPEN I-O ACCOUNT-FILE
+           IF NOT ACC-FS-OK
+               PERFORM RETURN-SYSTEM-ERROR
+               STOP RUN
+           END-IF
+
+           MOVE WS-IN-USER-ID TO FD-ACC-USER-ID
+
+           READ ACCOUNT-FILE INTO WS-ACC-PARSE
+               KEY IS FD-ACC-USER-ID
+               INVALID KEY
+                   MOVE 'N' TO WS-RESERVE-OK
+               NOT INVALID KEY
+                   COMPUTE WS-AVAILABLE-BALANCE =
+                       WS-AP-BALANCE - WS-AP-HOLD
+
+                   IF WS-AVAILABLE-BALANCE < WS-IN-AMOUNT
+                       MOVE 'N' TO WS-RESERVE-OK
+                   ELSE
+                       ADD WS-IN-AMOUNT TO WS-AP-HOLD
+                       REWRITE ACCOUNT-FILE-RECORD FROM WS-ACC-PARSE
+                       MOVE 'Y' TO WS-RESERVE-OK
+                   END-IF
+           END-READ
+
+           CLOSE ACCOUNT-FILE.
+
+      *----------------------------------------------------------------*
+       UPDATE-USER-BALANCE.
+      *--- Tulis ulang saldo baru nasabah ke accounts.dat, dan      ---
+      *--- lepas hold yang sudah direservasi - dana yang tadinya    ---
+      *--- ditahan sekarang sudah benar-benar berpindah ke saldo    ---
+           OPEN I-O ACCOUNT-FILE
+           IF NOT ACC-FS-OK
+               PERFORM RETURN-SYSTEM-ERROR
+               STOP RUN
+           END-IF
+
+           MOVE 'N' TO WS-ACC-FOUND
+           MOVE WS-IN-USER-ID TO FD-ACC-USER-ID
+
+           READ ACCOUNT-FILE INTO WS-ACC-PARSE
+               KEY IS FD-ACC-USER-ID
+               INVALID KEY
+                   MOVE 'N' TO WS-ACC-FOUND
+               NOT INVALID KEY
+                   MOVE 'Y' TO WS-ACC-FOUND
+                   COMPUTE WS-NEW-BALANCE =
+                       WS-AP-BALANCE - WS-IN-AMOUNT
+                   MOVE WS-NEW-BALANCE TO WS-AP-BALANCE
+                   SUBTRACT WS-IN-AMOUNT FROM WS-AP-HOLD
+                   REWRITE ACCOUNT-FILE-RECORD FROM WS-ACC-PARSE
+           END-READ
+
+           CLOSE ACCOUNT-FILE.
+
+      *----------------------------------------------------------------*
+       CREDIT-MERCHANT-ACCOUNT.
+      *--- Tambahkan dana transaksi ke rekening settlement merchant ---
+      *--- Dicari berdasarkan nomor rekening settlement, bukan user id,
+      *--- jadi tetap scan berurutan walau file sudah INDEXED.
+           OPEN I-O ACCOUNT-FILE
+           IF NOT ACC-FS-OK
+               PERFORM RETURN-SYSTEM-ERROR
+               STOP RUN
+           END-IF
+
+           MOVE 'N' TO WS-ACC-FOUND
+           MOVE LOW-VALUES TO FD-ACC-USER-ID
+           START ACCOUNT-FILE KEY IS NOT LESS THAN FD-ACC-USER-ID
 
            PERFORM UNTIL ACC-FS-EOF OR WS-ACC-FOUND = 'Y'
-               READ ACCOUNT-FILE INTO WS-ACC-PARSE
+               READ ACCOUNT-FILE NEXT INTO WS-ACC-PARSE
                AT END
                    CONTINUE
                NOT AT END
-                   IF FUNCTION TRIM(WS-AP-USER-ID) =
-                      FUNCTION TRIM(WS-IN-USER-ID)
+                   IF FUNCTION TRIM(WS-AP-ACC-ID) =
+                      FUNCTION TRIM(WS-MP-ACCOUNT)
                        MOVE 'Y' TO WS-ACC-FOUND
+                       COMPUTE WS-MER-NEW-BALANCE =
+                           WS-AP-BALANCE + WS-IN-AMOUNT
+                       MOVE WS-MER-NEW-BALANCE TO WS-AP-BALANCE
+                       REWRITE ACCOUNT-FILE-RECORD FROM WS-ACC-PARSE
                    END-IF
                END-READ
            END-PERFORM
 
-           CLOSE ACCOUNT-FILE.
+           CLOSE ACCOUNT-FILE
+
+           IF WS-ACC-FOUND = 'N'
+               PERFORM RETURN-SYSTEM-ERROR
+               STOP RUN
+           END-IF.
 
       *----------------------------------------------------------------*
        VALIDATE-MERCHANT.
@@ -252,47 +876,105 @@
            END-IF
 
            MOVE 'N' TO WS-MER-FOUND
+           MOVE WS-IN-MERCHANT-ID TO FD-MER-MER-ID
 
-           PERFORM UNTIL MER-FS-EOF OR WS-MER-FOUND = 'Y'
-               READ MERCHANT-FILE INTO WS-MER-PARSE
-               AT END
-                   CONTINUE
-               NOT AT END
-                   IF FUNCTION TRIM(WS-MP-MER-ID) =
-                      FUNCTION TRIM(WS-IN-MERCHANT-ID)
-                       MOVE 'Y' TO WS-MER-FOUND
-                   END-IF
-               END-READ
-           END-PERFORM
+           READ MERCHANT-FILE INTO WS-MER-PARSE
+               KEY IS FD-MER-MER-ID
+               INVALID KEY
+                   MOVE 'N' TO WS-MER-FOUND
+               NOT INVALID KEY
+                   MOVE 'Y' TO WS-MER-FOUND
+           END-READ
 
            CLOSE MERCHANT-FILE.
 
+      *----------------------------------------------------------------*
+       CHECK-MERCHANT-CATEGORY-LIMIT.
+      *--- Cari batas kategori merchant di tabel; kategori yang tidak
+      *--- terdaftar jatuh ke batas default (entry terakhir, OTHER).
+           MOVE WS-CL-LIMIT(6) TO WS-CL-MATCH-LIMIT
+
+           PERFORM VARYING WS-CL-IDX FROM 1 BY 1
+               UNTIL WS-CL-IDX > 6
+               IF FUNCTION UPPER-CASE(FUNCTION TRIM(WS-MP-CATEGORY)) =
+                  FUNCTION TRIM(WS-CL-CATEGORY(WS-CL-IDX))
+                   MOVE WS-CL-LIMIT(WS-CL-IDX) TO WS-CL-MATCH-LIMIT
+               END-IF
+           END-PERFORM.
+
+      *----------------------------------------------------------------*
+       CHECK-CURRENCY-MATCH.
+      *--- Merchant lama (sebelum field currency ada) dianggap IDR, ---
+      *--- sama seperti default rekening                            ---
+           IF FUNCTION TRIM(WS-MP-CURRENCY) = SPACES
+               MOVE 'IDR' TO WS-MP-CURRENCY
+           END-IF
+
+           IF FUNCTION TRIM(WS-AP-CURRENCY) =
+              FUNCTION TRIM(WS-MP-CURRENCY)
+               MOVE 'Y' TO WS-CURRENCY-MATCH
+           ELSE
+               MOVE 'N' TO WS-CURRENCY-MATCH
+           END-IF.
+
       *----------------------------------------------------------------*
        WRITE-TRANSACTION.
+      *--- Transaksi lahir berstatus pending, menunggu settlement  ---
+      *--- (lihat SETTLE-TRANSACTION) sebelum jadi status final    ---
            MOVE FUNCTION CURRENT-DATE TO WS-DATETIME
 
            OPEN EXTEND TRANSACTION-FILE
            IF TXN-FS-OK
-               STRING
-                   FUNCTION TRIM(WS-IN-TXN-ID) '|'
-                   FUNCTION TRIM(WS-IN-USER-ID) '|'
-                   FUNCTION TRIM(WS-IN-MERCHANT-ID) '|'
-                   FUNCTION TRIM(WS-IN-AMOUNT-STR) '|'
-                   'success|'
-                   'QRIS|'
-                   FUNCTION TRIM(WS-IN-QR-CODE) '|'
-                   FUNCTION TRIM(WS-DATETIME)
-                   DELIMITED SIZE
-                   INTO WS-TXN-WRITE-RECORD
-               END-STRING
+               MOVE WS-IN-TXN-ID      TO WS-TWR-TXN-ID
+               MOVE WS-IN-USER-ID     TO WS-TWR-USER-ID
+               MOVE WS-IN-MERCHANT-ID TO WS-TWR-MERCHANT-ID
+               MOVE WS-IN-AMOUNT-STR  TO WS-TWR-AMOUNT
+               MOVE 'pending'         TO WS-TWR-STATUS
+               MOVE 'QRIS'            TO WS-TWR-TYPE
+               MOVE WS-IN-QR-CODE     TO WS-TWR-QR-CODE
+               MOVE WS-DATETIME       TO WS-TWR-CREATED-AT
+               MOVE WS-DATETIME       TO WS-TWR-UPDATED-AT
 
                WRITE TRANSACTION-FILE-RECORD
                    FROM WS-TXN-WRITE-RECORD
                CLOSE TRANSACTION-FILE
            END-IF.
 
+      *----------------------------------------------------------------*
+       SETTLE-TRANSACTION.
+      *--- Balikkan lagi record pending yang baru ditulis, tandai  ---
+      *--- sukses dan stempel WS-TXN-UPDATED-AT. Pada titik ini    ---
+      *--- debit nasabah dan kredit merchant sudah berhasil, jadi  ---
+      *--- settlement selalu berakhir sukses di jalur ini.         ---
+           MOVE 'N' TO WS-SETTLE-DONE
+
+           OPEN I-O TRANSACTION-FILE
+           IF TXN-FS-OK
+               PERFORM UNTIL TXN-FS-EOF OR WS-SETTLE-DONE = 'Y'
+                   READ TRANSACTION-FILE INTO WS-TXN-WRITE-RECORD
+                   AT END
+                       CONTINUE
+                   NOT AT END
+                       IF FUNCTION TRIM(WS-TWR-TXN-ID) =
+                          FUNCTION TRIM(WS-IN-TXN-ID)
+                           MOVE 'success' TO WS-TWR-STATUS
+                           MOVE FUNCTION CURRENT-DATE
+                               TO WS-TWR-UPDATED-AT
+                           REWRITE TRANSACTION-FILE-RECORD
+                               FROM WS-TXN-WRITE-RECORD
+                           MOVE 'Y' TO WS-SETTLE-DONE
+                       END-IF
+                   END-READ
+               END-PERFORM
+
+               CLOSE TRANSACTION-FILE
+           END-IF.
+
       *----------------------------------------------------------------*
        RETURN-SUCCESS.
+           MOVE EC-SUCCESS TO WS-AUD-CODE
+           PERFORM WRITE-AUDIT-LOG
+
            STRING
                '{'
                '"status":"success",'
@@ -320,10 +1002,14 @@
 
       *----------------------------------------------------------------*
        RETURN-INSUFFICIENT-FUNDS.
+           MOVE EC-INSUFFICIENT-FUNDS TO WS-AUD-CODE
+           PERFORM WRITE-AUDIT-LOG
+
            STRING
                '{'
                '"status":"error",'
                '"code":1003,'
+               '"retryable":' FUNCTION TRIM(ER-INSUFFICIENT-FUNDS) ','
                '"data":null,'
                '"message":"Saldo tidak mencukupi untuk transaksi ini"'
                '}'
@@ -334,10 +1020,14 @@
 
       *----------------------------------------------------------------*
        RETURN-INVALID-USER.
+           MOVE EC-INVALID-USER TO WS-AUD-CODE
+           PERFORM WRITE-AUDIT-LOG
+
            STRING
                '{'
                '"status":"error",'
                '"code":1004,'
+               '"retryable":' FUNCTION TRIM(ER-INVALID-USER) ','
                '"data":null,'
                '"message":"User tidak ditemukan di sistem legacy"'
                '}'
@@ -346,12 +1036,34 @@
            END-STRING
            DISPLAY WS-JSON-OUTPUT.
 
+      *----------------------------------------------------------------*
+       RETURN-INVALID-PIN.
+           MOVE EC-INVALID-PIN TO WS-AUD-CODE
+           PERFORM WRITE-AUDIT-LOG
+
+           STRING
+               '{'
+               '"status":"error",'
+               '"code":1013,'
+               '"retryable":' FUNCTION TRIM(ER-INVALID-PIN) ','
+               '"data":null,'
+               '"message":"PIN tidak sesuai"'
+               '}'
+               DELIMITED SIZE
+               INTO WS-JSON-OUTPUT
+           END-STRING
+           DISPLAY WS-JSON-OUTPUT.
+
       *----------------------------------------------------------------*
        RETURN-INVALID-MERCHANT.
+           MOVE EC-INVALID-MERCHANT TO WS-AUD-CODE
+           PERFORM WRITE-AUDIT-LOG
+
            STRING
                '{'
                '"status":"error",'
                '"code":1005,'
+               '"retryable":' FUNCTION TRIM(ER-INVALID-MERCHANT) ','
                '"data":null,'
                '"message":"Merchant tidak ditemukan atau tidak aktif"'
                '}'
@@ -362,10 +1074,14 @@
 
       *----------------------------------------------------------------*
        RETURN-ACCOUNT-INACTIVE.
+           MOVE EC-ACCOUNT-INACTIVE TO WS-AUD-CODE
+           PERFORM WRITE-AUDIT-LOG
+
            STRING
                '{'
                '"status":"error",'
                '"code":1007,'
+               '"retryable":' FUNCTION TRIM(ER-ACCOUNT-INACTIVE) ','
                '"data":null,'
                '"message":"Rekening tidak aktif"'
                '}'
@@ -374,12 +1090,35 @@
            END-STRING
            DISPLAY WS-JSON-OUTPUT.
 
+      *----------------------------------------------------------------*
+       RETURN-ACCOUNT-BLOCKED.
+           MOVE EC-ACCOUNT-BLOCKED TO WS-AUD-CODE
+           PERFORM WRITE-AUDIT-LOG
+
+           STRING
+               '{'
+               '"status":"error",'
+               '"code":1011,'
+               '"retryable":' FUNCTION TRIM(ER-ACCOUNT-BLOCKED) ','
+               '"data":null,'
+               '"message":"Rekening diblokir/dibekukan, hubungi layanan'
+               ' nasabah"'
+               '}'
+               DELIMITED SIZE
+               INTO WS-JSON-OUTPUT
+           END-STRING
+           DISPLAY WS-JSON-OUTPUT.
+
       *----------------------------------------------------------------*
        RETURN-MERCHANT-INACTIVE.
+           MOVE EC-MERCHANT-INACTIVE TO WS-AUD-CODE
+           PERFORM WRITE-AUDIT-LOG
+
            STRING
                '{'
                '"status":"error",'
                '"code":1008,'
+               '"retryable":' FUNCTION TRIM(ER-MERCHANT-INACTIVE) ','
                '"data":null,'
                '"message":"Merchant sedang tidak aktif"'
                '}'
@@ -388,12 +1127,53 @@
            END-STRING
            DISPLAY WS-JSON-OUTPUT.
 
+      *----------------------------------------------------------------*
+       RETURN-CATEGORY-LIMIT-EXCEEDED.
+           MOVE EC-CATEGORY-LIMIT TO WS-AUD-CODE
+           PERFORM WRITE-AUDIT-LOG
+
+           STRING
+               '{'
+               '"status":"error",'
+               '"code":1014,'
+               '"retryable":' FUNCTION TRIM(ER-CATEGORY-LIMIT) ','
+               '"data":null,'
+               '"message":"Jumlah transaksi melebihi batas kategori'
+               ' merchant ini"'
+               '}'
+               DELIMITED SIZE
+               INTO WS-JSON-OUTPUT
+           END-STRING
+           DISPLAY WS-JSON-OUTPUT.
+
+      *----------------------------------------------------------------*
+       RETURN-CURRENCY-MISMATCH.
+           MOVE EC-CURRENCY-MISMATCH TO WS-AUD-CODE
+           PERFORM WRITE-AUDIT-LOG
+
+           STRING
+               '{'
+               '"status":"error",'
+               '"code":1015,'
+               '"retryable":' FUNCTION TRIM(ER-CURRENCY-MISMATCH) ','
+               '"data":null,'
+               '"message":"Mata uang rekening dan merchant tidak cocok"'
+               '}'
+               DELIMITED SIZE
+               INTO WS-JSON-OUTPUT
+           END-STRING
+           DISPLAY WS-JSON-OUTPUT.
+
       *----------------------------------------------------------------*
        RETURN-INVALID-AMOUNT.
+           MOVE EC-INVALID-AMOUNT TO WS-AUD-CODE
+           PERFORM WRITE-AUDIT-LOG
+
            STRING
                '{'
                '"status":"error",'
                '"code":1002,'
+               '"retryable":' FUNCTION TRIM(ER-INVALID-AMOUNT) ','
                '"data":null,'
                '"message":"Jumlah transaksi tidak valid"'
                '}'
@@ -402,12 +1182,127 @@
            END-STRING
            DISPLAY WS-JSON-OUTPUT.
 
+      *----------------------------------------------------------------*
+       RETURN-AMOUNT-TOO-LARGE.
+           MOVE EC-AMOUNT-TOO-LARGE TO WS-AUD-CODE
+           PERFORM WRITE-AUDIT-LOG
+
+           STRING
+               '{'
+               '"status":"error",'
+               '"code":1016,'
+               '"retryable":' FUNCTION TRIM(ER-AMOUNT-TOO-LARGE) ','
+               '"data":null,'
+               '"message":"Jumlah transaksi melebihi batas maksimum'
+               ' yang bisa diproses"'
+               '}'
+               DELIMITED SIZE
+               INTO WS-JSON-OUTPUT
+           END-STRING
+           DISPLAY WS-JSON-OUTPUT.
+
+      *----------------------------------------------------------------*
+       RETURN-DUPLICATE-TXN.
+           MOVE EC-DUPLICATE-TXN TO WS-AUD-CODE
+           PERFORM WRITE-AUDIT-LOG
+
+           STRING
+               '{'
+               '"status":"error",'
+               '"code":1009,'
+               '"retryable":' FUNCTION TRIM(ER-DUPLICATE-TXN) ','
+               '"data":null,'
+               '"message":"Transaction ID sudah pernah diproses"'
+               '}'
+               DELIMITED SIZE
+               INTO WS-JSON-OUTPUT
+           END-STRING
+           DISPLAY WS-JSON-OUTPUT.
+
+      *----------------------------------------------------------------*
+       RETURN-VELOCITY-EXCEEDED.
+           MOVE EC-VELOCITY-EXCEEDED TO WS-AUD-CODE
+           PERFORM WRITE-AUDIT-LOG
+
+           STRING
+               '{'
+               '"status":"error",'
+               '"code":1010,'
+               '"retryable":' FUNCTION TRIM(ER-VELOCITY-EXCEEDED) ','
+               '"data":null,'
+               '"message":"Batas transaksi harian untuk akun ini sudah'
+               ' tercapai"'
+               '}'
+               DELIMITED SIZE
+               INTO WS-JSON-OUTPUT
+           END-STRING
+           DISPLAY WS-JSON-OUTPUT.
+
+      *----------------------------------------------------------------*
+       VALIDATE-QR-PAYLOAD.
+      *--- Payload harus 'QRIS' + 12 digit referensi + 1 digit     ---
+      *--- checksum, bukan sekedar string yang tidak kosong        ---
+           MOVE 'Y' TO WS-QR-VALID-FLAG
+           MOVE FUNCTION LENGTH(FUNCTION TRIM(WS-IN-QR-CODE))
+               TO WS-QR-LEN
+
+           IF WS-QR-LEN NOT = 17
+               MOVE 'N' TO WS-QR-VALID-FLAG
+           ELSE
+               IF WS-IN-QR-CODE(1:4) NOT = 'QRIS'
+                   MOVE 'N' TO WS-QR-VALID-FLAG
+               ELSE
+                   MOVE WS-IN-QR-CODE(5:12) TO WS-QR-REF-STR
+                   MOVE WS-IN-QR-CODE(17:1) TO WS-QR-CHECK-CHAR
+
+                   MOVE FUNCTION TEST-NUMVAL(WS-QR-REF-STR)
+                       TO WS-NUMVAL-CHECK
+                   IF WS-NUMVAL-CHECK NOT = 0
+                       MOVE 'N' TO WS-QR-VALID-FLAG
+                   ELSE
+                       MOVE FUNCTION TEST-NUMVAL(WS-QR-CHECK-CHAR)
+                           TO WS-NUMVAL-CHECK
+                       IF WS-NUMVAL-CHECK NOT = 0
+                           MOVE 'N' TO WS-QR-VALID-FLAG
+                       ELSE
+                           PERFORM COMPUTE-QR-CHECKSUM
+
+                           MOVE FUNCTION NUMVAL(WS-QR-CHECK-CHAR)
+                               TO WS-QR-GIVEN-CHECK
+
+                           IF WS-QR-GIVEN-CHECK NOT =
+                              WS-QR-COMPUTED-CHECK
+                               MOVE 'N' TO WS-QR-VALID-FLAG
+                           END-IF
+                       END-IF
+                   END-IF
+               END-IF
+           END-IF.
+
+      *----------------------------------------------------------------*
+       COMPUTE-QR-CHECKSUM.
+      *--- Checksum = jumlah 12 digit referensi merchant MOD 10 ---
+           MOVE 0 TO WS-QR-DIGIT-SUM
+
+           PERFORM VARYING WS-QR-IDX FROM 1 BY 1
+               UNTIL WS-QR-IDX > 12
+               COMPUTE WS-QR-DIGIT-SUM = WS-QR-DIGIT-SUM +
+                   FUNCTION NUMVAL(WS-QR-REF-STR(WS-QR-IDX:1))
+           END-PERFORM
+
+           MOVE FUNCTION MOD(WS-QR-DIGIT-SUM, 10)
+               TO WS-QR-COMPUTED-CHECK.
+
       *----------------------------------------------------------------*
        RETURN-INVALID-QR.
+           MOVE EC-INVALID-QR TO WS-AUD-CODE
+           PERFORM WRITE-AUDIT-LOG
+
            STRING
                '{'
                '"status":"error",'
                '"code":1006,'
+               '"retryable":' FUNCTION TRIM(ER-INVALID-QR) ','
                '"data":null,'
                '"message":"QR Code tidak valid"'
                '}'
@@ -418,13 +1313,17 @@
 
       *----------------------------------------------------------------*
        RETURN-TIMEOUT.
+           MOVE EC-TIMEOUT TO WS-AUD-CODE
+           PERFORM WRITE-AUDIT-LOG
+
            CALL "CBL_GC_NANOSLEEP" USING
-               BY VALUE 2000000000
+               BY VALUE WS-TIMEOUT-DELAY-NANOS
            END-CALL
            STRING
                '{'
                '"status":"error",'
                '"code":5002,'
+               '"retryable":' FUNCTION TRIM(ER-TIMEOUT) ','
                '"data":null,'
                '"message":"Request timeout - sistem legacy sibuk"'
                '}'
@@ -435,10 +1334,14 @@
 
       *----------------------------------------------------------------*
        RETURN-SYSTEM-ERROR.
+           MOVE EC-SYSTEM-BUSY TO WS-AUD-CODE
+           PERFORM WRITE-AUDIT-LOG
+
            STRING
                '{'
                '"status":"error",'
                '"code":5003,'
+               '"retryable":' FUNCTION TRIM(ER-SYSTEM-BUSY) ','
                '"data":null,'
                '"message":"Internal error pada sistem legacy"'
                '}'
