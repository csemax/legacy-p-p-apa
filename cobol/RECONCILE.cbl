@@ -0,0 +1,303 @@
+      *================================================================*
+      * RECONCILE.CBL - Nightly Transactions vs Accounts Tie-Out      *
+      * Legacy System DANTE - CIMB Niaga Simulation                   *
+      * Seven Deadly Syncs - Capstone UB 2026                         *
+      *================================================================*
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. RECONCILE.
+       AUTHOR. SEVEN-DEADLY-SYNCS.
+       DATE-WRITTEN. 2026-08-09.
+
+       ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT ACCOUNT-FILE
+               ASSIGN TO '/app/data/accounts.dat'
+               ORGANIZATION IS INDEXED
+               ACCESS MODE IS SEQUENTIAL
+               RECORD KEY IS FD-ACC-USER-ID
+               FILE STATUS IS WS-ACC-FILE-STATUS.
+
+           SELECT TRANSACTION-FILE
+               ASSIGN TO '/app/data/transactions.dat'
+               ORGANIZATION IS LINE SEQUENTIAL
+               ACCESS MODE IS SEQUENTIAL
+               FILE STATUS IS WS-TXN-FILE-STATUS.
+
+       DATA DIVISION.
+       FILE SECTION.
+       FD  ACCOUNT-FILE.
+       01  ACCOUNT-FILE-RECORD.
+           05  FD-ACC-USER-ID      PIC X(20).
+           05  FD-ACC-ACC-ID       PIC X(20).
+           05  FD-ACC-NAME         PIC X(50).
+           05  FD-ACC-BALANCE      PIC 9(13)V99.
+           05  FD-ACC-CURRENCY     PIC X(3).
+           05  FD-ACC-STATUS       PIC X(10).
+           05  FD-ACC-PIN          PIC X(6).
+           05  FD-ACC-HOLD         PIC 9(13)V99.
+
+       FD  TRANSACTION-FILE.
+       01  TRANSACTION-FILE-RECORD PIC X(300).
+
+       WORKING-STORAGE SECTION.
+
+       COPY BANKDATA.
+       COPY ERRORCODES.
+
+       01  WS-ACC-FILE-STATUS      PIC XX.
+           88  ACC-FS-OK           VALUE '00'.
+           88  ACC-FS-EOF          VALUE '10'.
+
+       01  WS-TXN-FILE-STATUS      PIC XX.
+           88  TXN-FS-OK           VALUE '00'.
+           88  TXN-FS-EOF          VALUE '10'.
+
+      *--- Tanggal laporan (YYYYMMDD), dari command line / hari ini ---
+       01  WS-REPORT-DATE          PIC X(8).
+
+      *--- Parse akun (disalin dari ACCOUNT-FILE-RECORD) ---
+       01  WS-ACC-PARSE.
+           05  WS-AP-USER-ID       PIC X(20).
+           05  WS-AP-ACC-ID        PIC X(20).
+           05  WS-AP-NAME          PIC X(50).
+           05  WS-AP-BALANCE       PIC 9(13)V99.
+           05  WS-AP-CURRENCY      PIC X(3).
+           05  WS-AP-STATUS        PIC X(10).
+           05  WS-AP-PIN           PIC X(6).
+           05  WS-AP-HOLD          PIC 9(13)V99.
+
+      *--- Parse transaksi ---
+       01  WS-TXN-PARSE.
+           05  WS-TP-TXN-ID        PIC X(36).
+           05  FILLER              PIC X(1).
+           05  WS-TP-USER-ID       PIC X(20).
+           05  FILLER              PIC X(1).
+           05  WS-TP-MERCHANT-ID   PIC X(20).
+           05  FILLER              PIC X(1).
+           05  WS-TP-AMOUNT        PIC X(20).
+           05  FILLER              PIC X(1).
+           05  WS-TP-STATUS        PIC X(10).
+           05  FILLER              PIC X(1).
+           05  WS-TP-TYPE          PIC X(10).
+           05  FILLER              PIC X(1).
+           05  WS-TP-QR-CODE       PIC X(100).
+           05  FILLER              PIC X(1).
+           05  WS-TP-CREATED-AT    PIC X(20).
+
+       01  WS-TP-AMOUNT-NUM        PIC 9(13)V99.
+
+      *--- Tabel akumulasi pergerakan per rekening ---
+       01  WS-ACCOUNT-TABLE.
+           05  WS-AT-ENTRY OCCURS 1000 TIMES INDEXED BY WS-AT-IDX.
+               10  WS-AT-USER-ID   PIC X(20).
+               10  WS-AT-ACC-ID    PIC X(20).
+               10  WS-AT-BALANCE   PIC 9(13)V99.
+               10  WS-AT-MOVEMENT  PIC S9(13)V99.
+               10  WS-AT-COUNT     PIC 9(7).
+
+       01  WS-ACC-COUNT             PIC 9(5) VALUE 0.
+
+      *--- Total keseluruhan laporan ---
+       01  WS-ACCOUNTS-CHECKED      PIC 9(5) VALUE 0.
+       01  WS-ACCOUNTS-MISMATCHED   PIC 9(5) VALUE 0.
+
+      *--- Output JSON ---
+       01  WS-JSON-OUTPUT           PIC X(1000).
+       01  WS-BALANCE-EDIT          PIC Z(12)9.99.
+       01  WS-MOVEMENT-EDIT         PIC -(12)9.99.
+       01  WS-EXPECTED-EDIT         PIC -(12)9.99.
+       01  WS-COUNT-EDIT            PIC ZZZZZZ9.
+       01  WS-CHECKED-EDIT          PIC ZZZZ9.
+       01  WS-MISMATCH-EDIT         PIC ZZZZ9.
+
+       01  WS-EXPECTED-BALANCE      PIC S9(13)V99.
+
+       PROCEDURE DIVISION.
+
+       MAIN-LOGIC.
+           PERFORM GET-REPORT-DATE
+           PERFORM LOAD-ACCOUNTS
+
+           IF WS-ACC-COUNT = 0
+               PERFORM RETURN-DB-ERROR
+               STOP RUN
+           END-IF
+
+           PERFORM VARYING WS-AT-IDX FROM 1 BY 1
+               UNTIL WS-AT-IDX > WS-ACC-COUNT
+               PERFORM AGGREGATE-ONE-ACCOUNT
+           END-PERFORM
+
+           PERFORM VARYING WS-AT-IDX FROM 1 BY 1
+               UNTIL WS-AT-IDX > WS-ACC-COUNT
+               PERFORM PRINT-ACCOUNT-LINE
+           END-PERFORM
+
+           PERFORM PRINT-SUMMARY-LINE
+
+           STOP RUN.
+
+      *----------------------------------------------------------------*
+       GET-REPORT-DATE.
+           ACCEPT WS-REPORT-DATE FROM COMMAND-LINE
+
+           IF WS-REPORT-DATE = SPACES
+               ACCEPT WS-REPORT-DATE
+           END-IF
+
+           IF WS-REPORT-DATE = SPACES
+               MOVE FUNCTION CURRENT-DATE TO WS-REPORT-DATE
+           END-IF.
+
+      *----------------------------------------------------------------*
+       LOAD-ACCOUNTS.
+           OPEN INPUT ACCOUNT-FILE
+           IF NOT ACC-FS-OK
+               STOP RUN
+           END-IF
+
+           PERFORM UNTIL ACC-FS-EOF
+               READ ACCOUNT-FILE INTO WS-ACC-PARSE
+               AT END
+                   CONTINUE
+               NOT AT END
+                   ADD 1 TO WS-ACC-COUNT
+                   MOVE WS-AP-USER-ID
+                       TO WS-AT-USER-ID(WS-ACC-COUNT)
+                   MOVE WS-AP-ACC-ID
+                       TO WS-AT-ACC-ID(WS-ACC-COUNT)
+                   MOVE WS-AP-BALANCE
+                       TO WS-AT-BALANCE(WS-ACC-COUNT)
+                   MOVE 0 TO WS-AT-MOVEMENT(WS-ACC-COUNT)
+                   MOVE 0 TO WS-AT-COUNT(WS-ACC-COUNT)
+               END-READ
+           END-PERFORM
+
+           CLOSE ACCOUNT-FILE.
+
+      *----------------------------------------------------------------*
+       AGGREGATE-ONE-ACCOUNT.
+      *--- Pembayaran QRIS sukses menurunkan saldo, refund menaikkan ---
+      *--- kembali - jumlahkan keduanya sebagai pergerakan bersih    ---
+      *--- rekening, lalu bandingkan dengan saldo berjalan di file   ---
+      *--- akun untuk menemukan rekening yang tidak cocok.           ---
+           OPEN INPUT TRANSACTION-FILE
+           IF NOT TXN-FS-OK
+               STOP RUN
+           END-IF
+
+           PERFORM UNTIL TXN-FS-EOF
+               READ TRANSACTION-FILE INTO WS-TXN-PARSE
+               AT END
+                   CONTINUE
+               NOT AT END
+                   IF FUNCTION TRIM(WS-TP-USER-ID) =
+                      FUNCTION TRIM(WS-AT-USER-ID(WS-AT-IDX))
+                      AND FUNCTION TRIM(WS-TP-STATUS) = 'success'
+                       MOVE FUNCTION NUMVAL(WS-TP-AMOUNT)
+                           TO WS-TP-AMOUNT-NUM
+                       IF FUNCTION TRIM(WS-TP-TYPE) = 'REFUND'
+                           ADD WS-TP-AMOUNT-NUM
+                               TO WS-AT-MOVEMENT(WS-AT-IDX)
+                       ELSE
+                           SUBTRACT WS-TP-AMOUNT-NUM
+                               FROM WS-AT-MOVEMENT(WS-AT-IDX)
+                       END-IF
+                       ADD 1 TO WS-AT-COUNT(WS-AT-IDX)
+                   END-IF
+               END-READ
+           END-PERFORM
+
+           CLOSE TRANSACTION-FILE.
+
+      *----------------------------------------------------------------*
+       PRINT-ACCOUNT-LINE.
+      *--- Tidak ada field saldo-awal di accounts.dat, jadi saldo    ---
+      *--- yang diharapkan dihitung murni dari pergerakan transaksi  ---
+      *--- sukses - akurat untuk rekening yang seluruh riwayatnya    ---
+      *--- lewat PAYMENTPROC/REFUNDPROC sejak dibuka dengan saldo    ---
+      *--- nol, namun rekening yang dibuat ACCTMAINT dengan saldo    ---
+      *--- awal bukan nol akan selalu ditandai selisih sampai ada    ---
+      *--- ledger saldo-awal yang sesungguhnya.                      ---
+           ADD 1 TO WS-ACCOUNTS-CHECKED
+
+           MOVE WS-AT-MOVEMENT(WS-AT-IDX) TO WS-EXPECTED-BALANCE
+
+           MOVE WS-AT-BALANCE(WS-AT-IDX) TO WS-BALANCE-EDIT
+           MOVE WS-AT-MOVEMENT(WS-AT-IDX) TO WS-MOVEMENT-EDIT
+           MOVE WS-AT-COUNT(WS-AT-IDX) TO WS-COUNT-EDIT
+
+           IF WS-EXPECTED-BALANCE NOT = WS-AT-BALANCE(WS-AT-IDX)
+               ADD 1 TO WS-ACCOUNTS-MISMATCHED
+               MOVE WS-EXPECTED-BALANCE TO WS-EXPECTED-EDIT
+
+               STRING
+                   '{'
+                   '"status":"warning",'
+                   '"code":0,'
+                   '"data":{'
+                   '"report_date":"'
+                       WS-REPORT-DATE '",'
+                   '"user_id":"'
+                       FUNCTION TRIM(WS-AT-USER-ID(WS-AT-IDX)) '",'
+                   '"account_id":"'
+                       FUNCTION TRIM(WS-AT-ACC-ID(WS-AT-IDX)) '",'
+                   '"current_balance":'
+                       FUNCTION TRIM(WS-BALANCE-EDIT) ','
+                   '"txn_movement":'
+                       FUNCTION TRIM(WS-MOVEMENT-EDIT) ','
+                   '"expected_balance":'
+                       FUNCTION TRIM(WS-EXPECTED-EDIT) ','
+                   '"transaction_count":'
+                       FUNCTION TRIM(WS-COUNT-EDIT) ','
+                   '"source":"legacy-cobol"'
+                   '},'
+                   '"message":"Saldo rekening tidak cocok dengan '
+                   'pergerakan transaksi"'
+                   '}'
+                   DELIMITED SIZE
+                   INTO WS-JSON-OUTPUT
+               END-STRING
+               DISPLAY WS-JSON-OUTPUT
+           END-IF.
+
+      *----------------------------------------------------------------*
+       PRINT-SUMMARY-LINE.
+           MOVE WS-ACCOUNTS-CHECKED TO WS-CHECKED-EDIT
+           MOVE WS-ACCOUNTS-MISMATCHED TO WS-MISMATCH-EDIT
+
+           STRING
+               '{'
+               '"status":"success",'
+               '"code":0,'
+               '"data":{'
+               '"report_date":"'
+                   WS-REPORT-DATE '",'
+               '"accounts_checked":'
+                   FUNCTION TRIM(WS-CHECKED-EDIT) ','
+               '"accounts_mismatched":'
+                   FUNCTION TRIM(WS-MISMATCH-EDIT) ','
+               '"source":"legacy-cobol"'
+               '},'
+               '"message":"Rekonsiliasi harian selesai"'
+               '}'
+               DELIMITED SIZE
+               INTO WS-JSON-OUTPUT
+           END-STRING
+           DISPLAY WS-JSON-OUTPUT.
+
+      *----------------------------------------------------------------*
+       RETURN-DB-ERROR.
+           STRING
+               '{'
+               '"status":"error",'
+               '"code":5001,'
+               '"retryable":' FUNCTION TRIM(ER-DB-ERROR) ','
+               '"data":null,'
+               '"message":"Tidak ada data akun untuk direkonsiliasi"'
+               '}'
+               DELIMITED SIZE
+               INTO WS-JSON-OUTPUT
+           END-STRING
+           DISPLAY WS-JSON-OUTPUT.
