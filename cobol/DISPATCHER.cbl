@@ -0,0 +1,807 @@
+      *================================================================*
+      * DISPATCHER.CBL - Resident Request Dispatcher                  *
+      * Legacy System DANTE - CIMB Niaga Simulation                   *
+      * Seven Deadly Syncs - Capstone UB 2026                         *
+      *================================================================*
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. DISPATCHER.
+       AUTHOR. SEVEN-DEADLY-SYNCS.
+       DATE-WRITTEN. 2026-08-09.
+
+       ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+      *--- Request datang satu baris per baris lewat stdin, tapi  ---
+      *--- dibaca sebagai file supaya EOF bisa dideteksi dengan   ---
+      *--- READ ... AT END dan proses tetap resident sampai input ---
+      *--- benar-benar habis, bukan sekali ACCEPT lalu STOP RUN   ---
+      *--- seperti program satu-panggilan lainnya.                ---
+           SELECT REQUEST-FILE
+               ASSIGN TO "/dev/stdin"
+               ORGANIZATION IS LINE SEQUENTIAL
+               ACCESS MODE IS SEQUENTIAL
+               FILE STATUS IS WS-REQ-FILE-STATUS.
+
+           SELECT ACCOUNT-FILE
+               ASSIGN TO DYNAMIC WS-ACCOUNT-FILE-PATH
+               ORGANIZATION IS INDEXED
+               ACCESS MODE IS DYNAMIC
+               RECORD KEY IS FD-ACC-USER-ID
+               FILE STATUS IS WS-ACC-FILE-STATUS.
+
+           SELECT MERCHANT-FILE
+               ASSIGN TO DYNAMIC WS-MERCHANT-FILE-PATH
+               ORGANIZATION IS INDEXED
+               ACCESS MODE IS DYNAMIC
+               RECORD KEY IS FD-MER-MER-ID
+               FILE STATUS IS WS-MER-FILE-STATUS.
+
+           SELECT TRANSACTION-FILE
+               ASSIGN TO DYNAMIC WS-TRANSACTION-FILE-PATH
+               ORGANIZATION IS LINE SEQUENTIAL
+               ACCESS MODE IS SEQUENTIAL
+               FILE STATUS IS WS-TXN-FILE-STATUS.
+
+           SELECT AUDIT-FILE
+               ASSIGN TO '/app/data/audit.log'
+               ORGANIZATION IS LINE SEQUENTIAL
+               ACCESS MODE IS SEQUENTIAL
+               FILE STATUS IS WS-AUDIT-FILE-STATUS.
+
+       DATA DIVISION.
+       FILE SECTION.
+       FD  REQUEST-FILE.
+       01  REQUEST-FILE-LINE           PIC X(300).
+
+       FD  ACCOUNT-FILE
+           LABEL RECORDS ARE STANDARD.
+       01  ACCOUNT-FILE-RECORD.
+           05  FD-ACC-USER-ID      PIC X(20).
+           05  FD-ACC-ACC-ID       PIC X(20).
+           05  FD-ACC-NAME         PIC X(50).
+           05  FD-ACC-BALANCE      PIC 9(13)V99.
+           05  FD-ACC-CURRENCY     PIC X(3).
+           05  FD-ACC-STATUS       PIC X(10).
+           05  FD-ACC-PIN          PIC X(6).
+           05  FD-ACC-HOLD         PIC 9(13)V99.
+
+       FD  MERCHANT-FILE
+           LABEL RECORDS ARE STANDARD.
+       01  MERCHANT-FILE-RECORD.
+           05  FD-MER-MER-ID       PIC X(20).
+           05  FD-MER-NAME         PIC X(100).
+           05  FD-MER-CATEGORY     PIC X(50).
+           05  FD-MER-STATUS       PIC X(10).
+           05  FD-MER-BANK-CODE    PIC X(10).
+           05  FD-MER-ACCOUNT      PIC X(20).
+           05  FD-MER-CURRENCY     PIC X(3).
+
+       FD  TRANSACTION-FILE.
+       01  TRANSACTION-FILE-RECORD PIC X(300).
+
+       FD  AUDIT-FILE
+           LABEL RECORDS ARE STANDARD.
+       01  AUDIT-FILE-RECORD      PIC X(100).
+
+       WORKING-STORAGE SECTION.
+
+       COPY BANKDATA.
+       COPY ERRORCODES.
+
+      *--- File path, bisa dialihkan ke direktori lain lewat env ---
+      *--- DANTE_DATA_DIR (mis. untuk test run terisolasi)        ---
+       01  WS-DATA-DIR              PIC X(100).
+       01  WS-ACCOUNT-FILE-PATH     PIC X(100)
+           VALUE '/app/data/accounts.dat'.
+       01  WS-MERCHANT-FILE-PATH    PIC X(100)
+           VALUE '/app/data/merchants.dat'.
+       01  WS-TRANSACTION-FILE-PATH PIC X(100)
+           VALUE '/app/data/transactions.dat'.
+
+      *--- File Status ---
+       01  WS-REQ-FILE-STATUS      PIC XX.
+           88  REQ-FS-OK           VALUE '00'.
+           88  REQ-FS-EOF          VALUE '10'.
+
+       01  WS-ACC-FILE-STATUS      PIC XX.
+           88  ACC-FS-OK           VALUE '00'.
+           88  ACC-FS-EOF          VALUE '10'.
+
+       01  WS-MER-FILE-STATUS      PIC XX.
+           88  MER-FS-OK           VALUE '00'.
+
+       01  WS-TXN-FILE-STATUS      PIC XX.
+           88  TXN-FS-OK           VALUE '00'.
+           88  TXN-FS-EOF          VALUE '10'.
+
+       01  WS-AUDIT-FILE-STATUS    PIC XX.
+           88  AUD-FS-OK           VALUE '00'.
+           88  AUD-FS-NOT-FOUND    VALUE '35'.
+
+      *--- Request diparse ke WS-API-REQUEST (pipe-delimited): ---
+      *--- TYPE|USER_ID|MERCHANT_ID|TXN_ID|AMOUNT|QR_CODE       ---
+       01  WS-REQ-AMOUNT-STR        PIC X(20).
+       01  WS-NUMVAL-CHECK          PIC S9(4).
+       01  WS-DISPATCH-DONE         PIC X(1) VALUE 'N'.
+       01  WS-MER-FOUND             PIC X(1) VALUE 'N'.
+       01  WS-RESP-RETRYABLE        PIC X(5) VALUE 'false'.
+
+      *--- Parse rekening / merchant (disalin dari FD masing-masing) ---
+       01  WS-ACC-PARSE.
+           05  WS-AP-USER-ID       PIC X(20).
+           05  WS-AP-ACC-ID        PIC X(20).
+           05  WS-AP-NAME          PIC X(50).
+           05  WS-AP-BALANCE       PIC 9(13)V99.
+           05  WS-AP-CURRENCY      PIC X(3).
+           05  WS-AP-STATUS        PIC X(10).
+           05  WS-AP-PIN           PIC X(6).
+           05  WS-AP-HOLD          PIC 9(13)V99.
+
+       01  WS-MER-PARSE.
+           05  WS-MP-MER-ID        PIC X(20).
+           05  WS-MP-NAME          PIC X(100).
+           05  WS-MP-CATEGORY      PIC X(50).
+           05  WS-MP-STATUS        PIC X(10).
+           05  WS-MP-BANK-CODE     PIC X(10).
+           05  WS-MP-ACCOUNT       PIC X(20).
+           05  WS-MP-CURRENCY      PIC X(3).
+
+       01  WS-TXN-PARSE.
+           05  WS-TP-TXN-ID        PIC X(36).
+           05  FILLER              PIC X(1).
+           05  WS-TP-USER-ID       PIC X(20).
+           05  FILLER              PIC X(1).
+           05  WS-TP-MERCHANT-ID   PIC X(20).
+           05  FILLER              PIC X(1).
+           05  WS-TP-AMOUNT        PIC X(20).
+           05  FILLER              PIC X(1).
+           05  WS-TP-STATUS        PIC X(10).
+           05  FILLER              PIC X(1).
+           05  WS-TP-TYPE          PIC X(10).
+           05  FILLER              PIC X(1).
+           05  WS-TP-QR-CODE       PIC X(100).
+           05  FILLER              PIC X(1).
+           05  WS-TP-CREATED-AT    PIC X(20).
+
+       01  WS-TXN-WRITE-RECORD.
+           05  WS-TWR-TXN-ID       PIC X(36).
+           05  FILLER              PIC X(1) VALUE '|'.
+           05  WS-TWR-USER-ID      PIC X(20).
+           05  FILLER              PIC X(1) VALUE '|'.
+           05  WS-TWR-MERCHANT-ID  PIC X(20).
+           05  FILLER              PIC X(1) VALUE '|'.
+           05  WS-TWR-AMOUNT       PIC X(20).
+           05  FILLER              PIC X(1) VALUE '|'.
+           05  WS-TWR-STATUS       PIC X(10).
+           05  FILLER              PIC X(1) VALUE '|'.
+           05  WS-TWR-TYPE         PIC X(10).
+           05  FILLER              PIC X(1) VALUE '|'.
+           05  WS-TWR-QR-CODE      PIC X(100).
+           05  FILLER              PIC X(1) VALUE '|'.
+           05  WS-TWR-CREATED-AT   PIC X(20).
+           05  FILLER              PIC X(1) VALUE '|'.
+           05  WS-TWR-UPDATED-AT   PIC X(20).
+
+       01  WS-DATETIME              PIC X(20).
+       01  WS-TXN-DUP-FOUND         PIC X(1) VALUE 'N'.
+       01  WS-CURRENCY-MATCH        PIC X(1) VALUE 'Y'.
+       01  WS-NEW-BALANCE           PIC 9(13)V99.
+       01  WS-MER-NEW-BALANCE       PIC 9(13)V99.
+       01  WS-AVAILABLE-BALANCE     PIC 9(13)V99.
+       01  WS-RESERVE-OK            PIC X(1) VALUE 'N'.
+       01  WS-ERR-IDX               PIC 9(2) VALUE 0.
+
+       01  WS-AUDIT-RECORD.
+           05  WS-AUD-TIMESTAMP    PIC X(20).
+           05  FILLER              PIC X(1) VALUE '|'.
+           05  WS-AUD-PROGRAM      PIC X(12) VALUE 'DISPATCHER'.
+           05  FILLER              PIC X(1) VALUE '|'.
+           05  WS-AUD-KEY          PIC X(60).
+           05  FILLER              PIC X(1) VALUE '|'.
+           05  WS-AUD-CODE         PIC 9(4).
+
+       01  WS-JSON-OUTPUT           PIC X(1000).
+
+       PROCEDURE DIVISION.
+
+       MAIN-LOGIC.
+      *--- Arahkan ke direktori data lain kalau DANTE_DATA_DIR diset ---
+           PERFORM SET-FILE-PATHS
+
+           OPEN INPUT REQUEST-FILE
+           IF NOT REQ-FS-OK
+               STOP RUN
+           END-IF
+
+           PERFORM UNTIL WS-DISPATCH-DONE = 'Y'
+               READ REQUEST-FILE INTO REQUEST-FILE-LINE
+               AT END
+                   MOVE 'Y' TO WS-DISPATCH-DONE
+               NOT AT END
+                   PERFORM PARSE-AND-ROUTE-REQUEST
+               END-READ
+           END-PERFORM
+
+           CLOSE REQUEST-FILE
+
+           STOP RUN.
+
+      *----------------------------------------------------------------*
+       SET-FILE-PATHS.
+      *--- DANTE_DATA_DIR mengganti direktori ketiga file data ini, ---
+      *--- supaya end-to-end test run bisa diarahkan ke direktori   ---
+      *--- terisolasi tanpa menyentuh data produksi                 ---
+           ACCEPT WS-DATA-DIR FROM ENVIRONMENT "DANTE_DATA_DIR"
+
+           IF FUNCTION TRIM(WS-DATA-DIR) NOT = SPACES
+               STRING FUNCTION TRIM(WS-DATA-DIR) DELIMITED SIZE
+                      '/accounts.dat' DELIMITED SIZE
+                      INTO WS-ACCOUNT-FILE-PATH
+               END-STRING
+
+               STRING FUNCTION TRIM(WS-DATA-DIR) DELIMITED SIZE
+                      '/merchants.dat' DELIMITED SIZE
+                      INTO WS-MERCHANT-FILE-PATH
+               END-STRING
+
+               STRING FUNCTION TRIM(WS-DATA-DIR) DELIMITED SIZE
+                      '/transactions.dat' DELIMITED SIZE
+                      INTO WS-TRANSACTION-FILE-PATH
+               END-STRING
+           END-IF.
+
+      *----------------------------------------------------------------*
+       PARSE-AND-ROUTE-REQUEST.
+           INITIALIZE WS-API-REQUEST
+
+           UNSTRING REQUEST-FILE-LINE
+               DELIMITED BY '|'
+               INTO WS-REQ-TYPE
+                    WS-REQ-USER-ID
+                    WS-REQ-MERCHANT-ID
+                    WS-REQ-TXN-ID
+                    WS-REQ-AMOUNT-STR
+                    WS-REQ-QR-CODE
+           END-UNSTRING
+
+           MOVE FUNCTION TEST-NUMVAL(FUNCTION TRIM(WS-REQ-AMOUNT-STR))
+               TO WS-NUMVAL-CHECK
+
+           IF WS-NUMVAL-CHECK = 0
+               MOVE FUNCTION NUMVAL(WS-REQ-AMOUNT-STR) TO WS-REQ-AMOUNT
+           ELSE
+               MOVE 0 TO WS-REQ-AMOUNT
+           END-IF
+
+           INITIALIZE WS-API-RESPONSE
+
+           IF FUNCTION TRIM(WS-REQ-TYPE) = 'BALANCE'
+               PERFORM HANDLE-BALANCE-INQUIRY
+           ELSE
+               IF FUNCTION TRIM(WS-REQ-TYPE) = 'MERCHANT'
+                   PERFORM HANDLE-MERCHANT-LOOKUP
+               ELSE
+                   IF FUNCTION TRIM(WS-REQ-TYPE) = 'STATUS'
+                       PERFORM HANDLE-TXN-STATUS
+                   ELSE
+                       IF FUNCTION TRIM(WS-REQ-TYPE) = 'PAYMENT'
+                           PERFORM HANDLE-PAYMENT
+                       ELSE
+                           PERFORM HANDLE-UNKNOWN-TYPE
+                       END-IF
+                   END-IF
+               END-IF
+           END-IF
+
+           PERFORM WRITE-RESPONSE-LINE.
+
+      *----------------------------------------------------------------*
+       HANDLE-BALANCE-INQUIRY.
+           MOVE WS-REQ-USER-ID TO WS-AUD-KEY
+
+           OPEN INPUT ACCOUNT-FILE
+           IF NOT ACC-FS-OK
+               MOVE EC-DB-ERROR TO WS-RESP-CODE
+               MOVE 'error' TO WS-RESP-STATUS
+               MOVE 'Database legacy error' TO WS-RESP-MESSAGE
+           ELSE
+               MOVE 'N' TO WS-FOUND-FLAG
+               MOVE WS-REQ-USER-ID TO FD-ACC-USER-ID
+
+               READ ACCOUNT-FILE INTO WS-ACC-PARSE
+                   KEY IS FD-ACC-USER-ID
+                   INVALID KEY
+                       MOVE 'N' TO WS-FOUND-FLAG
+                   NOT INVALID KEY
+                       MOVE 'Y' TO WS-FOUND-FLAG
+               END-READ
+
+               CLOSE ACCOUNT-FILE
+
+               IF WS-FOUND-FLAG = 'Y'
+                   MOVE EC-SUCCESS TO WS-RESP-CODE
+                   MOVE 'success' TO WS-RESP-STATUS
+                   MOVE 'Saldo ditemukan' TO WS-RESP-MESSAGE
+                   STRING
+                       '{"account_id":"'
+                           FUNCTION TRIM(WS-AP-ACC-ID) '",'
+                       '"balance":'
+                           FUNCTION TRIM(WS-AP-BALANCE) ','
+                       '"currency":"'
+                           FUNCTION TRIM(WS-AP-CURRENCY) '",'
+                       '"status":"'
+                           FUNCTION TRIM(WS-AP-STATUS) '"}'
+                       DELIMITED SIZE
+                       INTO WS-RESP-DATA
+                   END-STRING
+               ELSE
+                   MOVE EC-NOT-FOUND TO WS-RESP-CODE
+                   MOVE 'error' TO WS-RESP-STATUS
+                   MOVE 'Data tidak ditemukan' TO WS-RESP-MESSAGE
+               END-IF
+           END-IF.
+
+      *----------------------------------------------------------------*
+       HANDLE-MERCHANT-LOOKUP.
+           MOVE WS-REQ-MERCHANT-ID TO WS-AUD-KEY
+
+           OPEN INPUT MERCHANT-FILE
+           IF NOT MER-FS-OK
+               MOVE EC-DB-ERROR TO WS-RESP-CODE
+               MOVE 'error' TO WS-RESP-STATUS
+               MOVE 'Database error' TO WS-RESP-MESSAGE
+           ELSE
+               MOVE 'N' TO WS-FOUND-FLAG
+               MOVE WS-REQ-MERCHANT-ID TO FD-MER-MER-ID
+
+               READ MERCHANT-FILE INTO WS-MER-PARSE
+                   KEY IS FD-MER-MER-ID
+                   INVALID KEY
+                       MOVE 'N' TO WS-FOUND-FLAG
+                   NOT INVALID KEY
+                       MOVE 'Y' TO WS-FOUND-FLAG
+               END-READ
+
+               CLOSE MERCHANT-FILE
+
+               IF WS-FOUND-FLAG = 'Y'
+                   IF FUNCTION TRIM(WS-MP-CURRENCY) = SPACES
+                       MOVE 'IDR' TO WS-MP-CURRENCY
+                   END-IF
+
+                   MOVE EC-SUCCESS TO WS-RESP-CODE
+                   MOVE 'success' TO WS-RESP-STATUS
+                   MOVE 'Merchant ditemukan' TO WS-RESP-MESSAGE
+                   STRING
+                       '{"merchant_id":"'
+                           FUNCTION TRIM(WS-MP-MER-ID) '",'
+                       '"merchant_name":"'
+                           FUNCTION TRIM(WS-MP-NAME) '",'
+                       '"status":"'
+                           FUNCTION TRIM(WS-MP-STATUS) '",'
+                       '"currency":"'
+                           FUNCTION TRIM(WS-MP-CURRENCY) '"}'
+                       DELIMITED SIZE
+                       INTO WS-RESP-DATA
+                   END-STRING
+               ELSE
+                   MOVE EC-INVALID-MERCHANT TO WS-RESP-CODE
+                   MOVE 'error' TO WS-RESP-STATUS
+                   MOVE 'Merchant tidak ditemukan' TO WS-RESP-MESSAGE
+               END-IF
+           END-IF.
+
+      *----------------------------------------------------------------*
+       HANDLE-TXN-STATUS.
+           MOVE WS-REQ-TXN-ID TO WS-AUD-KEY
+           MOVE 'N' TO WS-FOUND-FLAG
+
+           OPEN INPUT TRANSACTION-FILE
+           IF NOT TXN-FS-OK
+               MOVE EC-DB-ERROR TO WS-RESP-CODE
+               MOVE 'error' TO WS-RESP-STATUS
+               MOVE 'Database legacy error' TO WS-RESP-MESSAGE
+           ELSE
+               PERFORM UNTIL TXN-FS-EOF OR WS-FOUND-FLAG = 'Y'
+                   READ TRANSACTION-FILE INTO WS-TXN-PARSE
+                   AT END
+                       CONTINUE
+                   NOT AT END
+                       IF FUNCTION TRIM(WS-TP-TXN-ID) =
+                          FUNCTION TRIM(WS-REQ-TXN-ID)
+                           MOVE 'Y' TO WS-FOUND-FLAG
+                       END-IF
+                   END-READ
+               END-PERFORM
+
+               CLOSE TRANSACTION-FILE
+
+               IF WS-FOUND-FLAG = 'Y'
+                   MOVE EC-SUCCESS TO WS-RESP-CODE
+                   MOVE 'success' TO WS-RESP-STATUS
+                   MOVE 'Status transaksi ditemukan' TO WS-RESP-MESSAGE
+                   STRING
+                       '{"transaction_id":"'
+                           FUNCTION TRIM(WS-TP-TXN-ID) '",'
+                       '"status":"'
+                           FUNCTION TRIM(WS-TP-STATUS) '",'
+                       '"amount":'
+                           FUNCTION TRIM(WS-TP-AMOUNT) '}'
+                       DELIMITED SIZE
+                       INTO WS-RESP-DATA
+                   END-STRING
+               ELSE
+                   MOVE EC-NOT-FOUND TO WS-RESP-CODE
+                   MOVE 'error' TO WS-RESP-STATUS
+                   MOVE 'Transaksi tidak ditemukan' TO WS-RESP-MESSAGE
+               END-IF
+           END-IF.
+
+      *----------------------------------------------------------------*
+       HANDLE-PAYMENT.
+      *--- Jalur cepat untuk dispatcher yang tetap resident: validasi
+      *--- user/merchant/saldo/currency, lalu debit-kredit langsung
+      *--- dan tulis transaksi berstatus success dalam satu langkah.
+      *--- PIN, limit velocity/kategori, dan journal checkpoint tetap
+      *--- jadi tanggung jawab PAYMENTPROC untuk panggilan yang butuh
+      *--- validasi penuh; ini sengaja jalur ringan berbasis field
+      *--- yang memang ada di WS-API-REQUEST.
+           MOVE WS-REQ-TXN-ID TO WS-AUD-KEY
+           MOVE 'N' TO WS-TXN-DUP-FOUND
+
+           PERFORM CHECK-DUPLICATE-TXN
+
+           IF WS-TXN-DUP-FOUND = 'Y'
+               MOVE EC-DUPLICATE-TXN TO WS-RESP-CODE
+               MOVE 'error' TO WS-RESP-STATUS
+               MOVE 'Transaksi sudah pernah diproses'
+                   TO WS-RESP-MESSAGE
+               PERFORM WRITE-DISPATCHER-AUDIT
+           ELSE
+               PERFORM VALIDATE-PAYMENT-USER
+
+               IF WS-FOUND-FLAG = 'N'
+                   MOVE EC-INVALID-USER TO WS-RESP-CODE
+                   MOVE 'error' TO WS-RESP-STATUS
+                   MOVE 'User tidak valid atau tidak aktif'
+                       TO WS-RESP-MESSAGE
+                   PERFORM WRITE-DISPATCHER-AUDIT
+               ELSE
+                   PERFORM VALIDATE-PAYMENT-MERCHANT
+
+                   IF WS-MER-FOUND = 'N'
+                       MOVE EC-INVALID-MERCHANT TO WS-RESP-CODE
+                       MOVE 'error' TO WS-RESP-STATUS
+                       MOVE 'Merchant tidak valid atau tidak aktif'
+                           TO WS-RESP-MESSAGE
+                       PERFORM WRITE-DISPATCHER-AUDIT
+                   ELSE
+                       PERFORM CHECK-CURRENCY-MATCH
+
+                       IF WS-CURRENCY-MATCH = 'N'
+                           MOVE EC-CURRENCY-MISMATCH TO WS-RESP-CODE
+                           MOVE 'error' TO WS-RESP-STATUS
+                           MOVE 'Mata uang tidak cocok'
+                               TO WS-RESP-MESSAGE
+                           PERFORM WRITE-DISPATCHER-AUDIT
+                       ELSE
+                           IF WS-REQ-AMOUNT <= 0
+                               MOVE EC-INVALID-AMOUNT TO WS-RESP-CODE
+                               MOVE 'error' TO WS-RESP-STATUS
+                               MOVE 'Jumlah transaksi tidak valid'
+                                   TO WS-RESP-MESSAGE
+                               PERFORM WRITE-DISPATCHER-AUDIT
+                           ELSE
+      *--- Reservasi saldo (hold) tepat sebelum settle, bukan cek  ---
+      *--- saldo mentah lalu baru debit belakangan - ini menutup   ---
+      *--- celah dua pembayaran konkuren (lewat DISPATCHER atau    ---
+      *--- PAYMENTPROC) lolos cek saldo yang sama sebelum salah    ---
+      *--- satunya sempat menulis ulang rekening                   ---
+                               PERFORM RESERVE-PAYMENT-BALANCE
+
+                               IF WS-RESERVE-OK = 'N'
+                                   MOVE EC-INSUFFICIENT-FUNDS
+                                       TO WS-RESP-CODE
+                                   MOVE 'error' TO WS-RESP-STATUS
+                                   MOVE 'Saldo tidak mencukupi'
+                                       TO WS-RESP-MESSAGE
+                                   PERFORM WRITE-DISPATCHER-AUDIT
+                               ELSE
+                                   PERFORM SETTLE-PAYMENT
+                               END-IF
+                           END-IF
+                       END-IF
+                   END-IF
+               END-IF
+           END-IF.
+
+      *----------------------------------------------------------------*
+       CHECK-DUPLICATE-TXN.
+           MOVE 'N' TO WS-TXN-DUP-FOUND
+
+           OPEN INPUT TRANSACTION-FILE
+           IF TXN-FS-OK
+               PERFORM UNTIL TXN-FS-EOF OR WS-TXN-DUP-FOUND = 'Y'
+                   READ TRANSACTION-FILE INTO WS-TXN-PARSE
+                   AT END
+                       CONTINUE
+                   NOT AT END
+                       IF FUNCTION TRIM(WS-TP-TXN-ID) =
+                          FUNCTION TRIM(WS-REQ-TXN-ID)
+                           MOVE 'Y' TO WS-TXN-DUP-FOUND
+                       END-IF
+                   END-READ
+               END-PERFORM
+
+               CLOSE TRANSACTION-FILE
+           END-IF.
+
+      *----------------------------------------------------------------*
+       VALIDATE-PAYMENT-USER.
+           MOVE 'N' TO WS-FOUND-FLAG
+
+           OPEN INPUT ACCOUNT-FILE
+           IF ACC-FS-OK
+               MOVE WS-REQ-USER-ID TO FD-ACC-USER-ID
+
+               READ ACCOUNT-FILE INTO WS-ACC-PARSE
+                   KEY IS FD-ACC-USER-ID
+                   INVALID KEY
+                       MOVE 'N' TO WS-FOUND-FLAG
+                   NOT INVALID KEY
+                       IF FUNCTION TRIM(WS-AP-STATUS) = 'active'
+                           MOVE 'Y' TO WS-FOUND-FLAG
+                       ELSE
+                           MOVE 'N' TO WS-FOUND-FLAG
+                       END-IF
+               END-READ
+
+               CLOSE ACCOUNT-FILE
+           END-IF.
+
+      *----------------------------------------------------------------*
+       VALIDATE-PAYMENT-MERCHANT.
+           MOVE 'N' TO WS-MER-FOUND
+
+           OPEN INPUT MERCHANT-FILE
+           IF MER-FS-OK
+               MOVE WS-REQ-MERCHANT-ID TO FD-MER-MER-ID
+
+               READ MERCHANT-FILE INTO WS-MER-PARSE
+                   KEY IS FD-MER-MER-ID
+                   INVALID KEY
+                       MOVE 'N' TO WS-MER-FOUND
+                   NOT INVALID KEY
+                       IF FUNCTION TRIM(WS-MP-STATUS) = 'active'
+                           MOVE 'Y' TO WS-MER-FOUND
+                       ELSE
+                           MOVE 'N' TO WS-MER-FOUND
+                       END-IF
+               END-READ
+
+               CLOSE MERCHANT-FILE
+           END-IF.
+
+      *----------------------------------------------------------------*
+       CHECK-CURRENCY-MATCH.
+           IF FUNCTION TRIM(WS-MP-CURRENCY) = SPACES
+               MOVE 'IDR' TO WS-MP-CURRENCY
+           END-IF
+
+           IF FUNCTION TRIM(WS-AP-CURRENCY) =
+              FUNCTION TRIM(WS-MP-CURRENCY)
+               MOVE 'Y' TO WS-CURRENCY-MATCH
+           ELSE
+               MOVE 'N' TO WS-CURRENCY-MATCH
+           END-IF.
+
+      *----------------------------------------------------------------*
+       RESERVE-PAYMENT-BALANCE.
+      *--- Baca ulang saldo terbaru (bukan hasil baca             ---
+      *--- VALIDATE-PAYMENT-USER) dan tahan dana sejumlah         ---
+      *--- WS-REQ-AMOUNT lewat WS-AP-HOLD dengan REWRITE langsung, ---
+      *--- supaya pembayaran lain yang konkuren terhadap rekening  ---
+      *--- yang sama ikut melihat saldo tersedia yang sudah        ---
+      *--- berkurang, bukan saldo mentah                           ---
+           MOVE 'N' TO WS-RESERVE-OK
+
+           OPEN I-O ACCOUNT-FILE
+           IF ACC-FS-OK
+               MOVE WS-REQ-USER-ID TO FD-ACC-USER-ID
+
+               READ ACCOUNT-FILE INTO WS-ACC-PARSE
+                   KEY IS FD-ACC-USER-ID
+                   INVALID KEY
+                       MOVE 'N' TO WS-RESERVE-OK
+                   NOT INVALID KEY
+                       COMPUTE WS-AVAILABLE-BALANCE =
+                           WS-AP-BALANCE - WS-AP-HOLD
+
+                       IF WS-AVAILABLE-BALANCE < WS-REQ-AMOUNT
+                           MOVE 'N' TO WS-RESERVE-OK
+                       ELSE
+                           ADD WS-REQ-AMOUNT TO WS-AP-HOLD
+                           REWRITE ACCOUNT-FILE-RECORD FROM
+                               WS-ACC-PARSE
+                           MOVE 'Y' TO WS-RESERVE-OK
+                       END-IF
+               END-READ
+
+               CLOSE ACCOUNT-FILE
+           END-IF.
+
+      *----------------------------------------------------------------*
+       SETTLE-PAYMENT.
+           PERFORM DEBIT-PAYMENT-USER
+           PERFORM CREDIT-PAYMENT-MERCHANT
+
+           IF WS-FOUND-FLAG = 'N'
+               MOVE EC-SYSTEM-BUSY TO WS-RESP-CODE
+               MOVE 'error' TO WS-RESP-STATUS
+               MOVE 'Internal error pada sistem legacy'
+                   TO WS-RESP-MESSAGE
+               PERFORM WRITE-DISPATCHER-AUDIT
+           ELSE
+               PERFORM WRITE-PAYMENT-TRANSACTION
+
+               MOVE EC-SUCCESS TO WS-RESP-CODE
+               MOVE 'success' TO WS-RESP-STATUS
+               MOVE 'Transaksi berhasil diproses' TO WS-RESP-MESSAGE
+               STRING
+                   '{"transaction_id":"'
+                       FUNCTION TRIM(WS-REQ-TXN-ID) '",'
+                   '"status":"success"}'
+                   DELIMITED SIZE
+                   INTO WS-RESP-DATA
+               END-STRING
+               PERFORM WRITE-DISPATCHER-AUDIT
+           END-IF.
+
+      *----------------------------------------------------------------*
+       DEBIT-PAYMENT-USER.
+      *--- Saldo sudah direservasi lewat WS-AP-HOLD di               ---
+      *--- RESERVE-PAYMENT-BALANCE - di sini tinggal pindahkan dana  ---
+      *--- dari hold ke debit sungguhan dan lepas hold tersebut      ---
+           OPEN I-O ACCOUNT-FILE
+           IF ACC-FS-OK
+               MOVE WS-REQ-USER-ID TO FD-ACC-USER-ID
+
+               READ ACCOUNT-FILE INTO WS-ACC-PARSE
+                   KEY IS FD-ACC-USER-ID
+                   INVALID KEY
+                       CONTINUE
+                   NOT INVALID KEY
+                       COMPUTE WS-NEW-BALANCE =
+                           WS-AP-BALANCE - WS-REQ-AMOUNT
+                       MOVE WS-NEW-BALANCE TO WS-AP-BALANCE
+                       SUBTRACT WS-REQ-AMOUNT FROM WS-AP-HOLD
+                       REWRITE ACCOUNT-FILE-RECORD FROM WS-ACC-PARSE
+               END-READ
+
+               CLOSE ACCOUNT-FILE
+           END-IF.
+
+      *----------------------------------------------------------------*
+       CREDIT-PAYMENT-MERCHANT.
+      *--- Dicari berdasarkan nomor rekening settlement, bukan user id,
+      *--- jadi tetap scan berurutan walau file sudah INDEXED.
+           MOVE 'N' TO WS-FOUND-FLAG
+
+           OPEN I-O ACCOUNT-FILE
+           IF ACC-FS-OK
+               MOVE LOW-VALUES TO FD-ACC-USER-ID
+               START ACCOUNT-FILE KEY IS NOT LESS THAN FD-ACC-USER-ID
+
+               PERFORM UNTIL ACC-FS-EOF OR WS-FOUND-FLAG = 'Y'
+                   READ ACCOUNT-FILE NEXT INTO WS-ACC-PARSE
+                   AT END
+                       CONTINUE
+                   NOT AT END
+                       IF FUNCTION TRIM(WS-AP-ACC-ID) =
+                          FUNCTION TRIM(WS-MP-ACCOUNT)
+                           MOVE 'Y' TO WS-FOUND-FLAG
+                           COMPUTE WS-MER-NEW-BALANCE =
+                               WS-AP-BALANCE + WS-REQ-AMOUNT
+                           MOVE WS-MER-NEW-BALANCE TO WS-AP-BALANCE
+                           REWRITE ACCOUNT-FILE-RECORD
+                               FROM WS-ACC-PARSE
+                       END-IF
+                   END-READ
+               END-PERFORM
+
+               CLOSE ACCOUNT-FILE
+           END-IF.
+
+      *----------------------------------------------------------------*
+       WRITE-PAYMENT-TRANSACTION.
+           MOVE FUNCTION CURRENT-DATE TO WS-DATETIME
+
+           OPEN EXTEND TRANSACTION-FILE
+           IF TXN-FS-OK
+               MOVE WS-REQ-TXN-ID      TO WS-TWR-TXN-ID
+               MOVE WS-REQ-USER-ID     TO WS-TWR-USER-ID
+               MOVE WS-REQ-MERCHANT-ID TO WS-TWR-MERCHANT-ID
+               MOVE WS-REQ-AMOUNT-STR  TO WS-TWR-AMOUNT
+               MOVE 'success'          TO WS-TWR-STATUS
+               MOVE 'QRIS'             TO WS-TWR-TYPE
+               MOVE WS-REQ-QR-CODE     TO WS-TWR-QR-CODE
+               MOVE WS-DATETIME        TO WS-TWR-CREATED-AT
+               MOVE WS-DATETIME        TO WS-TWR-UPDATED-AT
+
+               WRITE TRANSACTION-FILE-RECORD
+                   FROM WS-TXN-WRITE-RECORD
+               CLOSE TRANSACTION-FILE
+           END-IF.
+
+      *----------------------------------------------------------------*
+       HANDLE-UNKNOWN-TYPE.
+           MOVE EC-UNKNOWN-ERROR TO WS-RESP-CODE
+           MOVE 'error' TO WS-RESP-STATUS
+           MOVE 'Tipe request tidak dikenal' TO WS-RESP-MESSAGE.
+
+      *----------------------------------------------------------------*
+       WRITE-DISPATCHER-AUDIT.
+           MOVE WS-RESP-CODE TO WS-AUD-CODE
+           MOVE FUNCTION CURRENT-DATE TO WS-AUD-TIMESTAMP
+
+           OPEN EXTEND AUDIT-FILE
+           IF AUD-FS-NOT-FOUND
+               OPEN OUTPUT AUDIT-FILE
+               CLOSE AUDIT-FILE
+               OPEN EXTEND AUDIT-FILE
+           END-IF
+
+           IF AUD-FS-OK
+               WRITE AUDIT-FILE-RECORD FROM WS-AUDIT-RECORD
+               CLOSE AUDIT-FILE
+           END-IF.
+
+      *----------------------------------------------------------------*
+       WRITE-RESPONSE-LINE.
+           PERFORM LOOKUP-RETRYABLE-FLAG
+
+           STRING
+               '{'
+               '"status":"' FUNCTION TRIM(WS-RESP-STATUS) '",'
+               '"code":' WS-RESP-CODE ','
+               '"retryable":' FUNCTION TRIM(WS-RESP-RETRYABLE) ','
+               '"data":' FUNCTION TRIM(WS-RESP-DATA) ','
+               '"message":"' FUNCTION TRIM(WS-RESP-MESSAGE) '"'
+               '}'
+               DELIMITED SIZE
+               INTO WS-JSON-OUTPUT
+           END-STRING
+
+           IF FUNCTION TRIM(WS-RESP-DATA) = SPACES
+               STRING
+                   '{'
+                   '"status":"' FUNCTION TRIM(WS-RESP-STATUS) '",'
+                   '"code":' WS-RESP-CODE ','
+                   '"retryable":' FUNCTION TRIM(WS-RESP-RETRYABLE) ','
+                   '"data":null,'
+                   '"message":"' FUNCTION TRIM(WS-RESP-MESSAGE) '"'
+                   '}'
+                   DELIMITED SIZE
+                   INTO WS-JSON-OUTPUT
+               END-STRING
+           END-IF
+
+           DISPLAY WS-JSON-OUTPUT.
+
+      *----------------------------------------------------------------*
+       LOOKUP-RETRYABLE-FLAG.
+      *--- DISPATCHER hanya punya WS-RESP-CODE numerik di titik ini,  ---
+      *--- jadi status retryable-nya dicari lewat tabel pandangan di  ---
+      *--- ERRORCODES.cpy, bukan ditebak dari rentang nilai kodenya   ---
+      *--- sendiri - kalau suatu saat ada kode baru yang statusnya    ---
+      *--- retryable-nya tidak mengikuti pola >= 5000, cukup ubah     ---
+      *--- WS-ERROR-RETRY-FLAGS di copybook, tidak perlu sentuh sini  ---
+           MOVE 'false' TO WS-RESP-RETRYABLE
+
+           PERFORM VARYING WS-ERR-IDX FROM 1 BY 1
+               UNTIL WS-ERR-IDX > 26
+               IF WS-EC-ENTRY(WS-ERR-IDX) = WS-RESP-CODE
+                   MOVE WS-ER-ENTRY(WS-ERR-IDX) TO WS-RESP-RETRYABLE
+                   MOVE 27 TO WS-ERR-IDX
+               END-IF
+           END-PERFORM.
