@@ -0,0 +1,327 @@
+      *================================================================*
+      * ACCTMAINT.CBL - Account Maintenance Program                    *
+      * Legacy System DANTE - CIMB Niaga Simulation                   *
+      * Seven Deadly Syncs - Capstone UB 2026                         *
+      *================================================================*
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. ACCTMAINT.
+       AUTHOR. SEVEN-DEADLY-SYNCS.
+       DATE-WRITTEN. 2026-02-04.
+
+       ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT ACCOUNT-FILE
+               ASSIGN TO '/app/data/accounts.dat'
+               ORGANIZATION IS INDEXED
+               ACCESS MODE IS DYNAMIC
+               RECORD KEY IS FD-ACC-USER-ID
+               FILE STATUS IS WS-ACC-FILE-STATUS.
+
+       DATA DIVISION.
+       FILE SECTION.
+       FD  ACCOUNT-FILE
+           LABEL RECORDS ARE STANDARD.
+       01  ACCOUNT-FILE-RECORD.
+           05  FD-ACC-USER-ID      PIC X(20).
+           05  FD-ACC-ACC-ID       PIC X(20).
+           05  FD-ACC-NAME         PIC X(50).
+           05  FD-ACC-BALANCE      PIC 9(13)V99.
+           05  FD-ACC-CURRENCY     PIC X(3).
+           05  FD-ACC-STATUS       PIC X(10).
+           05  FD-ACC-PIN          PIC X(6).
+           05  FD-ACC-HOLD         PIC 9(13)V99.
+
+       WORKING-STORAGE SECTION.
+
+       COPY BANKDATA.
+       COPY ERRORCODES.
+
+       01  WS-ACC-FILE-STATUS      PIC XX.
+           88  ACC-FS-OK           VALUE '00'.
+           88  ACC-FS-EOF          VALUE '10'.
+           88  ACC-FS-NOT-FOUND    VALUE '35'.
+
+      *--- Input dari stdin (format pipe-delimited) ---
+      *    CREATE|USER_ID|ACC_ID|NAME|BALANCE|CURRENCY|STATUS|PIN
+      *    UPDATE|USER_ID|NAME|CURRENCY|STATUS
+       01  WS-INPUT-LINE           PIC X(300).
+       01  WS-IN-MODE              PIC X(10).
+
+       01  WS-IN-USER-ID           PIC X(20).
+       01  WS-IN-ACC-ID            PIC X(20).
+       01  WS-IN-NAME              PIC X(50).
+       01  WS-IN-BALANCE-STR       PIC X(20).
+       01  WS-IN-BALANCE           PIC 9(13)V99.
+       01  WS-IN-CURRENCY          PIC X(3).
+       01  WS-IN-STATUS            PIC X(10).
+       01  WS-IN-PIN               PIC X(6).
+
+       01  WS-ACC-FOUND            PIC X(1) VALUE 'N'.
+
+      *--- Account record fields (disalin dari ACCOUNT-FILE-RECORD) ---
+       01  WS-ACC-PARSE.
+           05  WS-AP-USER-ID       PIC X(20).
+           05  WS-AP-ACC-ID        PIC X(20).
+           05  WS-AP-NAME          PIC X(50).
+           05  WS-AP-BALANCE       PIC 9(13)V99.
+           05  WS-AP-CURRENCY      PIC X(3).
+           05  WS-AP-STATUS        PIC X(10).
+           05  WS-AP-PIN           PIC X(6).
+           05  WS-AP-HOLD          PIC 9(13)V99.
+
+       01  WS-JSON-OUTPUT          PIC X(1000).
+
+       PROCEDURE DIVISION.
+
+       MAIN-LOGIC.
+           ACCEPT WS-INPUT-LINE
+
+           UNSTRING WS-INPUT-LINE
+               DELIMITED BY '|'
+               INTO WS-IN-MODE
+                    WS-IN-USER-ID
+                    WS-IN-ACC-ID
+                    WS-IN-NAME
+                    WS-IN-BALANCE-STR
+                    WS-IN-CURRENCY
+                    WS-IN-STATUS
+                    WS-IN-PIN
+           END-UNSTRING
+
+           IF FUNCTION TRIM(WS-IN-MODE) = 'CREATE'
+               PERFORM CREATE-ACCOUNT
+           ELSE
+               IF FUNCTION TRIM(WS-IN-MODE) = 'UPDATE'
+                   PERFORM UPDATE-ACCOUNT
+               ELSE
+                   PERFORM RETURN-INVALID-MODE
+               END-IF
+           END-IF
+
+           STOP RUN.
+
+      *----------------------------------------------------------------*
+       CREATE-ACCOUNT.
+      *--- Mode CREATE: USER_ID|ACC_ID|NAME|BALANCE|CURRENCY|STATUS| ---
+      *    PIN                                                      ---
+           PERFORM FIND-ACCOUNT-BY-USER
+
+           IF WS-ACC-FOUND = 'Y'
+               PERFORM RETURN-DUPLICATE-ACCOUNT
+           ELSE
+               IF FUNCTION TRIM(WS-IN-USER-ID) = SPACES
+                  OR FUNCTION TRIM(WS-IN-ACC-ID) = SPACES
+                   PERFORM RETURN-INVALID-INPUT
+               ELSE
+                   MOVE FUNCTION NUMVAL(WS-IN-BALANCE-STR)
+                       TO WS-IN-BALANCE
+
+                   PERFORM OPEN-ACCOUNT-FILE-FOR-WRITE
+
+                   IF NOT ACC-FS-OK
+                       PERFORM RETURN-SYSTEM-ERROR
+                   ELSE
+                       MOVE WS-IN-USER-ID   TO FD-ACC-USER-ID
+                       MOVE WS-IN-ACC-ID    TO FD-ACC-ACC-ID
+                       MOVE WS-IN-NAME      TO FD-ACC-NAME
+                       MOVE WS-IN-BALANCE   TO FD-ACC-BALANCE
+                       MOVE WS-IN-CURRENCY  TO FD-ACC-CURRENCY
+                       MOVE WS-IN-STATUS    TO FD-ACC-STATUS
+                       MOVE WS-IN-PIN       TO FD-ACC-PIN
+                       MOVE ZERO            TO FD-ACC-HOLD
+
+                       WRITE ACCOUNT-FILE-RECORD
+
+                       CLOSE ACCOUNT-FILE
+
+                       PERFORM RETURN-ACCOUNT-CREATED
+                   END-IF
+               END-IF
+           END-IF.
+
+      *----------------------------------------------------------------*
+       OPEN-ACCOUNT-FILE-FOR-WRITE.
+      *--- File indexed baru belum ada di disk; buat dulu kalau perlu ---
+           OPEN I-O ACCOUNT-FILE
+           IF ACC-FS-NOT-FOUND
+               OPEN OUTPUT ACCOUNT-FILE
+               CLOSE ACCOUNT-FILE
+               OPEN I-O ACCOUNT-FILE
+           END-IF.
+
+      *----------------------------------------------------------------*
+       UPDATE-ACCOUNT.
+      *--- Mode UPDATE: USER_ID|(abaikan)|NAME|BALANCE(abaikan)|       *
+      *    CURRENCY|STATUS - hanya nama, mata uang, status yang diubah *
+           OPEN I-O ACCOUNT-FILE
+           IF NOT ACC-FS-OK
+               PERFORM RETURN-SYSTEM-ERROR
+           ELSE
+               MOVE 'N' TO WS-ACC-FOUND
+               MOVE WS-IN-USER-ID TO FD-ACC-USER-ID
+
+               READ ACCOUNT-FILE INTO WS-ACC-PARSE
+                   KEY IS FD-ACC-USER-ID
+                   INVALID KEY
+                       MOVE 'N' TO WS-ACC-FOUND
+                   NOT INVALID KEY
+                       MOVE 'Y' TO WS-ACC-FOUND
+
+                       IF FUNCTION TRIM(WS-IN-NAME) NOT = SPACES
+                           MOVE WS-IN-NAME TO WS-AP-NAME
+                       END-IF
+
+                       IF FUNCTION TRIM(WS-IN-CURRENCY) NOT = SPACES
+                           MOVE WS-IN-CURRENCY TO WS-AP-CURRENCY
+                       END-IF
+
+                       IF FUNCTION TRIM(WS-IN-STATUS) NOT = SPACES
+                           MOVE WS-IN-STATUS TO WS-AP-STATUS
+                       END-IF
+
+                       REWRITE ACCOUNT-FILE-RECORD FROM WS-ACC-PARSE
+               END-READ
+
+               CLOSE ACCOUNT-FILE
+
+               IF WS-ACC-FOUND = 'Y'
+                   PERFORM RETURN-ACCOUNT-UPDATED
+               ELSE
+                   PERFORM RETURN-INVALID-USER
+               END-IF
+           END-IF.
+
+      *----------------------------------------------------------------*
+       FIND-ACCOUNT-BY-USER.
+           MOVE 'N' TO WS-ACC-FOUND
+
+           OPEN INPUT ACCOUNT-FILE
+           IF ACC-FS-OK
+               MOVE WS-IN-USER-ID TO FD-ACC-USER-ID
+
+               READ ACCOUNT-FILE INTO WS-ACC-PARSE
+                   KEY IS FD-ACC-USER-ID
+                   INVALID KEY
+                       MOVE 'N' TO WS-ACC-FOUND
+                   NOT INVALID KEY
+                       MOVE 'Y' TO WS-ACC-FOUND
+               END-READ
+
+               CLOSE ACCOUNT-FILE
+           END-IF.
+
+      *----------------------------------------------------------------*
+       RETURN-ACCOUNT-CREATED.
+           STRING
+               '{'
+               '"status":"success",'
+               '"code":0,'
+               '"data":{'
+               '"user_id":"'
+                   FUNCTION TRIM(WS-IN-USER-ID) '",'
+               '"account_id":"'
+                   FUNCTION TRIM(WS-IN-ACC-ID) '",'
+               '"source":"legacy-cobol"'
+               '},'
+               '"message":"Rekening baru berhasil dibuat"'
+               '}'
+               DELIMITED SIZE
+               INTO WS-JSON-OUTPUT
+           END-STRING
+           DISPLAY WS-JSON-OUTPUT.
+
+      *----------------------------------------------------------------*
+       RETURN-ACCOUNT-UPDATED.
+           STRING
+               '{'
+               '"status":"success",'
+               '"code":0,'
+               '"data":{'
+               '"user_id":"'
+                   FUNCTION TRIM(WS-IN-USER-ID) '",'
+               '"source":"legacy-cobol"'
+               '},'
+               '"message":"Data rekening berhasil diperbarui"'
+               '}'
+               DELIMITED SIZE
+               INTO WS-JSON-OUTPUT
+           END-STRING
+           DISPLAY WS-JSON-OUTPUT.
+
+      *----------------------------------------------------------------*
+       RETURN-DUPLICATE-ACCOUNT.
+           STRING
+               '{'
+               '"status":"error",'
+               '"code":1017,'
+               '"retryable":' FUNCTION TRIM(ER-DUPLICATE-ACCOUNT) ','
+               '"data":null,'
+               '"message":"Rekening untuk user ini sudah terdaftar"'
+               '}'
+               DELIMITED SIZE
+               INTO WS-JSON-OUTPUT
+           END-STRING
+           DISPLAY WS-JSON-OUTPUT.
+
+      *----------------------------------------------------------------*
+       RETURN-INVALID-INPUT.
+           STRING
+               '{'
+               '"status":"error",'
+               '"code":1002,'
+               '"retryable":' FUNCTION TRIM(ER-INVALID-AMOUNT) ','
+               '"data":null,'
+               '"message":"Data rekening tidak lengkap atau tidak'
+               ' valid"'
+               '}'
+               DELIMITED SIZE
+               INTO WS-JSON-OUTPUT
+           END-STRING
+           DISPLAY WS-JSON-OUTPUT.
+
+      *----------------------------------------------------------------*
+       RETURN-INVALID-MODE.
+           STRING
+               '{'
+               '"status":"error",'
+               '"code":1002,'
+               '"retryable":' FUNCTION TRIM(ER-INVALID-AMOUNT) ','
+               '"data":null,'
+               '"message":"Mode maintenance tidak dikenal'
+               ' (CREATE/UPDATE)"'
+               '}'
+               DELIMITED SIZE
+               INTO WS-JSON-OUTPUT
+           END-STRING
+           DISPLAY WS-JSON-OUTPUT.
+
+      *----------------------------------------------------------------*
+       RETURN-INVALID-USER.
+           STRING
+               '{'
+               '"status":"error",'
+               '"code":1004,'
+               '"retryable":' FUNCTION TRIM(ER-INVALID-USER) ','
+               '"data":null,'
+               '"message":"User tidak ditemukan di sistem legacy"'
+               '}'
+               DELIMITED SIZE
+               INTO WS-JSON-OUTPUT
+           END-STRING
+           DISPLAY WS-JSON-OUTPUT.
+
+      *----------------------------------------------------------------*
+       RETURN-SYSTEM-ERROR.
+           STRING
+               '{'
+               '"status":"error",'
+               '"code":5003,'
+               '"retryable":' FUNCTION TRIM(ER-SYSTEM-BUSY) ','
+               '"data":null,'
+               '"message":"Internal error pada sistem legacy"'
+               '}'
+               DELIMITED SIZE
+               INTO WS-JSON-OUTPUT
+           END-STRING
+           DISPLAY WS-JSON-OUTPUT.
