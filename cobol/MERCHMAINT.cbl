@@ -0,0 +1,332 @@
+      *================================================================*
+      * MERCHMAINT.CBL - Merchant Onboarding & Maintenance             *
+      * Legacy System DANTE - CIMB Niaga Simulation                   *
+      * Seven Deadly Syncs - Capstone UB 2026                         *
+      *================================================================*
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. MERCHMAINT.
+       AUTHOR. SEVEN-DEADLY-SYNCS.
+       DATE-WRITTEN. 2026-02-05.
+
+       ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT MERCHANT-FILE
+               ASSIGN TO '/app/data/merchants.dat'
+               ORGANIZATION IS INDEXED
+               ACCESS MODE IS DYNAMIC
+               RECORD KEY IS FD-MER-MER-ID
+               FILE STATUS IS WS-MER-FILE-STATUS.
+
+       DATA DIVISION.
+       FILE SECTION.
+       FD  MERCHANT-FILE
+           LABEL RECORDS ARE STANDARD.
+       01  MERCHANT-FILE-RECORD.
+           05  FD-MER-MER-ID       PIC X(20).
+           05  FD-MER-NAME         PIC X(100).
+           05  FD-MER-CATEGORY     PIC X(50).
+           05  FD-MER-STATUS       PIC X(10).
+           05  FD-MER-BANK-CODE    PIC X(10).
+           05  FD-MER-ACCOUNT      PIC X(20).
+           05  FD-MER-CURRENCY     PIC X(3).
+
+       WORKING-STORAGE SECTION.
+
+       COPY BANKDATA.
+       COPY ERRORCODES.
+
+       01  WS-MER-FILE-STATUS      PIC XX.
+           88  MER-FS-OK           VALUE '00'.
+           88  MER-FS-EOF          VALUE '10'.
+           88  MER-FS-NOT-FOUND    VALUE '35'.
+
+      *--- Input dari stdin (format pipe-delimited) ---
+      *    CREATE|MER_ID|NAME|CATEGORY|STATUS|BANK_CODE|ACCOUNT|CURRENCY
+      *    UPDATE|MER_ID|NAME|CATEGORY|STATUS|BANK_CODE|ACCOUNT|CURRENCY
+       01  WS-INPUT-LINE           PIC X(300).
+       01  WS-IN-MODE              PIC X(10).
+
+       01  WS-IN-MER-ID            PIC X(20).
+       01  WS-IN-NAME              PIC X(100).
+       01  WS-IN-CATEGORY          PIC X(50).
+       01  WS-IN-STATUS            PIC X(10).
+       01  WS-IN-BANK-CODE         PIC X(10).
+       01  WS-IN-ACCOUNT           PIC X(20).
+       01  WS-IN-CURRENCY          PIC X(3).
+
+       01  WS-MER-FOUND            PIC X(1) VALUE 'N'.
+
+      *--- Merchant record fields (disalin dari MERCHANT-FILE-RECORD) ---
+       01  WS-MER-PARSE.
+           05  WS-MP-MER-ID        PIC X(20).
+           05  WS-MP-NAME          PIC X(100).
+           05  WS-MP-CATEGORY      PIC X(50).
+           05  WS-MP-STATUS        PIC X(10).
+           05  WS-MP-BANK-CODE     PIC X(10).
+           05  WS-MP-ACCOUNT       PIC X(20).
+           05  WS-MP-CURRENCY      PIC X(3).
+
+       01  WS-JSON-OUTPUT          PIC X(1000).
+
+       PROCEDURE DIVISION.
+
+       MAIN-LOGIC.
+           ACCEPT WS-INPUT-LINE
+
+           UNSTRING WS-INPUT-LINE
+               DELIMITED BY '|'
+               INTO WS-IN-MODE
+                    WS-IN-MER-ID
+                    WS-IN-NAME
+                    WS-IN-CATEGORY
+                    WS-IN-STATUS
+                    WS-IN-BANK-CODE
+                    WS-IN-ACCOUNT
+                    WS-IN-CURRENCY
+           END-UNSTRING
+
+           IF FUNCTION TRIM(WS-IN-MODE) = 'CREATE'
+               PERFORM CREATE-MERCHANT
+           ELSE
+               IF FUNCTION TRIM(WS-IN-MODE) = 'UPDATE'
+                   PERFORM UPDATE-MERCHANT
+               ELSE
+                   PERFORM RETURN-INVALID-MODE
+               END-IF
+           END-IF
+
+           STOP RUN.
+
+      *----------------------------------------------------------------*
+       CREATE-MERCHANT.
+           PERFORM FIND-MERCHANT-BY-ID
+
+           IF WS-MER-FOUND = 'Y'
+               PERFORM RETURN-DUPLICATE-MERCHANT
+           ELSE
+               IF FUNCTION TRIM(WS-IN-MER-ID) = SPACES
+                  OR FUNCTION TRIM(WS-IN-ACCOUNT) = SPACES
+                   PERFORM RETURN-INVALID-INPUT
+               ELSE
+                   PERFORM OPEN-MERCHANT-FILE-FOR-WRITE
+
+                   IF NOT MER-FS-OK
+                       PERFORM RETURN-SYSTEM-ERROR
+                   ELSE
+                       IF FUNCTION TRIM(WS-IN-CURRENCY) = SPACES
+                           MOVE 'IDR' TO WS-IN-CURRENCY
+                       END-IF
+
+                       MOVE WS-IN-MER-ID     TO FD-MER-MER-ID
+                       MOVE WS-IN-NAME       TO FD-MER-NAME
+                       MOVE WS-IN-CATEGORY   TO FD-MER-CATEGORY
+                       MOVE WS-IN-STATUS     TO FD-MER-STATUS
+                       MOVE WS-IN-BANK-CODE  TO FD-MER-BANK-CODE
+                       MOVE WS-IN-ACCOUNT    TO FD-MER-ACCOUNT
+                       MOVE WS-IN-CURRENCY   TO FD-MER-CURRENCY
+
+                       WRITE MERCHANT-FILE-RECORD
+
+                       CLOSE MERCHANT-FILE
+
+                       PERFORM RETURN-MERCHANT-CREATED
+                   END-IF
+               END-IF
+           END-IF.
+
+      *----------------------------------------------------------------*
+       OPEN-MERCHANT-FILE-FOR-WRITE.
+      *--- File indexed baru belum ada di disk; buat dulu kalau perlu ---
+           OPEN I-O MERCHANT-FILE
+           IF MER-FS-NOT-FOUND
+               OPEN OUTPUT MERCHANT-FILE
+               CLOSE MERCHANT-FILE
+               OPEN I-O MERCHANT-FILE
+           END-IF.
+
+      *----------------------------------------------------------------*
+       UPDATE-MERCHANT.
+      *--- Hanya nama, kategori, status, bank code, account yang ---
+      *--- diubah bila kolom input tidak kosong                   ---
+           OPEN I-O MERCHANT-FILE
+           IF NOT MER-FS-OK
+               PERFORM RETURN-SYSTEM-ERROR
+           ELSE
+               MOVE 'N' TO WS-MER-FOUND
+               MOVE WS-IN-MER-ID TO FD-MER-MER-ID
+
+               READ MERCHANT-FILE INTO WS-MER-PARSE
+                   KEY IS FD-MER-MER-ID
+                   INVALID KEY
+                       MOVE 'N' TO WS-MER-FOUND
+                   NOT INVALID KEY
+                       MOVE 'Y' TO WS-MER-FOUND
+
+                       IF FUNCTION TRIM(WS-IN-NAME) NOT = SPACES
+                           MOVE WS-IN-NAME TO WS-MP-NAME
+                       END-IF
+
+                       IF FUNCTION TRIM(WS-IN-CATEGORY) NOT = SPACES
+                           MOVE WS-IN-CATEGORY TO WS-MP-CATEGORY
+                       END-IF
+
+                       IF FUNCTION TRIM(WS-IN-STATUS) NOT = SPACES
+                           MOVE WS-IN-STATUS TO WS-MP-STATUS
+                       END-IF
+
+                       IF FUNCTION TRIM(WS-IN-BANK-CODE) NOT = SPACES
+                           MOVE WS-IN-BANK-CODE TO WS-MP-BANK-CODE
+                       END-IF
+
+                       IF FUNCTION TRIM(WS-IN-ACCOUNT) NOT = SPACES
+                           MOVE WS-IN-ACCOUNT TO WS-MP-ACCOUNT
+                       END-IF
+
+                       IF FUNCTION TRIM(WS-IN-CURRENCY) NOT = SPACES
+                           MOVE WS-IN-CURRENCY TO WS-MP-CURRENCY
+                       END-IF
+
+                       REWRITE MERCHANT-FILE-RECORD FROM WS-MER-PARSE
+               END-READ
+
+               CLOSE MERCHANT-FILE
+
+               IF WS-MER-FOUND = 'Y'
+                   PERFORM RETURN-MERCHANT-UPDATED
+               ELSE
+                   PERFORM RETURN-NOT-FOUND
+               END-IF
+           END-IF.
+
+      *----------------------------------------------------------------*
+       FIND-MERCHANT-BY-ID.
+           MOVE 'N' TO WS-MER-FOUND
+
+           OPEN INPUT MERCHANT-FILE
+           IF MER-FS-OK
+               MOVE WS-IN-MER-ID TO FD-MER-MER-ID
+
+               READ MERCHANT-FILE INTO WS-MER-PARSE
+                   KEY IS FD-MER-MER-ID
+                   INVALID KEY
+                       MOVE 'N' TO WS-MER-FOUND
+                   NOT INVALID KEY
+                       MOVE 'Y' TO WS-MER-FOUND
+               END-READ
+
+               CLOSE MERCHANT-FILE
+           END-IF.
+
+      *----------------------------------------------------------------*
+       RETURN-MERCHANT-CREATED.
+           STRING
+               '{'
+               '"status":"success",'
+               '"code":0,'
+               '"data":{'
+               '"merchant_id":"'
+                   FUNCTION TRIM(WS-IN-MER-ID) '",'
+               '"source":"legacy-cobol"'
+               '},'
+               '"message":"Merchant baru berhasil didaftarkan"'
+               '}'
+               DELIMITED SIZE
+               INTO WS-JSON-OUTPUT
+           END-STRING
+           DISPLAY WS-JSON-OUTPUT.
+
+      *----------------------------------------------------------------*
+       RETURN-MERCHANT-UPDATED.
+           STRING
+               '{'
+               '"status":"success",'
+               '"code":0,'
+               '"data":{'
+               '"merchant_id":"'
+                   FUNCTION TRIM(WS-IN-MER-ID) '",'
+               '"source":"legacy-cobol"'
+               '},'
+               '"message":"Data merchant berhasil diperbarui"'
+               '}'
+               DELIMITED SIZE
+               INTO WS-JSON-OUTPUT
+           END-STRING
+           DISPLAY WS-JSON-OUTPUT.
+
+      *----------------------------------------------------------------*
+       RETURN-DUPLICATE-MERCHANT.
+           STRING
+               '{'
+               '"status":"error",'
+               '"code":1018,'
+               '"retryable":' FUNCTION TRIM(ER-DUPLICATE-MERCHANT) ','
+               '"data":null,'
+               '"message":"Merchant ID sudah terdaftar"'
+               '}'
+               DELIMITED SIZE
+               INTO WS-JSON-OUTPUT
+           END-STRING
+           DISPLAY WS-JSON-OUTPUT.
+
+      *----------------------------------------------------------------*
+       RETURN-INVALID-INPUT.
+           STRING
+               '{'
+               '"status":"error",'
+               '"code":1002,'
+               '"retryable":' FUNCTION TRIM(ER-INVALID-AMOUNT) ','
+               '"data":null,'
+               '"message":"Data merchant tidak lengkap atau tidak'
+               ' valid"'
+               '}'
+               DELIMITED SIZE
+               INTO WS-JSON-OUTPUT
+           END-STRING
+           DISPLAY WS-JSON-OUTPUT.
+
+      *----------------------------------------------------------------*
+       RETURN-INVALID-MODE.
+           STRING
+               '{'
+               '"status":"error",'
+               '"code":1002,'
+               '"retryable":' FUNCTION TRIM(ER-INVALID-AMOUNT) ','
+               '"data":null,'
+               '"message":"Mode maintenance tidak dikenal'
+               ' (CREATE/UPDATE)"'
+               '}'
+               DELIMITED SIZE
+               INTO WS-JSON-OUTPUT
+           END-STRING
+           DISPLAY WS-JSON-OUTPUT.
+
+      *----------------------------------------------------------------*
+       RETURN-NOT-FOUND.
+           STRING
+               '{'
+               '"status":"error",'
+               '"code":1005,'
+               '"retryable":' FUNCTION TRIM(ER-INVALID-MERCHANT) ','
+               '"data":null,'
+               '"message":"Merchant tidak ditemukan"'
+               '}'
+               DELIMITED SIZE
+               INTO WS-JSON-OUTPUT
+           END-STRING
+           DISPLAY WS-JSON-OUTPUT.
+
+      *----------------------------------------------------------------*
+       RETURN-SYSTEM-ERROR.
+           STRING
+               '{'
+               '"status":"error",'
+               '"code":5003,'
+               '"retryable":' FUNCTION TRIM(ER-SYSTEM-BUSY) ','
+               '"data":null,'
+               '"message":"Internal error pada sistem legacy"'
+               '}'
+               DELIMITED SIZE
+               INTO WS-JSON-OUTPUT
+           END-STRING
+           DISPLAY WS-JSON-OUTPUT.
