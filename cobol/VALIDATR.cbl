@@ -0,0 +1,502 @@
+      *================================================================*
+      * VALIDATR.CBL - Nightly Pre-Flight Data File Validator         *
+      * Legacy System DANTE - CIMB Niaga Simulation                   *
+      * Seven Deadly Syncs - Capstone UB 2026                         *
+      *================================================================*
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. VALIDATR.
+       AUTHOR. SEVEN-DEADLY-SYNCS.
+       DATE-WRITTEN. 2026-08-09.
+
+       ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT ACCOUNT-FILE
+               ASSIGN TO DYNAMIC WS-ACCOUNT-FILE-PATH
+               ORGANIZATION IS INDEXED
+               ACCESS MODE IS SEQUENTIAL
+               RECORD KEY IS FD-ACC-USER-ID
+               FILE STATUS IS WS-ACC-FILE-STATUS.
+
+           SELECT MERCHANT-FILE
+               ASSIGN TO DYNAMIC WS-MERCHANT-FILE-PATH
+               ORGANIZATION IS INDEXED
+               ACCESS MODE IS SEQUENTIAL
+               RECORD KEY IS FD-MER-MER-ID
+               FILE STATUS IS WS-MER-FILE-STATUS.
+
+           SELECT TRANSACTION-FILE
+               ASSIGN TO DYNAMIC WS-TRANSACTION-FILE-PATH
+               ORGANIZATION IS LINE SEQUENTIAL
+               ACCESS MODE IS SEQUENTIAL
+               FILE STATUS IS WS-TXN-FILE-STATUS.
+
+      *--- Baris yang gagal validasi dikarantina di sini, bersama ---
+      *--- untuk ketiga file, supaya jejaknya ada di satu tempat  ---
+           SELECT QUARANTINE-FILE
+               ASSIGN TO DYNAMIC WS-QUARANTINE-FILE-PATH
+               ORGANIZATION IS LINE SEQUENTIAL
+               ACCESS MODE IS SEQUENTIAL
+               FILE STATUS IS WS-QTN-FILE-STATUS.
+
+      *--- transactions.dat adalah LINE SEQUENTIAL, jadi baris buruk
+      *--- tidak bisa di-DELETE di tempat seperti accounts.dat/
+      *--- merchants.dat (INDEXED) - file bersih ditulis ke sini lalu
+      *--- menggantikan transactions.dat di akhir lewat rename        ---
+           SELECT CLEAN-TRANSACTION-FILE
+               ASSIGN TO DYNAMIC WS-TXN-CLEAN-FILE-PATH
+               ORGANIZATION IS LINE SEQUENTIAL
+               ACCESS MODE IS SEQUENTIAL
+               FILE STATUS IS WS-CLN-FILE-STATUS.
+
+       DATA DIVISION.
+       FILE SECTION.
+       FD  ACCOUNT-FILE
+           LABEL RECORDS ARE STANDARD.
+       01  ACCOUNT-FILE-RECORD.
+           05  FD-ACC-USER-ID      PIC X(20).
+           05  FD-ACC-ACC-ID       PIC X(20).
+           05  FD-ACC-NAME         PIC X(50).
+           05  FD-ACC-BALANCE      PIC 9(13)V99.
+           05  FD-ACC-CURRENCY     PIC X(3).
+           05  FD-ACC-STATUS       PIC X(10).
+           05  FD-ACC-PIN          PIC X(6).
+           05  FD-ACC-HOLD         PIC 9(13)V99.
+
+       FD  MERCHANT-FILE
+           LABEL RECORDS ARE STANDARD.
+       01  MERCHANT-FILE-RECORD.
+           05  FD-MER-MER-ID       PIC X(20).
+           05  FD-MER-NAME         PIC X(100).
+           05  FD-MER-CATEGORY     PIC X(50).
+           05  FD-MER-STATUS       PIC X(10).
+           05  FD-MER-BANK-CODE    PIC X(10).
+           05  FD-MER-ACCOUNT      PIC X(20).
+           05  FD-MER-CURRENCY     PIC X(3).
+
+       FD  TRANSACTION-FILE.
+       01  TRANSACTION-FILE-RECORD PIC X(300).
+
+       FD  QUARANTINE-FILE
+           LABEL RECORDS ARE STANDARD.
+       01  QUARANTINE-FILE-RECORD  PIC X(400).
+
+       FD  CLEAN-TRANSACTION-FILE.
+       01  CLEAN-TRANSACTION-RECORD PIC X(300).
+
+       WORKING-STORAGE SECTION.
+
+       COPY BANKDATA.
+       COPY ERRORCODES.
+
+      *--- File path, bisa dialihkan ke direktori lain lewat env ---
+      *--- DANTE_DATA_DIR (mis. untuk test run terisolasi)        ---
+       01  WS-DATA-DIR              PIC X(100).
+       01  WS-ACCOUNT-FILE-PATH     PIC X(100)
+           VALUE '/app/data/accounts.dat'.
+       01  WS-MERCHANT-FILE-PATH    PIC X(100)
+           VALUE '/app/data/merchants.dat'.
+       01  WS-TRANSACTION-FILE-PATH PIC X(100)
+           VALUE '/app/data/transactions.dat'.
+       01  WS-QUARANTINE-FILE-PATH  PIC X(100)
+           VALUE '/app/data/quarantine.log'.
+       01  WS-TXN-CLEAN-FILE-PATH   PIC X(100)
+           VALUE '/app/data/transactions.dat.clean'.
+
+       01  WS-ACC-FILE-STATUS       PIC XX.
+           88  ACC-FS-OK            VALUE '00'.
+           88  ACC-FS-EOF           VALUE '10'.
+
+       01  WS-MER-FILE-STATUS       PIC XX.
+           88  MER-FS-OK            VALUE '00'.
+           88  MER-FS-EOF           VALUE '10'.
+
+       01  WS-TXN-FILE-STATUS       PIC XX.
+           88  TXN-FS-OK            VALUE '00'.
+           88  TXN-FS-EOF           VALUE '10'.
+
+       01  WS-QTN-FILE-STATUS       PIC XX.
+           88  QTN-FS-OK            VALUE '00'.
+           88  QTN-FS-NOT-FOUND     VALUE '35'.
+
+       01  WS-CLN-FILE-STATUS       PIC XX.
+           88  CLN-FS-OK            VALUE '00'.
+
+       01  WS-TXN-FILE-REPLACED     PIC X(1) VALUE 'N'.
+
+       01  WS-ACC-PARSE.
+           05  WS-AP-USER-ID       PIC X(20).
+           05  WS-AP-ACC-ID        PIC X(20).
+           05  WS-AP-NAME          PIC X(50).
+           05  WS-AP-BALANCE       PIC 9(13)V99.
+           05  WS-AP-CURRENCY      PIC X(3).
+           05  WS-AP-STATUS        PIC X(10).
+           05  WS-AP-PIN           PIC X(6).
+           05  WS-AP-HOLD          PIC 9(13)V99.
+
+       01  WS-MER-PARSE.
+           05  WS-MP-MER-ID        PIC X(20).
+           05  WS-MP-NAME          PIC X(100).
+           05  WS-MP-CATEGORY      PIC X(50).
+           05  WS-MP-STATUS        PIC X(10).
+           05  WS-MP-BANK-CODE     PIC X(10).
+           05  WS-MP-ACCOUNT       PIC X(20).
+           05  WS-MP-CURRENCY      PIC X(3).
+
+      *--- Transaksi dipecah manual lewat UNSTRING supaya jumlah  ---
+      *--- field hasil split bisa dihitung dan dicocokkan dengan  ---
+      *--- jumlah item WS-TRANSACTION-RECORD di BANKDATA.cpy      ---
+       01  WS-TXN-FIELD-01         PIC X(36).
+       01  WS-TXN-FIELD-02         PIC X(20).
+       01  WS-TXN-FIELD-03         PIC X(20).
+       01  WS-TXN-FIELD-04         PIC X(20).
+       01  WS-TXN-FIELD-05         PIC X(10).
+       01  WS-TXN-FIELD-06         PIC X(10).
+       01  WS-TXN-FIELD-07         PIC X(100).
+       01  WS-TXN-FIELD-08         PIC X(20).
+       01  WS-TXN-FIELD-09         PIC X(20).
+       01  WS-TXN-FIELD-COUNT      PIC 9(2).
+
+       01  WS-NUMVAL-CHECK          PIC S9(4).
+       01  WS-FIELD-LEN             PIC 9(3).
+       01  WS-ROW-OK                PIC X(1).
+
+       01  WS-ACC-TOTAL-COUNT       PIC 9(7) VALUE 0.
+       01  WS-ACC-BAD-COUNT         PIC 9(7) VALUE 0.
+       01  WS-MER-TOTAL-COUNT       PIC 9(7) VALUE 0.
+       01  WS-MER-BAD-COUNT         PIC 9(7) VALUE 0.
+       01  WS-TXN-TOTAL-COUNT       PIC 9(7) VALUE 0.
+       01  WS-TXN-BAD-COUNT         PIC 9(7) VALUE 0.
+
+       01  WS-ACC-COUNT-EDIT        PIC ZZZZZZ9.
+       01  WS-ACC-BAD-EDIT          PIC ZZZZZZ9.
+       01  WS-MER-COUNT-EDIT        PIC ZZZZZZ9.
+       01  WS-MER-BAD-EDIT          PIC ZZZZZZ9.
+       01  WS-TXN-COUNT-EDIT        PIC ZZZZZZ9.
+       01  WS-TXN-BAD-EDIT          PIC ZZZZZZ9.
+
+       01  WS-DATETIME              PIC X(20).
+
+       01  WS-QUARANTINE-RECORD.
+           05  WS-QTN-TIMESTAMP    PIC X(20).
+           05  FILLER              PIC X(1) VALUE '|'.
+           05  WS-QTN-SOURCE       PIC X(20).
+           05  FILLER              PIC X(1) VALUE '|'.
+           05  WS-QTN-REASON       PIC X(40).
+           05  FILLER              PIC X(1) VALUE '|'.
+           05  WS-QTN-RAW-DATA     PIC X(300).
+
+       01  WS-JSON-OUTPUT           PIC X(1000).
+
+       PROCEDURE DIVISION.
+
+       MAIN-LOGIC.
+           PERFORM SET-FILE-PATHS
+           PERFORM OPEN-QUARANTINE-FILE
+
+           PERFORM VALIDATE-ACCOUNTS-FILE
+           PERFORM VALIDATE-MERCHANTS-FILE
+           PERFORM VALIDATE-TRANSACTIONS-FILE
+
+           IF QTN-FS-OK
+               CLOSE QUARANTINE-FILE
+           END-IF
+
+           PERFORM PRINT-SUMMARY-LINE
+           STOP RUN.
+
+      *----------------------------------------------------------------*
+       SET-FILE-PATHS.
+      *--- DANTE_DATA_DIR mengganti direktori ketiga file data dan ---
+      *--- file karantina ini, supaya test run bisa diarahkan ke   ---
+      *--- direktori terisolasi tanpa menyentuh data produksi      ---
+           ACCEPT WS-DATA-DIR FROM ENVIRONMENT "DANTE_DATA_DIR"
+
+           IF FUNCTION TRIM(WS-DATA-DIR) NOT = SPACES
+               STRING FUNCTION TRIM(WS-DATA-DIR) DELIMITED SIZE
+                      '/accounts.dat' DELIMITED SIZE
+                      INTO WS-ACCOUNT-FILE-PATH
+               END-STRING
+
+               STRING FUNCTION TRIM(WS-DATA-DIR) DELIMITED SIZE
+                      '/merchants.dat' DELIMITED SIZE
+                      INTO WS-MERCHANT-FILE-PATH
+               END-STRING
+
+               STRING FUNCTION TRIM(WS-DATA-DIR) DELIMITED SIZE
+                      '/transactions.dat' DELIMITED SIZE
+                      INTO WS-TRANSACTION-FILE-PATH
+               END-STRING
+
+               STRING FUNCTION TRIM(WS-DATA-DIR) DELIMITED SIZE
+                      '/quarantine.log' DELIMITED SIZE
+                      INTO WS-QUARANTINE-FILE-PATH
+               END-STRING
+           END-IF.
+
+      *----------------------------------------------------------------*
+       OPEN-QUARANTINE-FILE.
+           OPEN EXTEND QUARANTINE-FILE
+           IF QTN-FS-NOT-FOUND
+               OPEN OUTPUT QUARANTINE-FILE
+               CLOSE QUARANTINE-FILE
+               OPEN EXTEND QUARANTINE-FILE
+           END-IF.
+
+      *----------------------------------------------------------------*
+       VALIDATE-ACCOUNTS-FILE.
+      *--- I-O (bukan INPUT) karena baris buruk di-DELETE di tempat ---
+      *--- begitu ditemukan, supaya tidak lagi ada di accounts.dat  ---
+      *--- untuk program online berikutnya                          ---
+           OPEN I-O ACCOUNT-FILE
+           IF ACC-FS-OK
+               PERFORM UNTIL ACC-FS-EOF
+                   READ ACCOUNT-FILE INTO WS-ACC-PARSE
+                   AT END
+                       CONTINUE
+                   NOT AT END
+                       ADD 1 TO WS-ACC-TOTAL-COUNT
+                       PERFORM CHECK-ACCOUNT-ROW
+               END-PERFORM
+
+               CLOSE ACCOUNT-FILE
+           END-IF.
+
+      *----------------------------------------------------------------*
+       CHECK-ACCOUNT-ROW.
+           MOVE 'Y' TO WS-ROW-OK
+
+           IF FUNCTION TRIM(WS-AP-USER-ID) = SPACES
+               MOVE 'N' TO WS-ROW-OK
+           END-IF
+
+           IF FUNCTION TRIM(WS-AP-ACC-ID) = SPACES
+               MOVE 'N' TO WS-ROW-OK
+           END-IF
+
+           MOVE FUNCTION LENGTH(FUNCTION TRIM(WS-AP-CURRENCY))
+               TO WS-FIELD-LEN
+           IF WS-FIELD-LEN NOT = 3
+               MOVE 'N' TO WS-ROW-OK
+           END-IF
+
+           IF FUNCTION TRIM(WS-AP-STATUS) = SPACES
+               MOVE 'N' TO WS-ROW-OK
+           END-IF
+
+           MOVE FUNCTION TEST-NUMVAL(WS-AP-PIN) TO WS-NUMVAL-CHECK
+           MOVE FUNCTION LENGTH(FUNCTION TRIM(WS-AP-PIN))
+               TO WS-FIELD-LEN
+           IF WS-NUMVAL-CHECK NOT = 0 OR WS-FIELD-LEN NOT = 6
+               MOVE 'N' TO WS-ROW-OK
+           END-IF
+
+           IF WS-ROW-OK = 'N'
+               ADD 1 TO WS-ACC-BAD-COUNT
+               MOVE 'accounts.dat' TO WS-QTN-SOURCE
+               MOVE 'field width/format mismatch' TO WS-QTN-REASON
+               MOVE WS-ACC-PARSE TO WS-QTN-RAW-DATA
+               PERFORM WRITE-QUARANTINE-ROW
+               DELETE ACCOUNT-FILE RECORD
+           END-IF.
+
+      *----------------------------------------------------------------*
+       VALIDATE-MERCHANTS-FILE.
+      *--- I-O (bukan INPUT) karena baris buruk di-DELETE di tempat ---
+      *--- begitu ditemukan, supaya tidak lagi ada di merchants.dat ---
+      *--- untuk program online berikutnya                          ---
+           OPEN I-O MERCHANT-FILE
+           IF MER-FS-OK
+               PERFORM UNTIL MER-FS-EOF
+                   READ MERCHANT-FILE INTO WS-MER-PARSE
+                   AT END
+                       CONTINUE
+                   NOT AT END
+                       ADD 1 TO WS-MER-TOTAL-COUNT
+                       PERFORM CHECK-MERCHANT-ROW
+               END-PERFORM
+
+               CLOSE MERCHANT-FILE
+           END-IF.
+
+      *----------------------------------------------------------------*
+       CHECK-MERCHANT-ROW.
+           MOVE 'Y' TO WS-ROW-OK
+
+           IF FUNCTION TRIM(WS-MP-MER-ID) = SPACES
+               MOVE 'N' TO WS-ROW-OK
+           END-IF
+
+           IF FUNCTION TRIM(WS-MP-NAME) = SPACES
+               MOVE 'N' TO WS-ROW-OK
+           END-IF
+
+           IF FUNCTION TRIM(WS-MP-CATEGORY) = SPACES
+               MOVE 'N' TO WS-ROW-OK
+           END-IF
+
+           IF FUNCTION TRIM(WS-MP-STATUS) = SPACES
+               MOVE 'N' TO WS-ROW-OK
+           END-IF
+
+           IF FUNCTION TRIM(WS-MP-BANK-CODE) = SPACES
+               MOVE 'N' TO WS-ROW-OK
+           END-IF
+
+           IF FUNCTION TRIM(WS-MP-ACCOUNT) = SPACES
+               MOVE 'N' TO WS-ROW-OK
+           END-IF
+
+      *--- Currency boleh kosong (merchant lama sebelum field ini ---
+      *--- ada, dianggap IDR di MERCHANTVAL/PAYMENTPROC), tapi    ---
+      *--- kalau diisi harus pas 3 karakter                        ---
+           IF FUNCTION TRIM(WS-MP-CURRENCY) NOT = SPACES
+               MOVE FUNCTION LENGTH(FUNCTION TRIM(WS-MP-CURRENCY))
+                   TO WS-FIELD-LEN
+               IF WS-FIELD-LEN NOT = 3
+                   MOVE 'N' TO WS-ROW-OK
+               END-IF
+           END-IF
+
+           IF WS-ROW-OK = 'N'
+               ADD 1 TO WS-MER-BAD-COUNT
+               MOVE 'merchants.dat' TO WS-QTN-SOURCE
+               MOVE 'field width/format mismatch' TO WS-QTN-REASON
+               MOVE WS-MER-PARSE TO WS-QTN-RAW-DATA
+               PERFORM WRITE-QUARANTINE-ROW
+               DELETE MERCHANT-FILE RECORD
+           END-IF.
+
+      *----------------------------------------------------------------*
+       VALIDATE-TRANSACTIONS-FILE.
+      *--- transactions.dat LINE SEQUENTIAL tidak bisa di-DELETE di  ---
+      *--- tempat - baris yang lolos ditulis ke CLEAN-TRANSACTION-   ---
+      *--- FILE, baris buruk dikarantina dan tidak ikut disalin;     ---
+      *--- COMPACT-TRANSACTIONS-FILE menggantikan file asli di akhir ---
+           OPEN INPUT TRANSACTION-FILE
+           IF TXN-FS-OK
+               OPEN OUTPUT CLEAN-TRANSACTION-FILE
+
+               PERFORM UNTIL TXN-FS-EOF
+                   READ TRANSACTION-FILE
+                   AT END
+                       CONTINUE
+                   NOT AT END
+                       ADD 1 TO WS-TXN-TOTAL-COUNT
+                       PERFORM CHECK-TRANSACTION-ROW
+               END-PERFORM
+
+               CLOSE TRANSACTION-FILE
+               CLOSE CLEAN-TRANSACTION-FILE
+
+               PERFORM COMPACT-TRANSACTIONS-FILE
+           END-IF.
+
+      *----------------------------------------------------------------*
+       CHECK-TRANSACTION-ROW.
+           MOVE 'Y' TO WS-ROW-OK
+           MOVE 0 TO WS-TXN-FIELD-COUNT
+
+           UNSTRING TRANSACTION-FILE-RECORD
+               DELIMITED BY '|'
+               INTO WS-TXN-FIELD-01 WS-TXN-FIELD-02 WS-TXN-FIELD-03
+                    WS-TXN-FIELD-04 WS-TXN-FIELD-05 WS-TXN-FIELD-06
+                    WS-TXN-FIELD-07 WS-TXN-FIELD-08 WS-TXN-FIELD-09
+               TALLYING IN WS-TXN-FIELD-COUNT
+           END-UNSTRING
+
+      *--- Field ke-9 sesuai jumlah item WS-TRANSACTION-RECORD ---
+           IF WS-TXN-FIELD-COUNT NOT = 9
+               MOVE 'N' TO WS-ROW-OK
+           ELSE
+               IF FUNCTION TRIM(WS-TXN-FIELD-01) = SPACES
+                   MOVE 'N' TO WS-ROW-OK
+               END-IF
+
+               MOVE FUNCTION TEST-NUMVAL(WS-TXN-FIELD-04)
+                   TO WS-NUMVAL-CHECK
+               IF WS-NUMVAL-CHECK NOT = 0
+                   MOVE 'N' TO WS-ROW-OK
+               END-IF
+
+               IF FUNCTION TRIM(WS-TXN-FIELD-05) = SPACES
+                   MOVE 'N' TO WS-ROW-OK
+               END-IF
+
+               IF FUNCTION TRIM(WS-TXN-FIELD-06) = SPACES
+                   MOVE 'N' TO WS-ROW-OK
+               END-IF
+
+               IF FUNCTION TRIM(WS-TXN-FIELD-08) = SPACES
+                   MOVE 'N' TO WS-ROW-OK
+               END-IF
+           END-IF
+
+           IF WS-ROW-OK = 'N'
+               ADD 1 TO WS-TXN-BAD-COUNT
+               MOVE 'transactions.dat' TO WS-QTN-SOURCE
+               MOVE 'field count/format mismatch' TO WS-QTN-REASON
+               MOVE TRANSACTION-FILE-RECORD TO WS-QTN-RAW-DATA
+               PERFORM WRITE-QUARANTINE-ROW
+           ELSE
+               WRITE CLEAN-TRANSACTION-RECORD
+                   FROM TRANSACTION-FILE-RECORD
+           END-IF.
+
+      *----------------------------------------------------------------*
+       COMPACT-TRANSACTIONS-FILE.
+      *--- Timpa transactions.dat dengan salinan bersih hanya kalau  ---
+      *--- penulisan file bersih tadi sukses - CBL_DELETE_FILE lalu  ---
+      *--- CBL_RENAME_FILE meniru rename atomik yang lazim dipakai   ---
+      *--- job batch untuk menukar file produksi dengan hasil olahan ---
+           IF CLN-FS-OK
+               CALL "CBL_DELETE_FILE" USING
+                   BY CONTENT FUNCTION TRIM(WS-TRANSACTION-FILE-PATH)
+               END-CALL
+
+               CALL "CBL_RENAME_FILE" USING
+                   BY CONTENT FUNCTION TRIM(WS-TXN-CLEAN-FILE-PATH)
+                   BY CONTENT FUNCTION TRIM(WS-TRANSACTION-FILE-PATH)
+               END-CALL
+
+               MOVE 'Y' TO WS-TXN-FILE-REPLACED
+           END-IF.
+
+      *----------------------------------------------------------------*
+       WRITE-QUARANTINE-ROW.
+           MOVE FUNCTION CURRENT-DATE TO WS-DATETIME
+           MOVE WS-DATETIME TO WS-QTN-TIMESTAMP
+
+           IF QTN-FS-OK
+               WRITE QUARANTINE-FILE-RECORD FROM WS-QUARANTINE-RECORD
+           END-IF.
+
+      *----------------------------------------------------------------*
+       PRINT-SUMMARY-LINE.
+           MOVE WS-ACC-TOTAL-COUNT TO WS-ACC-COUNT-EDIT
+           MOVE WS-ACC-BAD-COUNT TO WS-ACC-BAD-EDIT
+           MOVE WS-MER-TOTAL-COUNT TO WS-MER-COUNT-EDIT
+           MOVE WS-MER-BAD-COUNT TO WS-MER-BAD-EDIT
+           MOVE WS-TXN-TOTAL-COUNT TO WS-TXN-COUNT-EDIT
+           MOVE WS-TXN-BAD-COUNT TO WS-TXN-BAD-EDIT
+
+           STRING
+               '{' '"status":"success",' '"code":0,' '"data":{'
+               '"accounts_checked":'
+                   FUNCTION TRIM(WS-ACC-COUNT-EDIT) ','
+               '"accounts_quarantined":'
+                   FUNCTION TRIM(WS-ACC-BAD-EDIT) ','
+               '"merchants_checked":'
+                   FUNCTION TRIM(WS-MER-COUNT-EDIT) ','
+               '"merchants_quarantined":'
+                   FUNCTION TRIM(WS-MER-BAD-EDIT) ','
+               '"transactions_checked":'
+                   FUNCTION TRIM(WS-TXN-COUNT-EDIT) ','
+               '"transactions_quarantined":'
+                   FUNCTION TRIM(WS-TXN-BAD-EDIT) ','
+               '"source":"legacy-cobol"' '},'
+               '"message":"Pre-flight validasi selesai"' '}'
+               DELIMITED SIZE
+               INTO WS-JSON-OUTPUT
+           END-STRING
+           DISPLAY WS-JSON-OUTPUT.
