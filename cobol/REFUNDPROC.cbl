@@ -0,0 +1,467 @@
+      *================================================================*
+      * REFUNDPROC.CBL - Payment Reversal Program                     *
+      * Legacy System DANTE - CIMB Niaga Simulation                   *
+      * Seven Deadly Syncs - Capstone UB 2026                         *
+      *================================================================*
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. REFUNDPROC.
+       AUTHOR. SEVEN-DEADLY-SYNCS.
+       DATE-WRITTEN. 2026-08-03.
+
+       ENVIRONMENT DIVISION.
+       CONFIGURATION SECTION.
+       SOURCE-COMPUTER. LINUX.
+       OBJECT-COMPUTER. LINUX.
+
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT ACCOUNT-FILE
+               ASSIGN TO '/app/data/accounts.dat'
+               ORGANIZATION IS INDEXED
+               ACCESS MODE IS DYNAMIC
+               RECORD KEY IS FD-ACC-USER-ID
+               FILE STATUS IS WS-ACC-FILE-STATUS.
+
+           SELECT TRANSACTION-FILE
+               ASSIGN TO '/app/data/transactions.dat'
+               ORGANIZATION IS LINE SEQUENTIAL
+               ACCESS MODE IS SEQUENTIAL
+               FILE STATUS IS WS-TXN-FILE-STATUS.
+
+      *--- Audit log bersama untuk semua decline/error ---
+           SELECT AUDIT-FILE
+               ASSIGN TO '/app/data/audit.log'
+               ORGANIZATION IS LINE SEQUENTIAL
+               ACCESS MODE IS SEQUENTIAL
+               FILE STATUS IS WS-AUDIT-FILE-STATUS.
+
+      *================================================================*
+       DATA DIVISION.
+       FILE SECTION.
+
+       FD  ACCOUNT-FILE
+           LABEL RECORDS ARE STANDARD.
+       01  ACCOUNT-FILE-RECORD.
+           05  FD-ACC-USER-ID      PIC X(20).
+           05  FD-ACC-ACC-ID       PIC X(20).
+           05  FD-ACC-NAME         PIC X(50).
+           05  FD-ACC-BALANCE      PIC 9(13)V99.
+           05  FD-ACC-CURRENCY     PIC X(3).
+           05  FD-ACC-STATUS       PIC X(10).
+           05  FD-ACC-PIN          PIC X(6).
+           05  FD-ACC-HOLD         PIC 9(13)V99.
+
+       FD  TRANSACTION-FILE
+           LABEL RECORDS ARE STANDARD.
+       01  TRANSACTION-FILE-RECORD PIC X(300).
+
+       FD  AUDIT-FILE
+           LABEL RECORDS ARE STANDARD.
+       01  AUDIT-FILE-RECORD      PIC X(100).
+
+      *================================================================*
+       WORKING-STORAGE SECTION.
+
+       COPY BANKDATA.
+       COPY ERRORCODES.
+
+      *--- File Status ---
+       01  WS-ACC-FILE-STATUS      PIC XX.
+           88  ACC-FS-OK           VALUE '00'.
+           88  ACC-FS-EOF          VALUE '10'.
+
+       01  WS-TXN-FILE-STATUS      PIC XX.
+           88  TXN-FS-OK           VALUE '00'.
+           88  TXN-FS-EOF          VALUE '10'.
+           88  TXN-FS-NOT-FOUND    VALUE '35'.
+
+      *--- Input dari stdin (format: REFUND_TXN_ID|ORIGINAL_TXN_ID) ---
+       01  WS-INPUT-LINE           PIC X(100).
+       01  WS-IN-REFUND-TXN-ID     PIC X(36).
+       01  WS-IN-ORIGINAL-TXN-ID   PIC X(36).
+
+      *--- Original transaction lookup ---
+       01  WS-ORIG-FOUND           PIC X(1) VALUE 'N'.
+       01  WS-ALREADY-REFUNDED     PIC X(1) VALUE 'N'.
+       01  WS-ACC-FOUND            PIC X(1) VALUE 'N'.
+
+      *--- Transaction record dibaca dari transactions.dat ---
+       01  WS-TXN-PARSE.
+           05  WS-TP-TXN-ID        PIC X(36).
+           05  FILLER              PIC X(1).
+           05  WS-TP-USER-ID       PIC X(20).
+           05  FILLER              PIC X(1).
+           05  WS-TP-MERCHANT-ID   PIC X(20).
+           05  FILLER              PIC X(1).
+           05  WS-TP-AMOUNT        PIC X(20).
+           05  FILLER              PIC X(1).
+           05  WS-TP-STATUS        PIC X(10).
+           05  FILLER              PIC X(1).
+           05  WS-TP-TYPE          PIC X(10).
+           05  FILLER              PIC X(1).
+           05  WS-TP-QR-CODE       PIC X(100).
+           05  FILLER              PIC X(1).
+           05  WS-TP-CREATED-AT    PIC X(20).
+
+      *--- Salinan record transaksi asli yang sedang direfund ---
+       01  WS-ORIG-PARSE.
+           05  WS-OP-TXN-ID        PIC X(36).
+           05  WS-OP-USER-ID       PIC X(20).
+           05  WS-OP-MERCHANT-ID   PIC X(20).
+           05  WS-OP-AMOUNT        PIC X(20).
+           05  WS-OP-STATUS        PIC X(10).
+           05  WS-OP-TYPE          PIC X(10).
+
+      *--- QR-CODE field transaksi reversal, dipakai untuk menandai ---
+      *--- transaksi asli yang sudah direfund (link balik)          ---
+       01  WS-REFUND-LINK.
+           05  FILLER              PIC X(10) VALUE 'REFUND-OF:'.
+           05  WS-RL-ORIGINAL-ID   PIC X(36).
+
+      *--- Account record fields (disalin dari ACCOUNT-FILE-RECORD) ---
+       01  WS-ACC-PARSE.
+           05  WS-AP-USER-ID       PIC X(20).
+           05  WS-AP-ACC-ID        PIC X(20).
+           05  WS-AP-NAME          PIC X(50).
+           05  WS-AP-BALANCE       PIC 9(13)V99.
+           05  WS-AP-CURRENCY      PIC X(3).
+           05  WS-AP-STATUS        PIC X(10).
+           05  WS-AP-PIN           PIC X(6).
+           05  WS-AP-HOLD          PIC 9(13)V99.
+
+       01  WS-REFUND-AMOUNT        PIC 9(13)V99.
+       01  WS-NEW-BALANCE          PIC 9(13)V99.
+
+      *--- Reversal record to write (fixed width, selaras WS-TXN-PARSE) ---
+       01  WS-TXN-WRITE-RECORD.
+           05  WS-TWR-TXN-ID       PIC X(36).
+           05  FILLER              PIC X(1) VALUE '|'.
+           05  WS-TWR-USER-ID      PIC X(20).
+           05  FILLER              PIC X(1) VALUE '|'.
+           05  WS-TWR-MERCHANT-ID  PIC X(20).
+           05  FILLER              PIC X(1) VALUE '|'.
+           05  WS-TWR-AMOUNT       PIC X(20).
+           05  FILLER              PIC X(1) VALUE '|'.
+           05  WS-TWR-STATUS       PIC X(10).
+           05  FILLER              PIC X(1) VALUE '|'.
+           05  WS-TWR-TYPE         PIC X(10).
+           05  FILLER              PIC X(1) VALUE '|'.
+           05  WS-TWR-QR-CODE      PIC X(100).
+           05  FILLER              PIC X(1) VALUE '|'.
+           05  WS-TWR-CREATED-AT   PIC X(20).
+           05  FILLER              PIC X(1) VALUE '|'.
+           05  WS-TWR-UPDATED-AT   PIC X(20).
+
+      *--- Date/time ---
+       01  WS-DATETIME             PIC X(20).
+
+      *--- Output JSON ---
+       01  WS-JSON-OUTPUT          PIC X(1000).
+
+      *--- Audit log (decline/error trail bersama) ---
+       01  WS-AUDIT-FILE-STATUS    PIC XX.
+           88  AUD-FS-OK           VALUE '00'.
+           88  AUD-FS-NOT-FOUND    VALUE '35'.
+
+       01  WS-AUDIT-RECORD.
+           05  WS-AUD-TIMESTAMP    PIC X(20).
+           05  FILLER              PIC X(1) VALUE '|'.
+           05  WS-AUD-PROGRAM      PIC X(12) VALUE 'REFUNDPROC'.
+           05  FILLER              PIC X(1) VALUE '|'.
+           05  WS-AUD-KEY          PIC X(73).
+           05  FILLER              PIC X(1) VALUE '|'.
+           05  WS-AUD-CODE         PIC 9(4).
+
+       01  WS-AUD-KEY-PARTS.
+           05  WS-AUD-REFUND-ID    PIC X(36).
+           05  FILLER              PIC X(1) VALUE '/'.
+           05  WS-AUD-ORIGINAL-ID  PIC X(36).
+
+      *================================================================*
+       PROCEDURE DIVISION.
+
+       MAIN-LOGIC.
+      *--- Ambil input dari stdin ---
+           ACCEPT WS-INPUT-LINE
+
+           UNSTRING WS-INPUT-LINE
+               DELIMITED BY '|'
+               INTO WS-IN-REFUND-TXN-ID
+                    WS-IN-ORIGINAL-TXN-ID
+           END-UNSTRING
+
+           MOVE WS-IN-REFUND-TXN-ID TO WS-AUD-REFUND-ID
+           MOVE WS-IN-ORIGINAL-TXN-ID TO WS-AUD-ORIGINAL-ID
+           MOVE WS-AUD-KEY-PARTS TO WS-AUD-KEY
+
+      *--- Step 1: Cari transaksi asli di transactions.dat ---
+           PERFORM FIND-ORIGINAL-TXN
+
+           IF WS-ORIG-FOUND = 'N'
+               PERFORM RETURN-NOT-FOUND
+               STOP RUN
+           END-IF
+
+           IF FUNCTION TRIM(WS-OP-STATUS) NOT = 'success'
+               PERFORM RETURN-NOT-REFUNDABLE
+               STOP RUN
+           END-IF
+
+      *--- Step 2: Tolak jika transaksi ini sudah pernah direfund ---
+           PERFORM CHECK-ALREADY-REFUNDED
+
+           IF WS-ALREADY-REFUNDED = 'Y'
+               PERFORM RETURN-DUPLICATE-TXN
+               STOP RUN
+           END-IF
+
+           MOVE FUNCTION NUMVAL(WS-OP-AMOUNT) TO WS-REFUND-AMOUNT
+
+      *--- Step 3: Kreditkan dana kembali ke rekening nasabah asal ---
+           PERFORM CREDIT-ORIGINATING-ACCOUNT
+
+           IF WS-ACC-FOUND = 'N'
+               PERFORM RETURN-INVALID-USER
+               STOP RUN
+           END-IF
+
+      *--- Step 4: Catat record reversal yang terhubung ke transaksi asli --
+           PERFORM WRITE-REVERSAL-RECORD
+
+      *--- Step 5: Return sukses ---
+           PERFORM RETURN-SUCCESS
+
+           STOP RUN.
+
+      *----------------------------------------------------------------*
+       WRITE-AUDIT-LOG.
+      *--- Catat setiap decline/error (dan sukses) ke audit log    ---
+      *--- bersama supaya ada jejak saat nasabah komplain           ---
+           MOVE FUNCTION CURRENT-DATE TO WS-AUD-TIMESTAMP
+
+           OPEN EXTEND AUDIT-FILE
+           IF AUD-FS-NOT-FOUND
+               OPEN OUTPUT AUDIT-FILE
+               CLOSE AUDIT-FILE
+               OPEN EXTEND AUDIT-FILE
+           END-IF
+
+           IF AUD-FS-OK
+               WRITE AUDIT-FILE-RECORD FROM WS-AUDIT-RECORD
+               CLOSE AUDIT-FILE
+           END-IF.
+
+      *----------------------------------------------------------------*
+       FIND-ORIGINAL-TXN.
+           MOVE 'N' TO WS-ORIG-FOUND
+
+           OPEN INPUT TRANSACTION-FILE
+           IF TXN-FS-OK
+               PERFORM UNTIL TXN-FS-EOF OR WS-ORIG-FOUND = 'Y'
+                   READ TRANSACTION-FILE INTO WS-TXN-PARSE
+                   AT END
+                       CONTINUE
+                   NOT AT END
+                       IF FUNCTION TRIM(WS-TP-TXN-ID) =
+                          FUNCTION TRIM(WS-IN-ORIGINAL-TXN-ID)
+                           MOVE 'Y' TO WS-ORIG-FOUND
+                           MOVE WS-TP-TXN-ID      TO WS-OP-TXN-ID
+                           MOVE WS-TP-USER-ID     TO WS-OP-USER-ID
+                           MOVE WS-TP-MERCHANT-ID TO WS-OP-MERCHANT-ID
+                           MOVE WS-TP-AMOUNT      TO WS-OP-AMOUNT
+                           MOVE WS-TP-STATUS      TO WS-OP-STATUS
+                           MOVE WS-TP-TYPE        TO WS-OP-TYPE
+                       END-IF
+                   END-READ
+               END-PERFORM
+
+               CLOSE TRANSACTION-FILE
+           END-IF.
+
+      *----------------------------------------------------------------*
+       CHECK-ALREADY-REFUNDED.
+           MOVE 'N' TO WS-ALREADY-REFUNDED
+           MOVE FUNCTION TRIM(WS-IN-ORIGINAL-TXN-ID)
+               TO WS-RL-ORIGINAL-ID
+
+           OPEN INPUT TRANSACTION-FILE
+           IF TXN-FS-OK
+               PERFORM UNTIL TXN-FS-EOF OR WS-ALREADY-REFUNDED = 'Y'
+                   READ TRANSACTION-FILE INTO WS-TXN-PARSE
+                   AT END
+                       CONTINUE
+                   NOT AT END
+                       IF FUNCTION TRIM(WS-TP-TYPE) = 'REFUND'
+                          AND FUNCTION TRIM(WS-TP-QR-CODE) =
+                              FUNCTION TRIM(WS-REFUND-LINK)
+                           MOVE 'Y' TO WS-ALREADY-REFUNDED
+                       END-IF
+                   END-READ
+               END-PERFORM
+
+               CLOSE TRANSACTION-FILE
+           END-IF.
+
+      *----------------------------------------------------------------*
+       CREDIT-ORIGINATING-ACCOUNT.
+           OPEN I-O ACCOUNT-FILE
+           IF NOT ACC-FS-OK
+               MOVE 'N' TO WS-ACC-FOUND
+               STOP RUN
+           END-IF
+
+           MOVE 'N' TO WS-ACC-FOUND
+           MOVE WS-OP-USER-ID TO FD-ACC-USER-ID
+
+           READ ACCOUNT-FILE INTO WS-ACC-PARSE
+               KEY IS FD-ACC-USER-ID
+               INVALID KEY
+                   MOVE 'N' TO WS-ACC-FOUND
+               NOT INVALID KEY
+                   MOVE 'Y' TO WS-ACC-FOUND
+           END-READ
+
+           IF WS-ACC-FOUND = 'Y'
+               COMPUTE WS-NEW-BALANCE =
+                   WS-AP-BALANCE + WS-REFUND-AMOUNT
+
+               MOVE WS-AP-USER-ID   TO FD-ACC-USER-ID
+               MOVE WS-AP-ACC-ID    TO FD-ACC-ACC-ID
+               MOVE WS-AP-NAME      TO FD-ACC-NAME
+               MOVE WS-NEW-BALANCE  TO FD-ACC-BALANCE
+               MOVE WS-AP-CURRENCY  TO FD-ACC-CURRENCY
+               MOVE WS-AP-STATUS    TO FD-ACC-STATUS
+
+               REWRITE ACCOUNT-FILE-RECORD
+           END-IF
+
+           CLOSE ACCOUNT-FILE.
+
+      *----------------------------------------------------------------*
+       WRITE-REVERSAL-RECORD.
+           MOVE FUNCTION CURRENT-DATE TO WS-DATETIME
+           MOVE FUNCTION TRIM(WS-IN-ORIGINAL-TXN-ID)
+               TO WS-RL-ORIGINAL-ID
+
+           OPEN EXTEND TRANSACTION-FILE
+           IF TXN-FS-NOT-FOUND
+               OPEN OUTPUT TRANSACTION-FILE
+               CLOSE TRANSACTION-FILE
+               OPEN EXTEND TRANSACTION-FILE
+           END-IF
+
+           IF TXN-FS-OK
+               MOVE WS-IN-REFUND-TXN-ID TO WS-TWR-TXN-ID
+               MOVE WS-OP-USER-ID       TO WS-TWR-USER-ID
+               MOVE WS-OP-MERCHANT-ID   TO WS-TWR-MERCHANT-ID
+               MOVE WS-OP-AMOUNT        TO WS-TWR-AMOUNT
+               MOVE 'success'           TO WS-TWR-STATUS
+               MOVE 'REFUND'            TO WS-TWR-TYPE
+               MOVE WS-REFUND-LINK      TO WS-TWR-QR-CODE
+               MOVE WS-DATETIME         TO WS-TWR-CREATED-AT
+               MOVE WS-DATETIME         TO WS-TWR-UPDATED-AT
+
+               WRITE TRANSACTION-FILE-RECORD
+                   FROM WS-TXN-WRITE-RECORD
+               CLOSE TRANSACTION-FILE
+           END-IF.
+
+      *----------------------------------------------------------------*
+       RETURN-SUCCESS.
+           MOVE EC-SUCCESS TO WS-AUD-CODE
+           PERFORM WRITE-AUDIT-LOG
+
+           STRING
+               '{'
+               '"status":"success",'
+               '"code":0,'
+               '"data":{'
+               '"refund_txn_id":"'
+                   FUNCTION TRIM(WS-IN-REFUND-TXN-ID) '",'
+               '"original_txn_id":"'
+                   FUNCTION TRIM(WS-IN-ORIGINAL-TXN-ID) '",'
+               '"user_id":"'
+                   FUNCTION TRIM(WS-OP-USER-ID) '",'
+               '"amount":'
+                   FUNCTION TRIM(WS-OP-AMOUNT) ','
+               '"source":"legacy-cobol"'
+               '},'
+               '"message":"Refund berhasil diproses"'
+               '}'
+               DELIMITED SIZE
+               INTO WS-JSON-OUTPUT
+           END-STRING
+           DISPLAY WS-JSON-OUTPUT.
+
+      *----------------------------------------------------------------*
+       RETURN-NOT-FOUND.
+           MOVE EC-NOT-FOUND TO WS-AUD-CODE
+           PERFORM WRITE-AUDIT-LOG
+
+           STRING
+               '{'
+               '"status":"error",'
+               '"code":1001,'
+               '"retryable":' FUNCTION TRIM(ER-NOT-FOUND) ','
+               '"data":null,'
+               '"message":"Transaksi asli tidak ditemukan"'
+               '}'
+               DELIMITED SIZE
+               INTO WS-JSON-OUTPUT
+           END-STRING
+           DISPLAY WS-JSON-OUTPUT.
+
+      *----------------------------------------------------------------*
+       RETURN-NOT-REFUNDABLE.
+           MOVE EC-NOT-REFUNDABLE TO WS-AUD-CODE
+           PERFORM WRITE-AUDIT-LOG
+
+           STRING
+               '{'
+               '"status":"error",'
+               '"code":1012,'
+               '"retryable":' FUNCTION TRIM(ER-NOT-REFUNDABLE) ','
+               '"data":null,'
+               '"message":"Transaksi bukan pembayaran sukses,'
+               ' tidak bisa direfund"'
+               '}'
+               DELIMITED SIZE
+               INTO WS-JSON-OUTPUT
+           END-STRING
+           DISPLAY WS-JSON-OUTPUT.
+
+      *----------------------------------------------------------------*
+       RETURN-DUPLICATE-TXN.
+           MOVE EC-DUPLICATE-TXN TO WS-AUD-CODE
+           PERFORM WRITE-AUDIT-LOG
+
+           STRING
+               '{'
+               '"status":"error",'
+               '"code":1009,'
+               '"retryable":' FUNCTION TRIM(ER-DUPLICATE-TXN) ','
+               '"data":null,'
+               '"message":"Transaksi ini sudah pernah direfund"'
+               '}'
+               DELIMITED SIZE
+               INTO WS-JSON-OUTPUT
+           END-STRING
+           DISPLAY WS-JSON-OUTPUT.
+
+      *----------------------------------------------------------------*
+       RETURN-INVALID-USER.
+           MOVE EC-INVALID-USER TO WS-AUD-CODE
+           PERFORM WRITE-AUDIT-LOG
+
+           STRING
+               '{'
+               '"status":"error",'
+               '"code":1004,'
+               '"retryable":' FUNCTION TRIM(ER-INVALID-USER) ','
+               '"data":null,'
+               '"message":"Rekening nasabah asal tidak ditemukan"'
+               '}'
+               DELIMITED SIZE
+               INTO WS-JSON-OUTPUT
+           END-STRING
+           DISPLAY WS-JSON-OUTPUT.
