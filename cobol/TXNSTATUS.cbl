@@ -11,27 +11,81 @@
        INPUT-OUTPUT SECTION.
        FILE-CONTROL.
            SELECT TRANSACTION-FILE
-               ASSIGN TO '/app/data/transactions.dat'
+               ASSIGN TO DYNAMIC WS-TRANSACTION-FILE-PATH
                ORGANIZATION IS LINE SEQUENTIAL
                ACCESS MODE IS SEQUENTIAL
                FILE STATUS IS WS-FILE-STATUS.
 
+      *--- Audit log bersama untuk semua decline/error ---
+           SELECT AUDIT-FILE
+               ASSIGN TO '/app/data/audit.log'
+               ORGANIZATION IS LINE SEQUENTIAL
+               ACCESS MODE IS SEQUENTIAL
+               FILE STATUS IS WS-AUDIT-FILE-STATUS.
+
+      *--- Daftar transaction_id untuk mode EXPORT (bulk lookup) ---
+           SELECT EXPORT-LIST-FILE
+               ASSIGN TO DYNAMIC WS-EXPORT-LIST-PATH
+               ORGANIZATION IS LINE SEQUENTIAL
+               ACCESS MODE IS SEQUENTIAL
+               FILE STATUS IS WS-EXPORT-FILE-STATUS.
+
        DATA DIVISION.
        FILE SECTION.
        FD  TRANSACTION-FILE.
        01  TXN-FILE-RECORD         PIC X(300).
 
+       FD  EXPORT-LIST-FILE.
+       01  EXPORT-LIST-RECORD      PIC X(36).
+
+       FD  AUDIT-FILE
+           LABEL RECORDS ARE STANDARD.
+       01  AUDIT-FILE-RECORD      PIC X(100).
+
        WORKING-STORAGE SECTION.
 
        COPY BANKDATA.
        COPY ERRORCODES.
 
+      *--- File path, bisa dialihkan ke direktori lain lewat env ---
+      *--- DANTE_DATA_DIR (mis. untuk test run terisolasi)        ---
+       01  WS-DATA-DIR                PIC X(100).
+       01  WS-TRANSACTION-FILE-PATH   PIC X(100)
+           VALUE '/app/data/transactions.dat'.
+
        01  WS-FILE-STATUS          PIC XX.
            88  FS-OK               VALUE '00'.
            88  FS-EOF              VALUE '10'.
 
+       01  WS-INPUT-LINE           PIC X(100).
        01  WS-INPUT-TXN-ID         PIC X(36).
 
+      *--- Query mode: QUERY|MERCHANT-ID|DATE-FROM|DATE-TO (YYYYMMDD) ---
+       01  WS-QUERY-MODE           PIC X(1) VALUE 'N'.
+       01  WS-Q-MARKER             PIC X(10).
+       01  WS-Q-MERCHANT-ID        PIC X(20).
+       01  WS-Q-DATE-FROM          PIC X(8).
+       01  WS-Q-DATE-TO            PIC X(8).
+       01  WS-Q-MATCH-COUNT        PIC 9(7) VALUE 0.
+       01  WS-Q-COUNT-EDIT         PIC ZZZZZZ9.
+
+      *--- Export mode: EXPORT|<path ke file daftar transaction_id>, ---
+      *--- satu id per baris - untuk review batch kasus CS tanpa     ---
+      *--- menjalankan program ini satu-satu dari terminal           ---
+       01  WS-EXPORT-MODE          PIC X(1) VALUE 'N'.
+       01  WS-EXPORT-MARKER        PIC X(10).
+       01  WS-EXPORT-LIST-PATH     PIC X(200).
+       01  WS-EXPORT-FILE-STATUS   PIC XX.
+           88  EXP-FS-OK           VALUE '00'.
+           88  EXP-FS-EOF          VALUE '10'.
+       01  WS-EXPORT-TXN-ID        PIC X(36).
+       01  WS-EXPORT-TOTAL-COUNT   PIC 9(7) VALUE 0.
+       01  WS-EXPORT-FOUND-COUNT   PIC 9(7) VALUE 0.
+       01  WS-EXPORT-MISS-COUNT    PIC 9(7) VALUE 0.
+       01  WS-EXPORT-COUNT-EDIT    PIC ZZZZZZ9.
+       01  WS-EXPORT-FOUND-EDIT    PIC ZZZZZZ9.
+       01  WS-EXPORT-MISS-EDIT     PIC ZZZZZZ9.
+
        01  WS-TXN-PARSE.
            05  WS-TP-TXN-ID        PIC X(36).
            05  FILLER              PIC X(1).
@@ -49,47 +103,263 @@
            05  FILLER              PIC X(1).
            05  WS-TP-CREATED-AT    PIC X(20).
 
-       01  WS-FOUND-FLAG           PIC X VALUE 'N'.
        01  WS-JSON-OUTPUT          PIC X(1000).
        01  WS-RANDOM-NUM           PIC 9(4).
 
+      *--- Artificial delay, configurable via DANTE_DELAY_MS ---
+       01  WS-DELAY-MS-STR         PIC X(6).
+       01  WS-DELAY-MS             PIC 9(6).
+       01  WS-DELAY-NANOS          PIC 9(10).
+       01  WS-DELAY-CHK            PIC S9(4).
+
+      *--- Test-mode switch, disables random error injection ---
+       01  WS-TEST-MODE-STR        PIC X(1).
+       01  WS-TEST-MODE-FLAG       PIC X(1) VALUE 'N'.
+
+      *--- Audit log (decline/error trail bersama) ---
+       01  WS-AUDIT-FILE-STATUS    PIC XX.
+           88  AUD-FS-OK           VALUE '00'.
+           88  AUD-FS-NOT-FOUND    VALUE '35'.
+
+       01  WS-AUDIT-RECORD.
+           05  WS-AUD-TIMESTAMP    PIC X(20).
+           05  FILLER              PIC X(1) VALUE '|'.
+           05  WS-AUD-PROGRAM      PIC X(12) VALUE 'TXNSTATUS'.
+           05  FILLER              PIC X(1) VALUE '|'.
+           05  WS-AUD-KEY          PIC X(60).
+           05  FILLER              PIC X(1) VALUE '|'.
+           05  WS-AUD-CODE         PIC 9(4).
+
        PROCEDURE DIVISION.
 
        MAIN-LOGIC.
-      *--- Delay 300-600ms ---
+      *--- Arahkan ke direktori data lain kalau DANTE_DATA_DIR diset ---
+           PERFORM SET-FILE-PATHS
+
+      *--- Delay 300-600ms, lama delay bisa diatur lewat         ---
+      *--- DANTE_DELAY_MS                                        ---
+           PERFORM SET-ARTIFICIAL-DELAY
+
            CALL "CBL_GC_NANOSLEEP" USING
-               BY VALUE 400000000
+               BY VALUE WS-DELAY-NANOS
            END-CALL
 
-           ACCEPT WS-INPUT-TXN-ID
+           ACCEPT WS-INPUT-LINE
+           MOVE FUNCTION TRIM(WS-INPUT-LINE) TO WS-AUD-KEY
 
-      *--- Simulasi random error 5% ---
-           MOVE FUNCTION RANDOM TO WS-RANDOM-NUM
-           IF WS-RANDOM-NUM < 500
-               PERFORM RETURN-SYSTEM-ERROR
-               STOP RUN
+      *--- Simulasi random error 5%, kecuali dalam test mode ---
+      *--- (DANTE_TEST_MODE)                                   ---
+           PERFORM CHECK-TEST-MODE
+
+           IF WS-TEST-MODE-FLAG = 'N'
+               MOVE FUNCTION RANDOM TO WS-RANDOM-NUM
+               IF WS-RANDOM-NUM < 500
+                   PERFORM RETURN-SYSTEM-ERROR
+                   STOP RUN
+               END-IF
            END-IF
 
-           OPEN INPUT TRANSACTION-FILE
-           IF NOT FS-OK
+      *--- Deteksi mode: EXPORT|<path daftar id>, QUERY|MERCHANT-ID| ---
+      *--- DATE-FROM|DATE-TO, atau satu transaction_id langsung     ---
+           IF WS-INPUT-LINE(1:7) = 'EXPORT|'
+               MOVE 'Y' TO WS-EXPORT-MODE
+               UNSTRING WS-INPUT-LINE
+                   DELIMITED BY '|'
+                   INTO WS-EXPORT-MARKER
+                        WS-EXPORT-LIST-PATH
+               END-UNSTRING
+           ELSE
+               IF WS-INPUT-LINE(1:6) = 'QUERY|'
+                   MOVE 'Y' TO WS-QUERY-MODE
+                   UNSTRING WS-INPUT-LINE
+                       DELIMITED BY '|'
+                       INTO WS-Q-MARKER
+                            WS-Q-MERCHANT-ID
+                            WS-Q-DATE-FROM
+                            WS-Q-DATE-TO
+                   END-UNSTRING
+               ELSE
+                   MOVE FUNCTION TRIM(WS-INPUT-LINE) TO WS-INPUT-TXN-ID
+               END-IF
+           END-IF
+
+           IF WS-EXPORT-MODE = 'Y'
+               PERFORM RUN-BULK-EXPORT
+           ELSE
+               OPEN INPUT TRANSACTION-FILE
+               IF NOT FS-OK
+                   PERFORM RETURN-DB-ERROR
+                   STOP RUN
+               END-IF
+
+               IF WS-QUERY-MODE = 'Y'
+                   PERFORM UNTIL FS-EOF
+                       READ TRANSACTION-FILE INTO WS-TXN-PARSE
+                       AT END
+                           CONTINUE
+                       NOT AT END
+                           PERFORM CHECK-QUERY-MATCH
+                       END-READ
+                   END-PERFORM
+
+                   CLOSE TRANSACTION-FILE
+
+                   PERFORM PRINT-QUERY-SUMMARY
+               ELSE
+                   MOVE 'N' TO WS-FOUND-FLAG
+
+                   PERFORM SEARCH-TRANSACTION
+                       UNTIL WS-FOUND-FLAG = 'Y' OR FS-EOF
+
+                   CLOSE TRANSACTION-FILE
+
+                   IF WS-FOUND-FLAG = 'Y'
+                       PERFORM RETURN-SUCCESS
+                   ELSE
+                       PERFORM RETURN-NOT-FOUND
+                   END-IF
+               END-IF
+           END-IF
+
+           STOP RUN.
+
+      *----------------------------------------------------------------*
+       SET-FILE-PATHS.
+      *--- DANTE_DATA_DIR mengganti direktori file transaksi ini,  ---
+      *--- supaya end-to-end test run bisa diarahkan ke direktori  ---
+      *--- terisolasi tanpa menyentuh data produksi                 ---
+           ACCEPT WS-DATA-DIR FROM ENVIRONMENT "DANTE_DATA_DIR"
+
+           IF FUNCTION TRIM(WS-DATA-DIR) NOT = SPACES
+               STRING FUNCTION TRIM(WS-DATA-DIR) DELIMITED SIZE
+                      '/transactions.dat' DELIMITED SIZE
+                      INTO WS-TRANSACTION-FILE-PATH
+               END-STRING
+           END-IF.
+
+      *----------------------------------------------------------------*
+       SET-ARTIFICIAL-DELAY.
+      *--- Default 400ms, bisa di-override lewat DANTE_DELAY_MS ---
+      *--- (environment variable), 0 berarti delay dimatikan     ---
+           ACCEPT WS-DELAY-MS-STR FROM ENVIRONMENT "DANTE_DELAY_MS"
+           MOVE FUNCTION TEST-NUMVAL(FUNCTION TRIM(WS-DELAY-MS-STR))
+               TO WS-DELAY-CHK
+
+           IF WS-DELAY-CHK = 0
+              AND FUNCTION TRIM(WS-DELAY-MS-STR) NOT = SPACES
+               MOVE FUNCTION NUMVAL(WS-DELAY-MS-STR) TO WS-DELAY-MS
+           ELSE
+               MOVE 400 TO WS-DELAY-MS
+           END-IF
+
+           COMPUTE WS-DELAY-NANOS = WS-DELAY-MS * 1000000
+           COMPUTE WS-DELAY-SECS = WS-DELAY-MS / 1000.
+
+      *----------------------------------------------------------------*
+       CHECK-TEST-MODE.
+      *--- DANTE_TEST_MODE=Y/1 mematikan random-failure injection ---
+      *--- supaya regression run otomatis tidak flaky              ---
+           ACCEPT WS-TEST-MODE-STR FROM ENVIRONMENT "DANTE_TEST_MODE"
+
+           IF WS-TEST-MODE-STR = 'Y' OR WS-TEST-MODE-STR = 'y'
+              OR WS-TEST-MODE-STR = '1'
+               MOVE 'Y' TO WS-TEST-MODE-FLAG
+           ELSE
+               MOVE 'N' TO WS-TEST-MODE-FLAG
+           END-IF.
+
+      *----------------------------------------------------------------*
+       WRITE-AUDIT-LOG.
+      *--- Catat setiap decline/error (dan sukses) ke audit log    ---
+      *--- bersama supaya ada jejak saat nasabah komplain           ---
+           MOVE FUNCTION CURRENT-DATE TO WS-AUD-TIMESTAMP
+
+           OPEN EXTEND AUDIT-FILE
+           IF AUD-FS-NOT-FOUND
+               OPEN OUTPUT AUDIT-FILE
+               CLOSE AUDIT-FILE
+               OPEN EXTEND AUDIT-FILE
+           END-IF
+
+           IF AUD-FS-OK
+               WRITE AUDIT-FILE-RECORD FROM WS-AUDIT-RECORD
+               CLOSE AUDIT-FILE
+           END-IF.
+
+      *----------------------------------------------------------------*
+       RUN-BULK-EXPORT.
+      *--- Baca daftar transaction_id dari WS-EXPORT-LIST-PATH, satu ---
+      *--- per baris, dan cetak satu baris JSON status per id -       ---
+      *--- menggantikan CS menjalankan program ini berkali-kali       ---
+           OPEN INPUT EXPORT-LIST-FILE
+           IF NOT EXP-FS-OK
                PERFORM RETURN-DB-ERROR
                STOP RUN
            END-IF
 
-           MOVE 'N' TO WS-FOUND-FLAG
+           PERFORM UNTIL EXP-FS-EOF
+               READ EXPORT-LIST-FILE INTO WS-EXPORT-TXN-ID
+               AT END
+                   CONTINUE
+               NOT AT END
+                   IF FUNCTION TRIM(WS-EXPORT-TXN-ID) NOT = SPACES
+                       PERFORM LOOKUP-ONE-EXPORT-TXN
+                   END-IF
+           END-PERFORM
 
-           PERFORM SEARCH-TRANSACTION
-               UNTIL WS-FOUND-FLAG = 'Y' OR FS-EOF
+           CLOSE EXPORT-LIST-FILE
 
-           CLOSE TRANSACTION-FILE
+           PERFORM PRINT-EXPORT-SUMMARY.
 
-           IF WS-FOUND-FLAG = 'Y'
-               PERFORM RETURN-SUCCESS
+      *----------------------------------------------------------------*
+       LOOKUP-ONE-EXPORT-TXN.
+           ADD 1 TO WS-EXPORT-TOTAL-COUNT
+           MOVE FUNCTION TRIM(WS-EXPORT-TXN-ID) TO WS-INPUT-TXN-ID
+           MOVE 'N' TO WS-FOUND-FLAG
+
+           OPEN INPUT TRANSACTION-FILE
+           IF NOT FS-OK
+               PERFORM RETURN-DB-ERROR
            ELSE
-               PERFORM RETURN-NOT-FOUND
-           END-IF
+               PERFORM SEARCH-TRANSACTION
+                   UNTIL WS-FOUND-FLAG = 'Y' OR FS-EOF
 
-           STOP RUN.
+               CLOSE TRANSACTION-FILE
+
+               IF WS-FOUND-FLAG = 'Y'
+                   ADD 1 TO WS-EXPORT-FOUND-COUNT
+                   PERFORM RETURN-SUCCESS
+               ELSE
+                   ADD 1 TO WS-EXPORT-MISS-COUNT
+                   PERFORM RETURN-NOT-FOUND
+               END-IF
+           END-IF.
+
+      *----------------------------------------------------------------*
+       PRINT-EXPORT-SUMMARY.
+           MOVE WS-EXPORT-TOTAL-COUNT TO WS-EXPORT-COUNT-EDIT
+           MOVE WS-EXPORT-FOUND-COUNT TO WS-EXPORT-FOUND-EDIT
+           MOVE WS-EXPORT-MISS-COUNT  TO WS-EXPORT-MISS-EDIT
+
+           STRING
+               '{'
+               '"status":"success",'
+               '"code":0,'
+               '"data":{'
+               '"requested":'
+                   FUNCTION TRIM(WS-EXPORT-COUNT-EDIT) ','
+               '"found":'
+                   FUNCTION TRIM(WS-EXPORT-FOUND-EDIT) ','
+               '"not_found":'
+                   FUNCTION TRIM(WS-EXPORT-MISS-EDIT) ','
+               '"source":"legacy-cobol"'
+               '},'
+               '"message":"Bulk export selesai"'
+               '}'
+               DELIMITED SIZE
+               INTO WS-JSON-OUTPUT
+           END-STRING
+           DISPLAY WS-JSON-OUTPUT.
 
       *----------------------------------------------------------------*
        SEARCH-TRANSACTION.
@@ -103,8 +373,51 @@
                END-IF
            END-READ.
 
+      *----------------------------------------------------------------*
+       CHECK-QUERY-MATCH.
+           IF (FUNCTION TRIM(WS-Q-MERCHANT-ID) = SPACES OR
+               FUNCTION TRIM(WS-TP-MERCHANT-ID) =
+                   FUNCTION TRIM(WS-Q-MERCHANT-ID))
+               AND (WS-Q-DATE-FROM = SPACES OR
+                   WS-TP-CREATED-AT(1:8) NOT < WS-Q-DATE-FROM)
+               AND (WS-Q-DATE-TO = SPACES OR
+                   WS-TP-CREATED-AT(1:8) NOT > WS-Q-DATE-TO)
+               ADD 1 TO WS-Q-MATCH-COUNT
+               PERFORM RETURN-SUCCESS
+           END-IF.
+
+      *----------------------------------------------------------------*
+       PRINT-QUERY-SUMMARY.
+           MOVE WS-Q-MATCH-COUNT TO WS-Q-COUNT-EDIT
+
+           STRING
+               '{'
+               '"status":"success",'
+               '"code":0,'
+               '"data":{'
+               '"merchant_id":"'
+                   FUNCTION TRIM(WS-Q-MERCHANT-ID) '",'
+               '"date_from":"'
+                   FUNCTION TRIM(WS-Q-DATE-FROM) '",'
+               '"date_to":"'
+                   FUNCTION TRIM(WS-Q-DATE-TO) '",'
+               '"match_count":'
+                   FUNCTION TRIM(WS-Q-COUNT-EDIT) ','
+               '"source":"legacy-cobol"'
+               '},'
+               '"message":"Query transaksi selesai"'
+               '}'
+               DELIMITED SIZE
+               INTO WS-JSON-OUTPUT
+           END-STRING
+           DISPLAY WS-JSON-OUTPUT.
+
       *----------------------------------------------------------------*
        RETURN-SUCCESS.
+           MOVE FUNCTION TRIM(WS-TP-TXN-ID) TO WS-AUD-KEY
+           MOVE EC-SUCCESS TO WS-AUD-CODE
+           PERFORM WRITE-AUDIT-LOG
+
            STRING
                '{'
                '"status":"success",'
@@ -135,10 +448,14 @@
 
       *----------------------------------------------------------------*
        RETURN-NOT-FOUND.
+           MOVE EC-NOT-FOUND TO WS-AUD-CODE
+           PERFORM WRITE-AUDIT-LOG
+
            STRING
                '{'
                '"status":"error",'
                '"code":1001,'
+               '"retryable":' FUNCTION TRIM(ER-NOT-FOUND) ','
                '"data":null,'
                '"message":"Transaksi tidak ditemukan di sistem legacy"'
                '}'
@@ -149,10 +466,14 @@
 
       *----------------------------------------------------------------*
        RETURN-DB-ERROR.
+           MOVE EC-DB-ERROR TO WS-AUD-CODE
+           PERFORM WRITE-AUDIT-LOG
+
            STRING
                '{'
                '"status":"error",'
                '"code":5001,'
+               '"retryable":' FUNCTION TRIM(ER-DB-ERROR) ','
                '"data":null,'
                '"message":"Database legacy error"'
                '}'
@@ -163,10 +484,14 @@
 
       *----------------------------------------------------------------*
        RETURN-SYSTEM-ERROR.
+           MOVE EC-SYSTEM-BUSY TO WS-AUD-CODE
+           PERFORM WRITE-AUDIT-LOG
+
            STRING
                '{'
                '"status":"error",'
                '"code":5003,'
+               '"retryable":' FUNCTION TRIM(ER-SYSTEM-BUSY) ','
                '"data":null,'
                '"message":"Sistem legacy error"'
                '}'
