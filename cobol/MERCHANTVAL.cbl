@@ -10,21 +10,46 @@
        INPUT-OUTPUT SECTION.
        FILE-CONTROL.
            SELECT MERCHANT-FILE
-               ASSIGN TO '/app/data/merchants.dat'
+               ASSIGN TO DYNAMIC WS-MERCHANT-FILE-PATH
+               ORGANIZATION IS INDEXED
+               ACCESS MODE IS DYNAMIC
+               RECORD KEY IS FD-MER-MER-ID
+               FILE STATUS IS WS-FILE-STATUS.
+
+      *--- Audit log bersama untuk semua decline/error ---
+           SELECT AUDIT-FILE
+               ASSIGN TO '/app/data/audit.log'
                ORGANIZATION IS LINE SEQUENTIAL
                ACCESS MODE IS SEQUENTIAL
-               FILE STATUS IS WS-FILE-STATUS.
+               FILE STATUS IS WS-AUDIT-FILE-STATUS.
 
        DATA DIVISION.
        FILE SECTION.
        FD  MERCHANT-FILE.
-       01  MERCHANT-FILE-RECORD    PIC X(300).
+       01  MERCHANT-FILE-RECORD.
+           05  FD-MER-MER-ID       PIC X(20).
+           05  FD-MER-NAME         PIC X(100).
+           05  FD-MER-CATEGORY     PIC X(50).
+           05  FD-MER-STATUS       PIC X(10).
+           05  FD-MER-BANK-CODE    PIC X(10).
+           05  FD-MER-ACCOUNT      PIC X(20).
+           05  FD-MER-CURRENCY     PIC X(3).
+
+       FD  AUDIT-FILE
+           LABEL RECORDS ARE STANDARD.
+       01  AUDIT-FILE-RECORD      PIC X(100).
 
        WORKING-STORAGE SECTION.
 
        COPY BANKDATA.
        COPY ERRORCODES.
 
+      *--- File path, bisa dialihkan ke direktori lain lewat env ---
+      *--- DANTE_DATA_DIR (mis. untuk test run terisolasi)        ---
+       01  WS-DATA-DIR              PIC X(100).
+       01  WS-MERCHANT-FILE-PATH    PIC X(100)
+           VALUE '/app/data/merchants.dat'.
+
        01  WS-FILE-STATUS          PIC XX.
            88  FS-OK               VALUE '00'.
            88  FS-EOF              VALUE '10'.
@@ -33,29 +58,51 @@
 
        01  WS-MER-PARSE.
            05  WS-MP-MER-ID        PIC X(20).
-           05  FILLER              PIC X(1).
            05  WS-MP-NAME          PIC X(100).
-           05  FILLER              PIC X(1).
            05  WS-MP-CATEGORY      PIC X(50).
-           05  FILLER              PIC X(1).
            05  WS-MP-STATUS        PIC X(10).
-           05  FILLER              PIC X(1).
            05  WS-MP-BANK-CODE     PIC X(10).
-           05  FILLER              PIC X(1).
            05  WS-MP-ACCOUNT       PIC X(20).
+           05  WS-MP-CURRENCY      PIC X(3).
 
-       01  WS-FOUND-FLAG           PIC X VALUE 'N'.
        01  WS-JSON-OUTPUT          PIC X(1000).
 
+      *--- Artificial delay, configurable via DANTE_DELAY_MS ---
+       01  WS-DELAY-MS-STR         PIC X(6).
+       01  WS-DELAY-MS             PIC 9(6).
+       01  WS-DELAY-NANOS          PIC 9(10).
+       01  WS-DELAY-CHK            PIC S9(4).
+
+      *--- Audit log (decline/error trail bersama) ---
+       01  WS-AUDIT-FILE-STATUS    PIC XX.
+           88  AUD-FS-OK           VALUE '00'.
+           88  AUD-FS-NOT-FOUND    VALUE '35'.
+
+       01  WS-AUDIT-RECORD.
+           05  WS-AUD-TIMESTAMP    PIC X(20).
+           05  FILLER              PIC X(1) VALUE '|'.
+           05  WS-AUD-PROGRAM      PIC X(12) VALUE 'MERCHANTVAL'.
+           05  FILLER              PIC X(1) VALUE '|'.
+           05  WS-AUD-KEY          PIC X(60).
+           05  FILLER              PIC X(1) VALUE '|'.
+           05  WS-AUD-CODE         PIC 9(4).
+
        PROCEDURE DIVISION.
 
        MAIN-LOGIC.
-      *--- Delay 200-500ms ---
+      *--- Arahkan ke direktori data lain kalau DANTE_DATA_DIR diset ---
+           PERFORM SET-FILE-PATHS
+
+      *--- Delay 200-500ms, lama delay bisa diatur lewat         ---
+      *--- DANTE_DELAY_MS                                        ---
+           PERFORM SET-ARTIFICIAL-DELAY
+
            CALL "CBL_GC_NANOSLEEP" USING
-               BY VALUE 300000000
+               BY VALUE WS-DELAY-NANOS
            END-CALL
 
            ACCEPT WS-INPUT-MERCHANT-ID
+           MOVE WS-INPUT-MERCHANT-ID TO WS-AUD-KEY
 
            OPEN INPUT MERCHANT-FILE
            IF NOT FS-OK
@@ -63,10 +110,7 @@
                STOP RUN
            END-IF
 
-           MOVE 'N' TO WS-FOUND-FLAG
-
            PERFORM SEARCH-MERCHANT
-               UNTIL WS-FOUND-FLAG = 'Y' OR FS-EOF
 
            CLOSE MERCHANT-FILE
 
@@ -78,20 +122,79 @@
 
            STOP RUN.
 
+      *----------------------------------------------------------------*
+       SET-FILE-PATHS.
+      *--- DANTE_DATA_DIR mengganti direktori file merchant ini,   ---
+      *--- supaya end-to-end test run bisa diarahkan ke direktori  ---
+      *--- terisolasi tanpa menyentuh data produksi                 ---
+           ACCEPT WS-DATA-DIR FROM ENVIRONMENT "DANTE_DATA_DIR"
+
+           IF FUNCTION TRIM(WS-DATA-DIR) NOT = SPACES
+               STRING FUNCTION TRIM(WS-DATA-DIR) DELIMITED SIZE
+                      '/merchants.dat' DELIMITED SIZE
+                      INTO WS-MERCHANT-FILE-PATH
+               END-STRING
+           END-IF.
+
+      *----------------------------------------------------------------*
+       SET-ARTIFICIAL-DELAY.
+      *--- Default 300ms, bisa di-override lewat DANTE_DELAY_MS ---
+      *--- (environment variable), 0 berarti delay dimatikan     ---
+           ACCEPT WS-DELAY-MS-STR FROM ENVIRONMENT "DANTE_DELAY_MS"
+           MOVE FUNCTION TEST-NUMVAL(FUNCTION TRIM(WS-DELAY-MS-STR))
+               TO WS-DELAY-CHK
+
+           IF WS-DELAY-CHK = 0
+              AND FUNCTION TRIM(WS-DELAY-MS-STR) NOT = SPACES
+               MOVE FUNCTION NUMVAL(WS-DELAY-MS-STR) TO WS-DELAY-MS
+           ELSE
+               MOVE 300 TO WS-DELAY-MS
+           END-IF
+
+           COMPUTE WS-DELAY-NANOS = WS-DELAY-MS * 1000000
+           COMPUTE WS-DELAY-SECS = WS-DELAY-MS / 1000.
+
+      *----------------------------------------------------------------*
+       WRITE-AUDIT-LOG.
+      *--- Catat setiap decline/error (dan sukses) ke audit log    ---
+      *--- bersama supaya ada jejak saat merchant komplain          ---
+           MOVE FUNCTION CURRENT-DATE TO WS-AUD-TIMESTAMP
+
+           OPEN EXTEND AUDIT-FILE
+           IF AUD-FS-NOT-FOUND
+               OPEN OUTPUT AUDIT-FILE
+               CLOSE AUDIT-FILE
+               OPEN EXTEND AUDIT-FILE
+           END-IF
+
+           IF AUD-FS-OK
+               WRITE AUDIT-FILE-RECORD FROM WS-AUDIT-RECORD
+               CLOSE AUDIT-FILE
+           END-IF.
+
       *----------------------------------------------------------------*
        SEARCH-MERCHANT.
+           MOVE 'N' TO WS-FOUND-FLAG
+           MOVE WS-INPUT-MERCHANT-ID TO FD-MER-MER-ID
+
            READ MERCHANT-FILE INTO WS-MER-PARSE
-           AT END
-               MOVE 'Y' TO WS-EOF-FLAG
-           NOT AT END
-               IF FUNCTION TRIM(WS-MP-MER-ID) =
-                  FUNCTION TRIM(WS-INPUT-MERCHANT-ID)
+               KEY IS FD-MER-MER-ID
+               INVALID KEY
+                   MOVE 'N' TO WS-FOUND-FLAG
+               NOT INVALID KEY
                    MOVE 'Y' TO WS-FOUND-FLAG
-               END-IF
-           END-READ.
+           END-READ
+
+      *--- Merchant lama (sebelum field currency ada) dianggap IDR ---
+           IF FUNCTION TRIM(WS-MP-CURRENCY) = SPACES
+               MOVE 'IDR' TO WS-MP-CURRENCY
+           END-IF.
 
       *----------------------------------------------------------------*
        RETURN-SUCCESS.
+           MOVE EC-SUCCESS TO WS-AUD-CODE
+           PERFORM WRITE-AUDIT-LOG
+
            STRING
                '{'
                '"status":"success",'
@@ -107,6 +210,8 @@
                    FUNCTION TRIM(WS-MP-STATUS) '",'
                '"bank_code":"'
                    FUNCTION TRIM(WS-MP-BANK-CODE) '",'
+               '"currency":"'
+                   FUNCTION TRIM(WS-MP-CURRENCY) '",'
                '"source":"legacy-cobol"'
                '},'
                '"message":"Merchant ditemukan"'
@@ -118,10 +223,14 @@
 
       *----------------------------------------------------------------*
        RETURN-NOT-FOUND.
+           MOVE EC-INVALID-MERCHANT TO WS-AUD-CODE
+           PERFORM WRITE-AUDIT-LOG
+
            STRING
                '{'
                '"status":"error",'
                '"code":1005,'
+               '"retryable":' FUNCTION TRIM(ER-INVALID-MERCHANT) ','
                '"data":null,'
                '"message":"Merchant tidak ditemukan"'
                '}'
@@ -132,10 +241,14 @@
 
       *----------------------------------------------------------------*
        RETURN-DB-ERROR.
+           MOVE EC-DB-ERROR TO WS-AUD-CODE
+           PERFORM WRITE-AUDIT-LOG
+
            STRING
                '{'
                '"status":"error",'
                '"code":5001,'
+               '"retryable":' FUNCTION TRIM(ER-DB-ERROR) ','
                '"data":null,'
                '"message":"Database error"'
                '}'
