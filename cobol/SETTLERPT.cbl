@@ -0,0 +1,272 @@
+      *================================================================*
+      * SETTLERPT.CBL - End-of-Day Merchant Settlement Report         *
+      * Legacy System DANTE - CIMB Niaga Simulation                   *
+      * Seven Deadly Syncs - Capstone UB 2026                         *
+      *================================================================*
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. SETTLERPT.
+       AUTHOR. SEVEN-DEADLY-SYNCS.
+       DATE-WRITTEN. 2026-02-02.
+
+       ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT MERCHANT-FILE
+               ASSIGN TO '/app/data/merchants.dat'
+               ORGANIZATION IS INDEXED
+               ACCESS MODE IS SEQUENTIAL
+               RECORD KEY IS FD-MER-MER-ID
+               FILE STATUS IS WS-MER-FILE-STATUS.
+
+           SELECT TRANSACTION-FILE
+               ASSIGN TO '/app/data/transactions.dat'
+               ORGANIZATION IS LINE SEQUENTIAL
+               ACCESS MODE IS SEQUENTIAL
+               FILE STATUS IS WS-TXN-FILE-STATUS.
+
+       DATA DIVISION.
+       FILE SECTION.
+       FD  MERCHANT-FILE.
+       01  MERCHANT-FILE-RECORD.
+           05  FD-MER-MER-ID       PIC X(20).
+           05  FD-MER-NAME         PIC X(100).
+           05  FD-MER-CATEGORY     PIC X(50).
+           05  FD-MER-STATUS       PIC X(10).
+           05  FD-MER-BANK-CODE    PIC X(10).
+           05  FD-MER-ACCOUNT      PIC X(20).
+           05  FD-MER-CURRENCY     PIC X(3).
+
+       FD  TRANSACTION-FILE.
+       01  TRANSACTION-FILE-RECORD PIC X(300).
+
+       WORKING-STORAGE SECTION.
+
+       COPY BANKDATA.
+       COPY ERRORCODES.
+
+       01  WS-MER-FILE-STATUS      PIC XX.
+           88  MER-FS-OK           VALUE '00'.
+           88  MER-FS-EOF          VALUE '10'.
+
+       01  WS-TXN-FILE-STATUS      PIC XX.
+           88  TXN-FS-OK           VALUE '00'.
+           88  TXN-FS-EOF          VALUE '10'.
+
+      *--- Tanggal laporan (YYYYMMDD), dari command line atau hari ini ---
+       01  WS-REPORT-DATE          PIC X(8).
+
+      *--- Parse merchant (disalin dari MERCHANT-FILE-RECORD) ---
+       01  WS-MER-PARSE.
+           05  WS-MP-MER-ID        PIC X(20).
+           05  WS-MP-NAME          PIC X(100).
+           05  WS-MP-CATEGORY      PIC X(50).
+           05  WS-MP-STATUS        PIC X(10).
+           05  WS-MP-BANK-CODE     PIC X(10).
+           05  WS-MP-ACCOUNT       PIC X(20).
+
+      *--- Parse transaksi ---
+       01  WS-TXN-PARSE.
+           05  WS-TP-TXN-ID        PIC X(36).
+           05  FILLER              PIC X(1).
+           05  WS-TP-USER-ID       PIC X(20).
+           05  FILLER              PIC X(1).
+           05  WS-TP-MERCHANT-ID   PIC X(20).
+           05  FILLER              PIC X(1).
+           05  WS-TP-AMOUNT        PIC X(20).
+           05  FILLER              PIC X(1).
+           05  WS-TP-STATUS        PIC X(10).
+           05  FILLER              PIC X(1).
+           05  WS-TP-TYPE          PIC X(10).
+           05  FILLER              PIC X(1).
+           05  WS-TP-QR-CODE       PIC X(100).
+           05  FILLER              PIC X(1).
+           05  WS-TP-CREATED-AT    PIC X(20).
+
+       01  WS-TP-AMOUNT-NUM        PIC 9(13)V99.
+
+      *--- Tabel akumulasi settlement per merchant ---
+       01  WS-MERCHANT-TABLE.
+           05  WS-MT-ENTRY OCCURS 500 TIMES INDEXED BY WS-MT-IDX.
+               10  WS-MT-MER-ID    PIC X(20).
+               10  WS-MT-NAME      PIC X(100).
+               10  WS-MT-TOTAL     PIC 9(13)V99.
+               10  WS-MT-COUNT     PIC 9(7).
+
+       01  WS-MER-COUNT             PIC 9(5) VALUE 0.
+
+      *--- Total keseluruhan laporan ---
+       01  WS-GRAND-TOTAL           PIC 9(13)V99 VALUE 0.
+       01  WS-GRAND-COUNT           PIC 9(7) VALUE 0.
+       01  WS-MERCHANTS-SETTLED     PIC 9(5) VALUE 0.
+
+      *--- Output JSON ---
+       01  WS-JSON-OUTPUT           PIC X(1000).
+       01  WS-TOTAL-EDIT            PIC Z(12)9.99.
+       01  WS-COUNT-EDIT            PIC ZZZZZZ9.
+       01  WS-SETTLED-EDIT          PIC ZZZZ9.
+
+       PROCEDURE DIVISION.
+
+       MAIN-LOGIC.
+           PERFORM GET-REPORT-DATE
+           PERFORM LOAD-MERCHANTS
+
+           IF WS-MER-COUNT = 0
+               PERFORM RETURN-DB-ERROR
+               STOP RUN
+           END-IF
+
+           PERFORM VARYING WS-MT-IDX FROM 1 BY 1
+               UNTIL WS-MT-IDX > WS-MER-COUNT
+               PERFORM AGGREGATE-ONE-MERCHANT
+           END-PERFORM
+
+           PERFORM VARYING WS-MT-IDX FROM 1 BY 1
+               UNTIL WS-MT-IDX > WS-MER-COUNT
+               PERFORM PRINT-MERCHANT-LINE
+           END-PERFORM
+
+           PERFORM PRINT-SUMMARY-LINE
+
+           STOP RUN.
+
+      *----------------------------------------------------------------*
+       GET-REPORT-DATE.
+           ACCEPT WS-REPORT-DATE FROM COMMAND-LINE
+
+           IF WS-REPORT-DATE = SPACES
+               ACCEPT WS-REPORT-DATE
+           END-IF
+
+           IF WS-REPORT-DATE = SPACES
+               MOVE FUNCTION CURRENT-DATE TO WS-REPORT-DATE
+           END-IF.
+
+      *----------------------------------------------------------------*
+       LOAD-MERCHANTS.
+           OPEN INPUT MERCHANT-FILE
+           IF NOT MER-FS-OK
+               STOP RUN
+           END-IF
+
+           PERFORM UNTIL MER-FS-EOF
+               READ MERCHANT-FILE INTO WS-MER-PARSE
+               AT END
+                   CONTINUE
+               NOT AT END
+                   ADD 1 TO WS-MER-COUNT
+                   MOVE WS-MP-MER-ID
+                       TO WS-MT-MER-ID(WS-MER-COUNT)
+                   MOVE WS-MP-NAME
+                       TO WS-MT-NAME(WS-MER-COUNT)
+                   MOVE 0 TO WS-MT-TOTAL(WS-MER-COUNT)
+                   MOVE 0 TO WS-MT-COUNT(WS-MER-COUNT)
+               END-READ
+           END-PERFORM
+
+           CLOSE MERCHANT-FILE.
+
+      *----------------------------------------------------------------*
+       AGGREGATE-ONE-MERCHANT.
+           OPEN INPUT TRANSACTION-FILE
+           IF NOT TXN-FS-OK
+               STOP RUN
+           END-IF
+
+           PERFORM UNTIL TXN-FS-EOF
+               READ TRANSACTION-FILE INTO WS-TXN-PARSE
+               AT END
+                   CONTINUE
+               NOT AT END
+                   IF FUNCTION TRIM(WS-TP-MERCHANT-ID) =
+                      FUNCTION TRIM(WS-MT-MER-ID(WS-MT-IDX))
+                      AND FUNCTION TRIM(WS-TP-STATUS) = 'success'
+                      AND WS-TP-CREATED-AT(1:8) = WS-REPORT-DATE
+                       MOVE FUNCTION NUMVAL(WS-TP-AMOUNT)
+                           TO WS-TP-AMOUNT-NUM
+                       ADD WS-TP-AMOUNT-NUM
+                           TO WS-MT-TOTAL(WS-MT-IDX)
+                       ADD 1 TO WS-MT-COUNT(WS-MT-IDX)
+                   END-IF
+               END-READ
+           END-PERFORM
+
+           CLOSE TRANSACTION-FILE.
+
+      *----------------------------------------------------------------*
+       PRINT-MERCHANT-LINE.
+           IF WS-MT-COUNT(WS-MT-IDX) > 0
+               ADD 1 TO WS-MERCHANTS-SETTLED
+               ADD WS-MT-TOTAL(WS-MT-IDX) TO WS-GRAND-TOTAL
+               ADD WS-MT-COUNT(WS-MT-IDX) TO WS-GRAND-COUNT
+
+               MOVE WS-MT-TOTAL(WS-MT-IDX) TO WS-TOTAL-EDIT
+               MOVE WS-MT-COUNT(WS-MT-IDX) TO WS-COUNT-EDIT
+
+               STRING
+                   '{'
+                   '"status":"success",'
+                   '"code":0,'
+                   '"data":{'
+                   '"report_date":"'
+                       WS-REPORT-DATE '",'
+                   '"merchant_id":"'
+                       FUNCTION TRIM(WS-MT-MER-ID(WS-MT-IDX)) '",'
+                   '"merchant_name":"'
+                       FUNCTION TRIM(WS-MT-NAME(WS-MT-IDX)) '",'
+                   '"settlement_total":'
+                       FUNCTION TRIM(WS-TOTAL-EDIT) ','
+                   '"transaction_count":'
+                       FUNCTION TRIM(WS-COUNT-EDIT) ','
+                   '"source":"legacy-cobol"'
+                   '},'
+                   '"message":"Settlement merchant harian"'
+                   '}'
+                   DELIMITED SIZE
+                   INTO WS-JSON-OUTPUT
+               END-STRING
+               DISPLAY WS-JSON-OUTPUT
+           END-IF.
+
+      *----------------------------------------------------------------*
+       PRINT-SUMMARY-LINE.
+           MOVE WS-GRAND-TOTAL TO WS-TOTAL-EDIT
+           MOVE WS-GRAND-COUNT TO WS-COUNT-EDIT
+           MOVE WS-MERCHANTS-SETTLED TO WS-SETTLED-EDIT
+
+           STRING
+               '{'
+               '"status":"success",'
+               '"code":0,'
+               '"data":{'
+               '"report_date":"'
+                   WS-REPORT-DATE '",'
+               '"merchants_settled":'
+                   FUNCTION TRIM(WS-SETTLED-EDIT) ','
+               '"grand_total":'
+                   FUNCTION TRIM(WS-TOTAL-EDIT) ','
+               '"grand_transaction_count":'
+                   FUNCTION TRIM(WS-COUNT-EDIT) ','
+               '"source":"legacy-cobol"'
+               '},'
+               '"message":"Ringkasan settlement harian selesai"'
+               '}'
+               DELIMITED SIZE
+               INTO WS-JSON-OUTPUT
+           END-STRING
+           DISPLAY WS-JSON-OUTPUT.
+
+      *----------------------------------------------------------------*
+       RETURN-DB-ERROR.
+           STRING
+               '{'
+               '"status":"error",'
+               '"code":5001,'
+               '"retryable":' FUNCTION TRIM(ER-DB-ERROR) ','
+               '"data":null,'
+               '"message":"Tidak ada data merchant untuk diproses"'
+               '}'
+               DELIMITED SIZE
+               INTO WS-JSON-OUTPUT
+           END-STRING
+           DISPLAY WS-JSON-OUTPUT.
