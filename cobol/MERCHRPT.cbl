@@ -0,0 +1,309 @@
+      *================================================================*
+      * MERCHRPT.CBL - Merchant Volume/Status Breakdown Report        *
+      * Legacy System DANTE - CIMB Niaga Simulation                   *
+      * Seven Deadly Syncs - Capstone UB 2026                         *
+      *================================================================*
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. MERCHRPT.
+       AUTHOR. SEVEN-DEADLY-SYNCS.
+       DATE-WRITTEN. 2026-08-09.
+
+       ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT MERCHANT-FILE
+               ASSIGN TO '/app/data/merchants.dat'
+               ORGANIZATION IS INDEXED
+               ACCESS MODE IS SEQUENTIAL
+               RECORD KEY IS FD-MER-MER-ID
+               FILE STATUS IS WS-MER-FILE-STATUS.
+
+           SELECT TRANSACTION-FILE
+               ASSIGN TO '/app/data/transactions.dat'
+               ORGANIZATION IS LINE SEQUENTIAL
+               ACCESS MODE IS SEQUENTIAL
+               FILE STATUS IS WS-TXN-FILE-STATUS.
+
+       DATA DIVISION.
+       FILE SECTION.
+       FD  MERCHANT-FILE.
+       01  MERCHANT-FILE-RECORD.
+           05  FD-MER-MER-ID       PIC X(20).
+           05  FD-MER-NAME         PIC X(100).
+           05  FD-MER-CATEGORY     PIC X(50).
+           05  FD-MER-STATUS       PIC X(10).
+           05  FD-MER-BANK-CODE    PIC X(10).
+           05  FD-MER-ACCOUNT      PIC X(20).
+           05  FD-MER-CURRENCY     PIC X(3).
+
+       FD  TRANSACTION-FILE.
+       01  TRANSACTION-FILE-RECORD PIC X(300).
+
+       WORKING-STORAGE SECTION.
+
+       COPY BANKDATA.
+       COPY ERRORCODES.
+
+       01  WS-MER-FILE-STATUS      PIC XX.
+           88  MER-FS-OK           VALUE '00'.
+           88  MER-FS-EOF          VALUE '10'.
+
+       01  WS-TXN-FILE-STATUS      PIC XX.
+           88  TXN-FS-OK           VALUE '00'.
+           88  TXN-FS-EOF          VALUE '10'.
+
+      *--- Parse merchant (disalin dari MERCHANT-FILE-RECORD) ---
+       01  WS-MER-PARSE.
+           05  WS-MP-MER-ID        PIC X(20).
+           05  WS-MP-NAME          PIC X(100).
+           05  WS-MP-CATEGORY      PIC X(50).
+           05  WS-MP-STATUS        PIC X(10).
+           05  WS-MP-BANK-CODE     PIC X(10).
+           05  WS-MP-ACCOUNT       PIC X(20).
+           05  WS-MP-CURRENCY      PIC X(3).
+
+      *--- Parse transaksi ---
+       01  WS-TXN-PARSE.
+           05  WS-TP-TXN-ID        PIC X(36).
+           05  FILLER              PIC X(1).
+           05  WS-TP-USER-ID       PIC X(20).
+           05  FILLER              PIC X(1).
+           05  WS-TP-MERCHANT-ID   PIC X(20).
+           05  FILLER              PIC X(1).
+           05  WS-TP-AMOUNT        PIC X(20).
+           05  FILLER              PIC X(1).
+           05  WS-TP-STATUS        PIC X(10).
+           05  FILLER              PIC X(1).
+           05  WS-TP-TYPE          PIC X(10).
+           05  FILLER              PIC X(1).
+           05  WS-TP-QR-CODE       PIC X(100).
+           05  FILLER              PIC X(1).
+           05  WS-TP-CREATED-AT    PIC X(20).
+
+       01  WS-TP-AMOUNT-NUM        PIC 9(13)V99.
+
+      *--- Tabel merchant yang dimuat, untuk lookup kategori/bank ---
+       01  WS-MERCHANT-TABLE.
+           05  WS-MT-ENTRY OCCURS 500 TIMES INDEXED BY WS-MT-IDX.
+               10  WS-MT-MER-ID    PIC X(20).
+               10  WS-MT-CATEGORY  PIC X(50).
+               10  WS-MT-BANK-CODE PIC X(10).
+
+       01  WS-MER-COUNT             PIC 9(5) VALUE 0.
+       01  WS-MER-LOOKUP-FOUND      PIC X(1) VALUE 'N'.
+       01  WS-FOUND-CATEGORY        PIC X(50).
+       01  WS-FOUND-BANK-CODE       PIC X(10).
+
+      *--- Tabel breakdown per kategori + bank code ---
+       01  WS-BREAKDOWN-TABLE.
+           05  WS-BK-ENTRY OCCURS 200 TIMES INDEXED BY WS-BK-IDX.
+               10  WS-BK-CATEGORY      PIC X(50).
+               10  WS-BK-BANK-CODE     PIC X(10).
+               10  WS-BK-MER-COUNT     PIC 9(5).
+               10  WS-BK-TXN-COUNT     PIC 9(7).
+               10  WS-BK-TXN-VOLUME    PIC 9(13)V99.
+
+       01  WS-BK-COUNT              PIC 9(5) VALUE 0.
+       01  WS-BK-FOUND              PIC X(1) VALUE 'N'.
+
+      *--- Total keseluruhan laporan ---
+       01  WS-GRAND-VOLUME          PIC 9(13)V99 VALUE 0.
+       01  WS-GRAND-TXN-COUNT       PIC 9(7) VALUE 0.
+
+      *--- Output JSON ---
+       01  WS-JSON-OUTPUT           PIC X(1000).
+       01  WS-MER-COUNT-EDIT        PIC ZZZZ9.
+       01  WS-TXN-COUNT-EDIT        PIC ZZZZZZ9.
+       01  WS-VOLUME-EDIT           PIC Z(12)9.99.
+       01  WS-BK-COUNT-EDIT         PIC ZZZZ9.
+
+       PROCEDURE DIVISION.
+
+       MAIN-LOGIC.
+           PERFORM LOAD-MERCHANTS
+
+           IF WS-MER-COUNT = 0
+               PERFORM RETURN-DB-ERROR
+               STOP RUN
+           END-IF
+
+           PERFORM VARYING WS-BK-IDX FROM 1 BY 1
+               UNTIL WS-BK-IDX > WS-BK-COUNT
+               PERFORM AGGREGATE-ONE-BREAKDOWN
+           END-PERFORM
+
+           PERFORM VARYING WS-BK-IDX FROM 1 BY 1
+               UNTIL WS-BK-IDX > WS-BK-COUNT
+               PERFORM PRINT-BREAKDOWN-LINE
+           END-PERFORM
+
+           PERFORM PRINT-SUMMARY-LINE
+
+           STOP RUN.
+
+      *----------------------------------------------------------------*
+       LOAD-MERCHANTS.
+           OPEN INPUT MERCHANT-FILE
+           IF NOT MER-FS-OK
+               STOP RUN
+           END-IF
+
+           PERFORM UNTIL MER-FS-EOF
+               READ MERCHANT-FILE INTO WS-MER-PARSE
+               AT END
+                   CONTINUE
+               NOT AT END
+                   ADD 1 TO WS-MER-COUNT
+                   MOVE WS-MP-MER-ID
+                       TO WS-MT-MER-ID(WS-MER-COUNT)
+                   MOVE WS-MP-CATEGORY
+                       TO WS-MT-CATEGORY(WS-MER-COUNT)
+                   MOVE WS-MP-BANK-CODE
+                       TO WS-MT-BANK-CODE(WS-MER-COUNT)
+                   PERFORM FIND-OR-ADD-BREAKDOWN
+               END-READ
+           END-PERFORM
+
+           CLOSE MERCHANT-FILE.
+
+      *----------------------------------------------------------------*
+       FIND-OR-ADD-BREAKDOWN.
+           MOVE 'N' TO WS-BK-FOUND
+
+           PERFORM VARYING WS-BK-IDX FROM 1 BY 1
+               UNTIL WS-BK-IDX > WS-BK-COUNT
+               IF WS-MP-CATEGORY = WS-BK-CATEGORY(WS-BK-IDX)
+                  AND WS-MP-BANK-CODE = WS-BK-BANK-CODE(WS-BK-IDX)
+                   ADD 1 TO WS-BK-MER-COUNT(WS-BK-IDX)
+                   MOVE 'Y' TO WS-BK-FOUND
+               END-IF
+           END-PERFORM
+
+           IF WS-BK-FOUND = 'N'
+               ADD 1 TO WS-BK-COUNT
+               MOVE WS-MP-CATEGORY  TO WS-BK-CATEGORY(WS-BK-COUNT)
+               MOVE WS-MP-BANK-CODE TO WS-BK-BANK-CODE(WS-BK-COUNT)
+               MOVE 1 TO WS-BK-MER-COUNT(WS-BK-COUNT)
+               MOVE 0 TO WS-BK-TXN-COUNT(WS-BK-COUNT)
+               MOVE 0 TO WS-BK-TXN-VOLUME(WS-BK-COUNT)
+           END-IF.
+
+      *----------------------------------------------------------------*
+       AGGREGATE-ONE-BREAKDOWN.
+           OPEN INPUT TRANSACTION-FILE
+           IF NOT TXN-FS-OK
+               STOP RUN
+           END-IF
+
+           PERFORM UNTIL TXN-FS-EOF
+               READ TRANSACTION-FILE INTO WS-TXN-PARSE
+               AT END
+                   CONTINUE
+               NOT AT END
+                   PERFORM FIND-MERCHANT-CATEGORY-BANK
+                   IF WS-MER-LOOKUP-FOUND = 'Y'
+                      AND WS-FOUND-CATEGORY =
+                          WS-BK-CATEGORY(WS-BK-IDX)
+                      AND WS-FOUND-BANK-CODE =
+                          WS-BK-BANK-CODE(WS-BK-IDX)
+                      AND FUNCTION TRIM(WS-TP-STATUS) = 'success'
+                       MOVE FUNCTION NUMVAL(WS-TP-AMOUNT)
+                           TO WS-TP-AMOUNT-NUM
+                       ADD WS-TP-AMOUNT-NUM
+                           TO WS-BK-TXN-VOLUME(WS-BK-IDX)
+                       ADD 1 TO WS-BK-TXN-COUNT(WS-BK-IDX)
+                   END-IF
+               END-READ
+           END-PERFORM
+
+           CLOSE TRANSACTION-FILE.
+
+      *----------------------------------------------------------------*
+       FIND-MERCHANT-CATEGORY-BANK.
+           MOVE 'N' TO WS-MER-LOOKUP-FOUND
+
+           PERFORM VARYING WS-MT-IDX FROM 1 BY 1
+               UNTIL WS-MT-IDX > WS-MER-COUNT
+               IF FUNCTION TRIM(WS-TP-MERCHANT-ID) =
+                  FUNCTION TRIM(WS-MT-MER-ID(WS-MT-IDX))
+                   MOVE WS-MT-CATEGORY(WS-MT-IDX)
+                       TO WS-FOUND-CATEGORY
+                   MOVE WS-MT-BANK-CODE(WS-MT-IDX)
+                       TO WS-FOUND-BANK-CODE
+                   MOVE 'Y' TO WS-MER-LOOKUP-FOUND
+               END-IF
+           END-PERFORM.
+
+      *----------------------------------------------------------------*
+       PRINT-BREAKDOWN-LINE.
+           ADD WS-BK-TXN-VOLUME(WS-BK-IDX) TO WS-GRAND-VOLUME
+           ADD WS-BK-TXN-COUNT(WS-BK-IDX) TO WS-GRAND-TXN-COUNT
+
+           MOVE WS-BK-MER-COUNT(WS-BK-IDX) TO WS-MER-COUNT-EDIT
+           MOVE WS-BK-TXN-COUNT(WS-BK-IDX) TO WS-TXN-COUNT-EDIT
+           MOVE WS-BK-TXN-VOLUME(WS-BK-IDX) TO WS-VOLUME-EDIT
+
+           STRING
+               '{'
+               '"status":"success",'
+               '"code":0,'
+               '"data":{'
+               '"category":"'
+                   FUNCTION TRIM(WS-BK-CATEGORY(WS-BK-IDX)) '",'
+               '"bank_code":"'
+                   FUNCTION TRIM(WS-BK-BANK-CODE(WS-BK-IDX)) '",'
+               '"merchant_count":'
+                   FUNCTION TRIM(WS-MER-COUNT-EDIT) ','
+               '"transaction_count":'
+                   FUNCTION TRIM(WS-TXN-COUNT-EDIT) ','
+               '"transaction_volume":'
+                   FUNCTION TRIM(WS-VOLUME-EDIT) ','
+               '"source":"legacy-cobol"'
+               '},'
+               '"message":"Breakdown merchant per kategori dan bank"'
+               '}'
+               DELIMITED SIZE
+               INTO WS-JSON-OUTPUT
+           END-STRING
+           DISPLAY WS-JSON-OUTPUT.
+
+      *----------------------------------------------------------------*
+       PRINT-SUMMARY-LINE.
+           MOVE WS-BK-COUNT TO WS-BK-COUNT-EDIT
+           MOVE WS-GRAND-TXN-COUNT TO WS-TXN-COUNT-EDIT
+           MOVE WS-GRAND-VOLUME TO WS-VOLUME-EDIT
+
+           STRING
+               '{'
+               '"status":"success",'
+               '"code":0,'
+               '"data":{'
+               '"breakdown_groups":'
+                   FUNCTION TRIM(WS-BK-COUNT-EDIT) ','
+               '"grand_transaction_count":'
+                   FUNCTION TRIM(WS-TXN-COUNT-EDIT) ','
+               '"grand_transaction_volume":'
+                   FUNCTION TRIM(WS-VOLUME-EDIT) ','
+               '"source":"legacy-cobol"'
+               '},'
+               '"message":"Ringkasan breakdown merchant selesai"'
+               '}'
+               DELIMITED SIZE
+               INTO WS-JSON-OUTPUT
+           END-STRING
+           DISPLAY WS-JSON-OUTPUT.
+
+      *----------------------------------------------------------------*
+       RETURN-DB-ERROR.
+           STRING
+               '{'
+               '"status":"error",'
+               '"code":5001,'
+               '"retryable":true,'
+               '"data":null,'
+               '"message":"Tidak ada data merchant untuk diproses"'
+               '}'
+               DELIMITED SIZE
+               INTO WS-JSON-OUTPUT
+           END-STRING
+           DISPLAY WS-JSON-OUTPUT.
