@@ -0,0 +1,156 @@
+      *================================================================*
+      * ACCTLIST.CBL - Whole-File Account Listing / Trial Balance     *
+      * Legacy System DANTE - CIMB Niaga Simulation                   *
+      * Seven Deadly Syncs - Capstone UB 2026                         *
+      *================================================================*
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. ACCTLIST.
+       AUTHOR. SEVEN-DEADLY-SYNCS.
+       DATE-WRITTEN. 2026-08-09.
+
+       ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT ACCOUNT-FILE
+               ASSIGN TO '/app/data/accounts.dat'
+               ORGANIZATION IS INDEXED
+               ACCESS MODE IS SEQUENTIAL
+               RECORD KEY IS FD-ACC-USER-ID
+               FILE STATUS IS WS-ACC-FILE-STATUS.
+
+       DATA DIVISION.
+       FILE SECTION.
+       FD  ACCOUNT-FILE
+           LABEL RECORDS ARE STANDARD.
+       01  ACCOUNT-FILE-RECORD.
+           05  FD-ACC-USER-ID      PIC X(20).
+           05  FD-ACC-ACC-ID       PIC X(20).
+           05  FD-ACC-NAME         PIC X(50).
+           05  FD-ACC-BALANCE      PIC 9(13)V99.
+           05  FD-ACC-CURRENCY     PIC X(3).
+           05  FD-ACC-STATUS       PIC X(10).
+           05  FD-ACC-PIN          PIC X(6).
+           05  FD-ACC-HOLD         PIC 9(13)V99.
+
+       WORKING-STORAGE SECTION.
+
+       COPY BANKDATA.
+       COPY ERRORCODES.
+
+       01  WS-ACC-FILE-STATUS      PIC XX.
+           88  ACC-FS-OK           VALUE '00'.
+           88  ACC-FS-EOF          VALUE '10'.
+
+      *--- Parse rekening (disalin dari ACCOUNT-FILE-RECORD) ---
+       01  WS-ACC-PARSE.
+           05  WS-AP-USER-ID       PIC X(20).
+           05  WS-AP-ACC-ID        PIC X(20).
+           05  WS-AP-NAME          PIC X(50).
+           05  WS-AP-BALANCE       PIC 9(13)V99.
+           05  WS-AP-CURRENCY      PIC X(3).
+           05  WS-AP-STATUS        PIC X(10).
+           05  WS-AP-PIN           PIC X(6).
+           05  WS-AP-HOLD          PIC 9(13)V99.
+
+      *--- Akumulator laporan ---
+       01  WS-ACCOUNT-COUNT         PIC 9(7) VALUE 0.
+       01  WS-GRAND-TOTAL           PIC 9(13)V99 VALUE 0.
+
+      *--- Output JSON ---
+       01  WS-JSON-OUTPUT           PIC X(1000).
+       01  WS-BALANCE-EDIT          PIC Z(12)9.99.
+       01  WS-TOTAL-EDIT            PIC Z(12)9.99.
+       01  WS-COUNT-EDIT            PIC ZZZZZZ9.
+
+       PROCEDURE DIVISION.
+
+       MAIN-LOGIC.
+           OPEN INPUT ACCOUNT-FILE
+           IF NOT ACC-FS-OK
+               PERFORM RETURN-DB-ERROR
+               STOP RUN
+           END-IF
+
+           PERFORM UNTIL ACC-FS-EOF
+               READ ACCOUNT-FILE INTO WS-ACC-PARSE
+               AT END
+                   CONTINUE
+               NOT AT END
+                   ADD 1 TO WS-ACCOUNT-COUNT
+                   ADD WS-AP-BALANCE TO WS-GRAND-TOTAL
+                   PERFORM PRINT-ACCOUNT-LINE
+           END-PERFORM
+
+           CLOSE ACCOUNT-FILE
+
+           PERFORM PRINT-SUMMARY-LINE
+
+           STOP RUN.
+
+      *----------------------------------------------------------------*
+       PRINT-ACCOUNT-LINE.
+           MOVE WS-AP-BALANCE TO WS-BALANCE-EDIT
+
+           STRING
+               '{'
+               '"status":"success",'
+               '"code":0,'
+               '"data":{'
+               '"account_id":"'
+                   FUNCTION TRIM(WS-AP-ACC-ID) '",'
+               '"user_id":"'
+                   FUNCTION TRIM(WS-AP-USER-ID) '",'
+               '"name":"'
+                   FUNCTION TRIM(WS-AP-NAME) '",'
+               '"balance":'
+                   FUNCTION TRIM(WS-BALANCE-EDIT) ','
+               '"currency":"'
+                   FUNCTION TRIM(WS-AP-CURRENCY) '",'
+               '"status":"'
+                   FUNCTION TRIM(WS-AP-STATUS) '",'
+               '"source":"legacy-cobol"'
+               '},'
+               '"message":"Baris trial balance rekening"'
+               '}'
+               DELIMITED SIZE
+               INTO WS-JSON-OUTPUT
+           END-STRING
+           DISPLAY WS-JSON-OUTPUT.
+
+      *----------------------------------------------------------------*
+       PRINT-SUMMARY-LINE.
+           MOVE WS-GRAND-TOTAL TO WS-TOTAL-EDIT
+           MOVE WS-ACCOUNT-COUNT TO WS-COUNT-EDIT
+
+           STRING
+               '{'
+               '"status":"success",'
+               '"code":0,'
+               '"data":{'
+               '"account_count":'
+                   FUNCTION TRIM(WS-COUNT-EDIT) ','
+               '"grand_total_balance":'
+                   FUNCTION TRIM(WS-TOTAL-EDIT) ','
+               '"source":"legacy-cobol"'
+               '},'
+               '"message":"Trial balance rekening selesai"'
+               '}'
+               DELIMITED SIZE
+               INTO WS-JSON-OUTPUT
+           END-STRING
+           DISPLAY WS-JSON-OUTPUT.
+
+      *----------------------------------------------------------------*
+       RETURN-DB-ERROR.
+           STRING
+               '{'
+               '"status":"error",'
+               '"code":5001,'
+               '"retryable":' FUNCTION TRIM(ER-DB-ERROR) ','
+               '"data":null,'
+               '"message":"Tidak bisa membuka accounts.dat"'
+               '}'
+               DELIMITED SIZE
+               INTO WS-JSON-OUTPUT
+           END-STRING
+           DISPLAY WS-JSON-OUTPUT.
