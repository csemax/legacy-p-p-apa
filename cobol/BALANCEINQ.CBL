@@ -19,9 +19,17 @@
       *--- File data rekening nasabah ---
            SELECT ACCOUNT-FILE
                ASSIGN TO DYNAMIC WS-ACCOUNT-FILE-PATH
+               ORGANIZATION IS INDEXED
+               ACCESS MODE IS DYNAMIC
+               RECORD KEY IS FD-ACC-USER-ID
+               FILE STATUS IS WS-FILE-STATUS.
+
+      *--- Audit log bersama untuk semua decline/error ---
+           SELECT AUDIT-FILE
+               ASSIGN TO '/app/data/audit.log'
                ORGANIZATION IS LINE SEQUENTIAL
                ACCESS MODE IS SEQUENTIAL
-               FILE STATUS IS WS-FILE-STATUS.
+               FILE STATUS IS WS-AUDIT-FILE-STATUS.
 
       *================================================================*
        DATA DIVISION.
@@ -29,7 +37,19 @@
 
        FD  ACCOUNT-FILE
            LABEL RECORDS ARE STANDARD.
-       01  ACCOUNT-FILE-RECORD     PIC X(200).
+       01  ACCOUNT-FILE-RECORD.
+           05  FD-ACC-USER-ID      PIC X(20).
+           05  FD-ACC-ACC-ID       PIC X(20).
+           05  FD-ACC-NAME         PIC X(50).
+           05  FD-ACC-BALANCE      PIC 9(13)V99.
+           05  FD-ACC-CURRENCY     PIC X(3).
+           05  FD-ACC-STATUS       PIC X(10).
+           05  FD-ACC-PIN          PIC X(6).
+           05  FD-ACC-HOLD         PIC 9(13)V99.
+
+       FD  AUDIT-FILE
+           LABEL RECORDS ARE STANDARD.
+       01  AUDIT-FILE-RECORD      PIC X(100).
 
       *================================================================*
        WORKING-STORAGE SECTION.
@@ -38,7 +58,9 @@
        COPY BANKDATA.
        COPY ERRORCODES.
 
-      *--- File path ---
+      *--- File path, bisa dialihkan ke direktori lain lewat env ---
+      *--- DANTE_DATA_DIR (mis. untuk test run terisolasi)        ---
+       01  WS-DATA-DIR             PIC X(100).
        01  WS-ACCOUNT-FILE-PATH    PIC X(100)
            VALUE '/app/data/accounts.dat'.
 
@@ -58,31 +80,55 @@
 
       *--- Random delay simulation ---
        01  WS-RANDOM-NUM           PIC 9(4).
-       01  WS-DELAY-MS             PIC 9(6).
 
-      *--- Parsed account fields ---
-       01  WS-PARSE-RECORD.
-           05  WS-P-USER-ID        PIC X(20).
-           05  FILLER              PIC X(1).
-           05  WS-P-ACC-ID         PIC X(20).
-           05  FILLER              PIC X(1).
-           05  WS-P-NAME           PIC X(50).
-           05  FILLER              PIC X(1).
-           05  WS-P-BALANCE-STR    PIC X(20).
-           05  FILLER              PIC X(1).
-           05  WS-P-CURRENCY       PIC X(3).
-           05  FILLER              PIC X(1).
-           05  WS-P-STATUS         PIC X(10).
-
-       01  WS-P-BALANCE-NUM        PIC 9(13)V99.
+      *--- Test-mode switch, disables random error injection ---
+       01  WS-TEST-MODE-STR        PIC X(1).
+       01  WS-TEST-MODE-FLAG       PIC X(1) VALUE 'N'.
+
+      *--- Audit log (decline/error trail bersama) ---
+       01  WS-AUDIT-FILE-STATUS    PIC XX.
+           88  AUD-FS-OK           VALUE '00'.
+           88  AUD-FS-NOT-FOUND    VALUE '35'.
+
+       01  WS-AUDIT-RECORD.
+           05  WS-AUD-TIMESTAMP    PIC X(20).
+           05  FILLER              PIC X(1) VALUE '|'.
+           05  WS-AUD-PROGRAM      PIC X(12) VALUE 'BALANCEINQ'.
+           05  FILLER              PIC X(1) VALUE '|'.
+           05  WS-AUD-KEY          PIC X(60).
+           05  FILLER              PIC X(1) VALUE '|'.
+           05  WS-AUD-CODE         PIC 9(4).
+
+      *--- Artificial delay, configurable via DANTE_DELAY_MS ---
+       01  WS-DELAY-MS-STR         PIC X(6).
+       01  WS-DELAY-MS             PIC 9(6).
+       01  WS-DELAY-NANOS          PIC 9(10).
+       01  WS-DELAY-CHK            PIC S9(4).
+
+      *--- Parsed account fields (disalin dari ACCOUNT-FILE-RECORD) ---
+       01  WS-ACC-PARSE.
+           05  WS-AP-USER-ID        PIC X(20).
+           05  WS-AP-ACC-ID         PIC X(20).
+           05  WS-AP-NAME           PIC X(50).
+           05  WS-AP-BALANCE        PIC 9(13)V99.
+           05  WS-AP-CURRENCY       PIC X(3).
+           05  WS-AP-STATUS         PIC X(10).
+           05  WS-AP-PIN            PIC X(6).
+           05  WS-AP-HOLD          PIC 9(13)V99.
 
       *================================================================*
        PROCEDURE DIVISION.
 
        MAIN-LOGIC.
-      *--- Simulasi artificial delay 300-800ms (legacy lambat) ---
+      *--- Arahkan ke direktori data lain kalau DANTE_DATA_DIR diset ---
+           PERFORM SET-FILE-PATHS
+
+      *--- Simulasi artificial delay 300-800ms (legacy lambat), ---
+      *--- lama delay bisa diatur lewat DANTE_DELAY_MS           ---
+           PERFORM SET-ARTIFICIAL-DELAY
+
            CALL "CBL_GC_NANOSLEEP" USING
-               BY VALUE 500000000
+               BY VALUE WS-DELAY-NANOS
            END-CALL
 
       *--- Ambil User ID dari stdin ---
@@ -95,11 +141,18 @@
            MOVE FUNCTION TRIM(WS-INPUT-USER-ID)
                TO WS-INPUT-USER-ID
 
-      *--- Simulasi random error 5% (seperti di dokumen) ---
-           MOVE FUNCTION RANDOM TO WS-RANDOM-NUM
-           IF WS-RANDOM-NUM < 500
-               PERFORM RETURN-SYSTEM-ERROR
-               STOP RUN
+           MOVE WS-INPUT-USER-ID TO WS-AUD-KEY
+
+      *--- Simulasi random error 5% (seperti di dokumen), kecuali ---
+      *--- dalam test mode (DANTE_TEST_MODE)                      ---
+           PERFORM CHECK-TEST-MODE
+
+           IF WS-TEST-MODE-FLAG = 'N'
+               MOVE FUNCTION RANDOM TO WS-RANDOM-NUM
+               IF WS-RANDOM-NUM < 500
+                   PERFORM RETURN-SYSTEM-ERROR
+                   STOP RUN
+               END-IF
            END-IF
 
       *--- Buka file accounts ---
@@ -109,13 +162,8 @@
                STOP RUN
            END-IF
 
-      *--- Cari user di file ---
-           MOVE 'N' TO WS-FOUND-FLAG
-           MOVE 'N' TO WS-EOF-FLAG
-
+      *--- Cari user di file (direct keyed read) ---
            PERFORM SEARCH-ACCOUNT
-               UNTIL WS-FOUND-FLAG = 'Y'
-               OR WS-EOF-FLAG = 'Y'
 
            CLOSE ACCOUNT-FILE
 
@@ -128,26 +176,89 @@
 
            STOP RUN.
 
+      *----------------------------------------------------------------*
+       SET-FILE-PATHS.
+      *--- DANTE_DATA_DIR mengganti direktori file account ini,    ---
+      *--- supaya end-to-end test run bisa diarahkan ke direktori  ---
+      *--- terisolasi tanpa menyentuh data produksi                 ---
+           ACCEPT WS-DATA-DIR FROM ENVIRONMENT "DANTE_DATA_DIR"
+
+           IF FUNCTION TRIM(WS-DATA-DIR) NOT = SPACES
+               STRING FUNCTION TRIM(WS-DATA-DIR) DELIMITED SIZE
+                      '/accounts.dat' DELIMITED SIZE
+                      INTO WS-ACCOUNT-FILE-PATH
+               END-STRING
+           END-IF.
+
+      *----------------------------------------------------------------*
+       SET-ARTIFICIAL-DELAY.
+      *--- Default 500ms, bisa di-override lewat DANTE_DELAY_MS ---
+      *--- (environment variable), 0 berarti delay dimatikan     ---
+           ACCEPT WS-DELAY-MS-STR FROM ENVIRONMENT "DANTE_DELAY_MS"
+           MOVE FUNCTION TEST-NUMVAL(FUNCTION TRIM(WS-DELAY-MS-STR))
+               TO WS-DELAY-CHK
+
+           IF WS-DELAY-CHK = 0
+              AND FUNCTION TRIM(WS-DELAY-MS-STR) NOT = SPACES
+               MOVE FUNCTION NUMVAL(WS-DELAY-MS-STR) TO WS-DELAY-MS
+           ELSE
+               MOVE 500 TO WS-DELAY-MS
+           END-IF
+
+           COMPUTE WS-DELAY-NANOS = WS-DELAY-MS * 1000000
+           COMPUTE WS-DELAY-SECS = WS-DELAY-MS / 1000.
+
+      *----------------------------------------------------------------*
+       CHECK-TEST-MODE.
+      *--- DANTE_TEST_MODE=Y/1 mematikan random-failure injection ---
+      *--- supaya regression run otomatis tidak flaky              ---
+           ACCEPT WS-TEST-MODE-STR FROM ENVIRONMENT "DANTE_TEST_MODE"
+
+           IF WS-TEST-MODE-STR = 'Y' OR WS-TEST-MODE-STR = 'y'
+              OR WS-TEST-MODE-STR = '1'
+               MOVE 'Y' TO WS-TEST-MODE-FLAG
+           ELSE
+               MOVE 'N' TO WS-TEST-MODE-FLAG
+           END-IF.
+
+      *----------------------------------------------------------------*
+       WRITE-AUDIT-LOG.
+      *--- Catat setiap decline/error (dan sukses) ke audit log    ---
+      *--- bersama supaya ada jejak saat nasabah komplain           ---
+           MOVE FUNCTION CURRENT-DATE TO WS-AUD-TIMESTAMP
+
+           OPEN EXTEND AUDIT-FILE
+           IF AUD-FS-NOT-FOUND
+               OPEN OUTPUT AUDIT-FILE
+               CLOSE AUDIT-FILE
+               OPEN EXTEND AUDIT-FILE
+           END-IF
+
+           IF AUD-FS-OK
+               WRITE AUDIT-FILE-RECORD FROM WS-AUDIT-RECORD
+               CLOSE AUDIT-FILE
+           END-IF.
+
       *----------------------------------------------------------------*
        SEARCH-ACCOUNT.
-           READ ACCOUNT-FILE INTO WS-PARSE-RECORD
-           AT END
-               MOVE 'Y' TO WS-EOF-FLAG
-           NOT AT END
-               IF FUNCTION TRIM(WS-P-USER-ID) =
-                  FUNCTION TRIM(WS-INPUT-USER-ID)
+           MOVE 'N' TO WS-FOUND-FLAG
+           MOVE WS-INPUT-USER-ID TO FD-ACC-USER-ID
+
+           READ ACCOUNT-FILE INTO WS-ACC-PARSE
+               KEY IS FD-ACC-USER-ID
+               INVALID KEY
+                   MOVE 'N' TO WS-FOUND-FLAG
+               NOT INVALID KEY
                    MOVE 'Y' TO WS-FOUND-FLAG
-               END-IF
            END-READ.
 
       *----------------------------------------------------------------*
        RETURN-SUCCESS.
-      *--- Konversi balance string ke numeric ---
-           MOVE FUNCTION NUMVAL(WS-P-BALANCE-STR)
-               TO WS-P-BALANCE-NUM
+           MOVE EC-SUCCESS TO WS-AUD-CODE
+           PERFORM WRITE-AUDIT-LOG
 
       *--- Format balance ---
-           MOVE WS-P-BALANCE-NUM TO WS-JSON-BALANCE
+           MOVE WS-AP-BALANCE TO WS-JSON-BALANCE
            MOVE FUNCTION TRIM(WS-JSON-BALANCE)
                TO WS-BALANCE-FORMATTED
 
@@ -158,17 +269,17 @@
                '"code":0,'
                '"data":{'
                '"user_id":"'
-                   FUNCTION TRIM(WS-P-USER-ID) '",'
+                   FUNCTION TRIM(WS-AP-USER-ID) '",'
                '"account_id":"'
-                   FUNCTION TRIM(WS-P-ACC-ID) '",'
+                   FUNCTION TRIM(WS-AP-ACC-ID) '",'
                '"account_name":"'
-                   FUNCTION TRIM(WS-P-NAME) '",'
+                   FUNCTION TRIM(WS-AP-NAME) '",'
                '"balance":'
                    FUNCTION TRIM(WS-BALANCE-FORMATTED) ','
                '"currency":"'
-                   FUNCTION TRIM(WS-P-CURRENCY) '",'
+                   FUNCTION TRIM(WS-AP-CURRENCY) '",'
                '"account_status":"'
-                   FUNCTION TRIM(WS-P-STATUS) '",'
+                   FUNCTION TRIM(WS-AP-STATUS) '",'
                '"source":"legacy-cobol"'
                '},'
                '"message":"Balance inquiry berhasil"'
@@ -181,10 +292,14 @@
 
       *----------------------------------------------------------------*
        RETURN-NOT-FOUND.
+           MOVE EC-NOT-FOUND TO WS-AUD-CODE
+           PERFORM WRITE-AUDIT-LOG
+
            STRING
                '{'
                '"status":"error",'
                '"code":1001,'
+               '"retryable":' FUNCTION TRIM(ER-NOT-FOUND) ','
                '"data":null,'
                '"message":"User tidak ditemukan di sistem legacy"'
                '}'
@@ -195,10 +310,14 @@
 
       *----------------------------------------------------------------*
        RETURN-DB-ERROR.
+           MOVE EC-DB-ERROR TO WS-AUD-CODE
+           PERFORM WRITE-AUDIT-LOG
+
            STRING
                '{'
                '"status":"error",'
                '"code":5001,'
+               '"retryable":' FUNCTION TRIM(ER-DB-ERROR) ','
                '"data":null,'
                '"message":"Database legacy error"'
                '}'
@@ -209,10 +328,14 @@
 
       *----------------------------------------------------------------*
        RETURN-SYSTEM-ERROR.
+           MOVE EC-SYSTEM-BUSY TO WS-AUD-CODE
+           PERFORM WRITE-AUDIT-LOG
+
            STRING
                '{'
                '"status":"error",'
                '"code":5003,'
+               '"retryable":' FUNCTION TRIM(ER-SYSTEM-BUSY) ','
                '"data":null,'
                '"message":"System legacy sedang sibuk, coba lagi"'
                '}'
