@@ -17,14 +17,71 @@
            05  EC-ACCOUNT-INACTIVE     PIC 9(4) VALUE 1007.
            05  EC-MERCHANT-INACTIVE    PIC 9(4) VALUE 1008.
            05  EC-DUPLICATE-TXN        PIC 9(4) VALUE 1009.
+           05  EC-VELOCITY-EXCEEDED    PIC 9(4) VALUE 1010.
+           05  EC-ACCOUNT-BLOCKED      PIC 9(4) VALUE 1011.
+           05  EC-NOT-REFUNDABLE       PIC 9(4) VALUE 1012.
+           05  EC-INVALID-PIN          PIC 9(4) VALUE 1013.
+           05  EC-CATEGORY-LIMIT       PIC 9(4) VALUE 1014.
+           05  EC-CURRENCY-MISMATCH    PIC 9(4) VALUE 1015.
+           05  EC-AMOUNT-TOO-LARGE     PIC 9(4) VALUE 1016.
+           05  EC-DUPLICATE-ACCOUNT    PIC 9(4) VALUE 1017.
+           05  EC-DUPLICATE-MERCHANT   PIC 9(4) VALUE 1018.
 
       *--- Server Error Codes (simulasi legacy failure) ---
            05  EC-DB-ERROR             PIC 9(4) VALUE 5001.
            05  EC-TIMEOUT              PIC 9(4) VALUE 5002.
            05  EC-SYSTEM-BUSY          PIC 9(4) VALUE 5003.
            05  EC-LOCK-ERROR           PIC 9(4) VALUE 5004.
+           05  EC-RECOVERY-NEEDED      PIC 9(4) VALUE 5005.
            05  EC-UNKNOWN-ERROR        PIC 9(4) VALUE 9999.
 
+      *--- Tabel pandangan (view) dari grup di atas, dipakai saat    ---
+      *--- sebuah program hanya punya nilai kode numerik dan perlu   ---
+      *--- mencari status retryable-nya lewat pencarian berurutan,   ---
+      *--- bukan lewat nama field EC-xxx/ER-xxx langsung. Urutan     ---
+      *--- entri harus tetap sejajar dengan WS-ERROR-RETRY-FLAGS     ---
+      *--- di bawah.                                                 ---
+       01  WS-ERROR-CODES-TABLE REDEFINES WS-ERROR-CODES.
+           05  WS-EC-ENTRY             PIC 9(4) OCCURS 26 TIMES.
+
+      *--- Retryable Flags ---
+      *--- Kode client (kesalahan data/bisnis) tidak perlu diulang ---
+      *--- tanpa perbaikan data; kode server (transient) boleh     ---
+      *--- dicoba ulang oleh caller                                ---
+       01  WS-ERROR-RETRY-FLAGS.
+           05  ER-SUCCESS              PIC X(5) VALUE 'false'.
+           05  ER-FOUND                PIC X(5) VALUE 'false'.
+           05  ER-NOT-FOUND            PIC X(5) VALUE 'false'.
+           05  ER-INVALID-AMOUNT       PIC X(5) VALUE 'false'.
+           05  ER-INSUFFICIENT-FUNDS   PIC X(5) VALUE 'false'.
+           05  ER-INVALID-USER         PIC X(5) VALUE 'false'.
+           05  ER-INVALID-MERCHANT     PIC X(5) VALUE 'false'.
+           05  ER-INVALID-QR           PIC X(5) VALUE 'false'.
+           05  ER-ACCOUNT-INACTIVE     PIC X(5) VALUE 'false'.
+           05  ER-MERCHANT-INACTIVE    PIC X(5) VALUE 'false'.
+           05  ER-DUPLICATE-TXN        PIC X(5) VALUE 'false'.
+           05  ER-VELOCITY-EXCEEDED    PIC X(5) VALUE 'false'.
+           05  ER-ACCOUNT-BLOCKED      PIC X(5) VALUE 'false'.
+           05  ER-NOT-REFUNDABLE       PIC X(5) VALUE 'false'.
+           05  ER-INVALID-PIN          PIC X(5) VALUE 'false'.
+           05  ER-CATEGORY-LIMIT       PIC X(5) VALUE 'false'.
+           05  ER-CURRENCY-MISMATCH    PIC X(5) VALUE 'false'.
+           05  ER-AMOUNT-TOO-LARGE     PIC X(5) VALUE 'false'.
+           05  ER-DUPLICATE-ACCOUNT    PIC X(5) VALUE 'false'.
+           05  ER-DUPLICATE-MERCHANT   PIC X(5) VALUE 'false'.
+           05  ER-DB-ERROR             PIC X(5) VALUE 'true '.
+           05  ER-TIMEOUT              PIC X(5) VALUE 'true '.
+           05  ER-SYSTEM-BUSY          PIC X(5) VALUE 'true '.
+           05  ER-LOCK-ERROR           PIC X(5) VALUE 'true '.
+           05  ER-RECOVERY-NEEDED      PIC X(5) VALUE 'true '.
+           05  ER-UNKNOWN-ERROR        PIC X(5) VALUE 'false'.
+
+      *--- Tabel pandangan (view) dari grup di atas - lihat catatan  ---
+      *--- di WS-ERROR-CODES-TABLE. Entri ke-N di sini sejajar       ---
+      *--- dengan entri ke-N di WS-ERROR-CODES-TABLE.                ---
+       01  WS-ERROR-RETRY-TABLE REDEFINES WS-ERROR-RETRY-FLAGS.
+           05  WS-ER-ENTRY             PIC X(5) OCCURS 26 TIMES.
+
       *--- Error Messages ---
        01  WS-ERROR-MESSAGES.
            05  EM-SUCCESS          PIC X(50)
