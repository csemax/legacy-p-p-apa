@@ -8,13 +8,14 @@
       * ACCOUNT RECORD - Data Rekening Nasabah                        *
       *----------------------------------------------------------------*
        01  WS-ACCOUNT-RECORD.
-           05  WS-ACC-ID           PIC X(20).
            05  WS-ACC-USER-ID      PIC X(20).
+           05  WS-ACC-ID           PIC X(20).
            05  WS-ACC-NAME         PIC X(50).
            05  WS-ACC-BALANCE      PIC 9(13)V99.
            05  WS-ACC-CURRENCY     PIC X(3).
            05  WS-ACC-STATUS       PIC X(10).
-           05  WS-ACC-CREATED-AT   PIC X(20).
+           05  WS-ACC-PIN          PIC X(6).
+           05  WS-ACC-HOLD         PIC 9(13)V99.
 
       *----------------------------------------------------------------*
       * MERCHANT RECORD - Data Merchant                               *
@@ -26,6 +27,7 @@
            05  WS-MER-STATUS       PIC X(10).
            05  WS-MER-BANK-CODE    PIC X(10).
            05  WS-MER-ACCOUNT      PIC X(20).
+           05  WS-MER-CURRENCY     PIC X(3).
 
       *----------------------------------------------------------------*
       * TRANSACTION RECORD - Data Transaksi                           *
